@@ -0,0 +1,25 @@
+000100******************************************************************
+000110* HBXRULA.CPY
+000120*
+000130* HBRA-RULE-AREA - THE COMMAREA HBRRULE ITSELF DEFINES.  LIKE
+000140* HBRCONN, HBRRULE TAKES NO CALLER-SUPPLIED TARGET-SERVER FIELD -
+000150* THE CALL RUNS AGAINST WHICHEVER SUBSYSTEM THE REGION IT LINKS
+000160* IN IS CONNECTED TO.  HBXRULE ROUTES TO THE SAME REGION THE
+000170* CONNECTION WAS ESTABLISHED ON BY ISSUING THE LINK WITH SYSID
+000180* (HBXRULP-SSID, CARRIED FORWARD FROM THE EARLIER HBXCONN CALL)
+000190* RATHER THAN A FIELD IN THIS AREA.
+000200*
+000210* 2026-08-09 JLS  NEW COPYBOOK.
+000220* 2026-08-09 JLS  DROPPED THE INVENTED HBXRULA-SSID SELECTOR -
+000230*                 HBRRULE HAS NO SUCH PARAMETER.  RENAMED THE
+000240*                 REMAINING FIELDS TO THE VENDOR'S OWN HBRA-
+000250*                 PREFIX TO MATCH HBRC.CPY'S DOCUMENTED HBRA-
+000260*                 RULE-AREA NAMING.
+000270******************************************************************
+000280 01  HBRA-RULE-AREA.
+000290     05  HBRA-USERID                 PIC X(08).
+000300     05  HBRA-RULEAPP                PIC X(32).
+000310     05  HBRA-INPUT-PARMS            PIC X(200).
+000320     05  HBRA-OUTPUT-PARMS           PIC X(200).
+000330     05  HBRA-CC                     PIC S9(9) BINARY.
+000340     05  HBRA-RC                     PIC S9(9) BINARY.
