@@ -0,0 +1,21 @@
+000100******************************************************************
+000110* HBXATMP.CPY
+000120*
+000130* ONE ENTRY PER CALENDAR DAY PER API ON THE HBXATMF VSAM KSDS.
+000140* HBXATUPD BUMPS THE MATCHING ENTRY EVERY TIME A CALLER ENTERS
+000150* HBXCONN OR HBXRULE, BEFORE THE VENDOR API IS EVER LINKED TO, SO
+000160* HBXRECN CAN LATER COMPARE HOW MANY TIMES THE FRONT END TRIED TO
+000170* CALL THE RULE ENGINE AGAINST HOW MANY COMPLETIONS HBXAUDF
+000180* ACTUALLY RECORDED FOR THE SAME DAY - CATCHING A CALL THAT
+000190* ABENDED (OR A REGION THAT WENT DOWN) BEFORE THE OUTCOME COULD
+000200* BE LOGGED.
+000210*
+000220* 2026-08-09 JLS  NEW COPYBOOK.
+000230******************************************************************
+000240 01  HBXATMP-RECORD.
+000250     05  HBXATMP-KEY.
+000260         10  HBXATMP-KEY-DATE        PIC 9(08).
+000270         10  HBXATMP-KEY-API         PIC X(07).
+000280     05  HBXATMP-ATTEMPT-COUNT       PIC S9(9) BINARY.
+000290     05  FILLER                      PIC X(05).
+
