@@ -0,0 +1,30 @@
+000100******************************************************************
+000110* HBXCONP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXCONN.
+000140*
+000150* A TRANSACTION THAT NEEDS TO ESTABLISH A ZRULE EXECUTION SERVER
+000160* CONNECTION BUILDS ONE OF THESE AND ISSUES
+000170*
+000180*     EXEC CICS LINK PROGRAM('HBXCONN')
+000190*               COMMAREA(HBXCONP-AREA)
+000200*               LENGTH(LENGTH OF HBXCONP-AREA)
+000210*     END-EXEC
+000220*
+000230* INSTEAD OF LINKING TO HBRCONN DIRECTLY, SO THAT THE SSID
+000240* FAILOVER LOGIC IN HBXCONN RUNS FIRST.  HBXCONP-CC/HBXCONP-RC
+000250* COME BACK HOLDING THE FINAL OUTCOME (VALUES FROM HBRC.CPY) AND
+000260* HBXCONP-SSID-USED SHOWS WHICH SSID IT WAS ESTABLISHED ON (OR
+000270* THE LAST ONE TRIED, IF NONE SUCCEEDED).
+000280*
+000290* 2026-08-09 JLS  NEW COPYBOOK.
+000300******************************************************************
+000310 01  HBXCONP-AREA.
+000320     05  HBXCONP-TRANID              PIC X(04).
+000330     05  HBXCONP-PROGRAM             PIC X(08).
+000340     05  HBXCONP-USERID              PIC X(08).
+000350     05  HBXCONP-CCSID               PIC 9(05).
+000360     05  HBXCONP-SSID-USED           PIC X(04).
+000370     05  HBXCONP-CC                  PIC S9(9) BINARY.
+000380     05  HBXCONP-RC                  PIC S9(9) BINARY.
+
