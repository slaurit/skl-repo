@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* HBXSSIQC.CPY
+000120*
+000130* PSEUDO-CONVERSATIONAL COMMAREA FOR TRANSACTION HBXQ (PROGRAM
+000140* HBXSSIQ).  CARRIES THE HBXSSIF BROWSE POSITION FORWARD FROM ONE
+000150* PSEUDO-CONVERSATIONAL LEG TO THE NEXT SO THE OPERATOR CAN PAGE
+000160* THROUGH THE SSID LIST WITH PF7 (TOP) AND PF8 (NEXT PAGE).
+000170*
+000180* 2026-08-09 JLS  NEW COPYBOOK.
+000190******************************************************************
+000200 01  HBXSSIQC-AREA.
+000210     05  HBXSSIQC-PAGE-TOP-SSID      PIC X(04).
+000220     05  HBXSSIQC-NEXT-SSID          PIC X(04).
+000230     05  HBXSSIQC-ACTION             PIC X(01).
+000240         88  HBXSSIQC-ACTION-TOP           VALUE 'T'.
+000250         88  HBXSSIQC-ACTION-NEXT          VALUE 'N'.
+000260         88  HBXSSIQC-ACTION-REDISPLAY     VALUE 'R'.
+
