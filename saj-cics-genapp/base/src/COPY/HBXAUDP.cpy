@@ -0,0 +1,33 @@
+000100******************************************************************
+000110* HBXAUDP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXAUDIT.
+000140*
+000150* ANY TRANSACTION THAT DRIVES HBRCONN OR HBRRULE (DIRECTLY, OR
+000160* THROUGH THE HBXCONN / HBXRULE SERVICE ROUTINES) BUILDS ONE OF
+000170* THESE AND ISSUES
+000180*
+000190*     EXEC CICS LINK PROGRAM('HBXAUDIT')
+000200*               COMMAREA(HBXAUDP-AREA)
+000210*               LENGTH(LENGTH OF HBXAUDP-AREA)
+000220*     END-EXEC
+000230*
+000240* IMMEDIATELY AFTER THE CALL COMPLETES, REGARDLESS OF THE
+000250* COMPLETION CODE RETURNED.
+000260*
+000270* 2026-08-09 JLS  NEW COPYBOOK.
+000280******************************************************************
+000290 01  HBXAUDP-AREA.
+000300     05  HBXAUDP-TRANID              PIC X(04).
+000310     05  HBXAUDP-PROGRAM             PIC X(08).
+000320     05  HBXAUDP-TERMID              PIC X(04).
+000330     05  HBXAUDP-USERID              PIC X(08).
+000340     05  HBXAUDP-API                 PIC X(07).
+000350     05  HBXAUDP-SSID                PIC X(04).
+000360     05  HBXAUDP-RULEAPP             PIC X(32).
+000370     05  HBXAUDP-CC                  PIC S9(9) BINARY.
+000380     05  HBXAUDP-RC                  PIC S9(9) BINARY.
+000390     05  HBXAUDP-RESP                PIC S9(9) BINARY.
+000400         88  HBXAUDP-OK                    VALUE 0.
+000410         88  HBXAUDP-WRITE-FAILED          VALUE 1.
+
