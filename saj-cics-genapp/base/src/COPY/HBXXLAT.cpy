@@ -0,0 +1,19 @@
+000100******************************************************************
+000110* HBXXLAT.CPY
+000120*
+000130* ONE ENTRY IN THE REASON-CODE TRANSLATION TABLE.  HBXXLLD LOADS
+000140* ONE OF THESE FOR EVERY HBR-RC-* VALUE FROM THE HBXXLATT
+000150* SEQUENTIAL DATA SET INTO TS QUEUE HBXXLATQ AT CICS STARTUP SO
+000160* HBXXLOOK CAN TURN A RAW REASON CODE INTO A BUSINESS-FRIENDLY
+000170* DESK MESSAGE AND A SUGGESTED ACTION FOR TELLER/OPS SCREENS.
+000180*
+000190* 2026-08-09 JLS  NEW COPYBOOK.
+000200******************************************************************
+000210 01  HBXXLAT-ENTRY.
+000220     05  HBXXLAT-RC                  PIC 9(09).
+000230     05  HBXXLAT-MESSAGE             PIC X(40).
+000240     05  HBXXLAT-ACTION              PIC X(01).
+000250         88  HBXXLAT-ACTION-RETRY          VALUE 'R'.
+000260         88  HBXXLAT-ACTION-CALL-SUPPORT   VALUE 'C'.
+000270         88  HBXXLAT-ACTION-IGNORE         VALUE 'I'.
+
