@@ -0,0 +1,20 @@
+000100******************************************************************
+000110* HBXXLKP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXXLOOK, THE COMMON
+000140* ROUTINE THAT TRANSLATES A RAW HBR-RC-* REASON CODE INTO A
+000150* BUSINESS-FRIENDLY DESK MESSAGE AND SUGGESTED ACTION.
+000160*
+000170* 2026-08-09 JLS  NEW COPYBOOK.
+000180******************************************************************
+000190 01  HBXXLKP-AREA.
+000200     05  HBXXLKP-RC                  PIC S9(9) BINARY.
+000210     05  HBXXLKP-MESSAGE             PIC X(40).
+000220     05  HBXXLKP-ACTION              PIC X(01).
+000230         88  HBXXLKP-ACTION-RETRY          VALUE 'R'.
+000240         88  HBXXLKP-ACTION-CALL-SUPPORT   VALUE 'C'.
+000250         88  HBXXLKP-ACTION-IGNORE         VALUE 'I'.
+000260     05  HBXXLKP-FOUND-SW             PIC X(01).
+000270         88  HBXXLKP-FOUND                     VALUE 'Y'.
+000280         88  HBXXLKP-NOT-FOUND                 VALUE 'N'.
+
