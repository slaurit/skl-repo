@@ -0,0 +1,36 @@
+000100******************************************************************
+000110* HBXRULP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXRULE.
+000140*
+000150* A TRANSACTION THAT NEEDS TO EXECUTE A RULE BUILDS ONE OF THESE
+000160* AND ISSUES
+000170*
+000180*     EXEC CICS LINK PROGRAM('HBXRULE')
+000190*               COMMAREA(HBXRULP-AREA)
+000200*               LENGTH(LENGTH OF HBXRULP-AREA)
+000210*     END-EXEC
+000220*
+000230* INSTEAD OF LINKING TO HBRRULE DIRECTLY, SO THAT THE CALL IS
+000240* AUDITED AND, IF IT FAILS WITH HBR-CC-SEVERE, QUEUED FOR REPLAY
+000250* BY THE HBXRRST RESTART JOB.  HBXRULP-REPLAY-IND IS SET TO 'Y'
+000260* ONLY BY HBXRRST ITSELF WHEN REDRIVING A SUSPENDED REQUEST, SO
+000270* THAT A REQUEST THAT FAILS AGAIN ON REPLAY UPDATES ITS EXISTING
+000280* SUSPENSE RECORD INSTEAD OF QUEUING A DUPLICATE.
+000290*
+000300* 2026-08-09 JLS  NEW COPYBOOK.
+000310******************************************************************
+000320 01  HBXRULP-AREA.
+000330     05  HBXRULP-TRANID              PIC X(04).
+000340     05  HBXRULP-PROGRAM             PIC X(08).
+000350     05  HBXRULP-USERID              PIC X(08).
+000360     05  HBXRULP-SSID                PIC X(04).
+000370     05  HBXRULP-RULEAPP             PIC X(32).
+000380     05  HBXRULP-INPUT-PARMS         PIC X(200).
+000390     05  HBXRULP-OUTPUT-PARMS        PIC X(200).
+000400     05  HBXRULP-REPLAY-IND          PIC X(01).
+000410         88  HBXRULP-REPLAY                VALUE 'Y'.
+000420         88  HBXRULP-NOT-REPLAY            VALUE 'N'.
+000430     05  HBXRULP-CC                  PIC S9(9) BINARY.
+000440     05  HBXRULP-RC                  PIC S9(9) BINARY.
+
