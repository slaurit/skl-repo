@@ -0,0 +1,28 @@
+000100******************************************************************
+000110* HBXCONA.CPY
+000120*
+000130* HBRA-CONN-AREA - THE COMMAREA HBRCONN ITSELF DEFINES.  HBRCONN
+000140* TAKES NO CALLER-SUPPLIED TARGET-SERVER FIELD - PER HBRC.CPY THE
+000150* SUBSYSTEM CONNECTED TO IS WHATEVER HBRSSID NAMES IN THE
+000160* HBRENVPR DD OF THE REGION THE LINK RUNS IN.  HBXCONN THEREFORE
+000170* DRIVES ITS SSID FAILOVER BY ISSUING THIS LINK WITH A DIFFERENT
+000180* SYSID EACH ATTEMPT (SEE HBXCONN 2000-TRY-CONNECT) RATHER THAN
+000190* BY SETTING A FIELD IN THIS AREA - EACH REMOTE REGION NAMED IN
+000200* THE HBXSSDL FAILOVER LIST IS SITE-CONFIGURED WITH ITS OWN
+000210* HBRENVPR POINTING AT ONE ZRULE EXECUTION SERVER SSID.
+000220* HBRA-CC/HBRA-RC COME BACK WITH THE COMPLETION AND REASON CODE
+000230* FOR THE ATTEMPT, VALUES AS DEFINED IN HBRC.CPY.
+000240*
+000250* 2026-08-09 JLS  NEW COPYBOOK.
+000260* 2026-08-09 JLS  DROPPED THE INVENTED HBXCONA-SSID SELECTOR -
+000270*                 HBRCONN HAS NO SUCH PARAMETER.  RENAMED THE
+000280*                 REMAINING FIELDS TO THE VENDOR'S OWN HBRA-
+000290*                 PREFIX TO MATCH HBRC.CPY'S DOCUMENTED HBRA-
+000300*                 CONN-AREA/HBRA-RESPONSE-MESSAGE NAMES.
+000310******************************************************************
+000320 01  HBRA-CONN-AREA.
+000330     05  HBRA-USERID                 PIC X(08).
+000340     05  HBRA-CCSID                  PIC 9(05).
+000350     05  HBRA-CC                     PIC S9(9) BINARY.
+000360     05  HBRA-RC                     PIC S9(9) BINARY.
+000370     05  HBRA-RESPONSE-MESSAGE       PIC X(80).
