@@ -0,0 +1,24 @@
+000100******************************************************************
+000110* HBXALRM.CPY
+000120*
+000130* ONE QUEUE ENTRY WRITTEN TO THE HBXALRMQ TS QUEUE BY HBXALCK WHEN
+000140* A SINGLE SSID CROSSES THE CONFIGURED REPEATED-FAILURE THRESHOLD
+000150* WITHIN THE CONFIGURED ROLLING TIME WINDOW.  NO CONSUMING BROWSE
+000160* TRANSACTION EXISTS YET - AN OPERATIONS MONITOR OR PAGING
+000170* TRANSACTION READS THIS QUEUE TO NOTIFY SUPPORT STAFF.
+000180*
+000190* 2026-08-09 JLS  NEW COPYBOOK.
+000195* 2026-08-09 JLS  HBXALRM-TIME WAS PIC 9(08) BUT CICS FORMATTIME
+000196*                 WITH THE TIME OPTION RETURNS HHMMSS (SIX
+000197*                 DIGITS) - NARROWED TO PIC 9(06) TO MATCH.
+000200******************************************************************
+000210 01  HBXALRM-ENTRY.
+000220     05  HBXALRM-DATE                PIC 9(08).
+000230     05  HBXALRM-TIME                PIC 9(06).
+000240     05  HBXALRM-SSID                PIC X(04).
+000250     05  HBXALRM-RC                  PIC S9(9) BINARY.
+000260     05  HBXALRM-WIN-COUNT           PIC S9(4) BINARY.
+000270     05  HBXALRM-THRESHOLD           PIC S9(4) BINARY.
+000280     05  HBXALRM-TEXT                PIC X(40) VALUE
+000290         'REPEATED SSID CONNECTION FAILURE ALERT'.
+
