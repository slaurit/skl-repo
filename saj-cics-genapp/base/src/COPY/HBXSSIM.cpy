@@ -0,0 +1,427 @@
+000100******************************************************************
+000110* HBXSSIM.CPY
+000120*
+000130* SYMBOLIC MAP FOR BMS MAPSET HBXSSIM, MAP HBXSSI1, AS GENERATED
+000140* BY DFHMSD/DFHMDI/DFHMDF (TYPE=COBOL) FROM THE HBXSSIM.BMS MACRO
+000150* SOURCE.  USED BY HBXSSIQ.
+000160*
+000170* 2026-08-09 JLS  NEW COPYBOOK.
+000180******************************************************************
+000190 01  HBXSSI1I.
+000200     05  FILLER                  PIC X(12).
+000210     05  DATETML               PIC S9(4) COMP.
+000220     05  DATETMF               PIC X.
+000230     05  FILLER REDEFINES DATETMF.
+000240         10  DATETMA           PIC X.
+000250     05  DATETMI               PIC X(20).
+000260     05  TITLEL               PIC S9(4) COMP.
+000270     05  TITLEF               PIC X.
+000280     05  FILLER REDEFINES TITLEF.
+000290         10  TITLEA           PIC X.
+000300     05  TITLEI               PIC X(45).
+000310     05  SSID01L               PIC S9(4) COMP.
+000320     05  SSID01F               PIC X.
+000330     05  FILLER REDEFINES SSID01F.
+000340         10  SSID01A           PIC X.
+000350     05  SSID01I               PIC X(4).
+000360     05  STAT01L               PIC S9(4) COMP.
+000370     05  STAT01F               PIC X.
+000380     05  FILLER REDEFINES STAT01F.
+000390         10  STAT01A           PIC X.
+000400     05  STAT01I               PIC X(6).
+000410     05  LDAT01L               PIC S9(4) COMP.
+000420     05  LDAT01F               PIC X.
+000430     05  FILLER REDEFINES LDAT01F.
+000440         10  LDAT01A           PIC X.
+000450     05  LDAT01I               PIC X(8).
+000460     05  LTIM01L               PIC S9(4) COMP.
+000470     05  LTIM01F               PIC X.
+000480     05  FILLER REDEFINES LTIM01F.
+000490         10  LTIM01A           PIC X.
+000500     05  LTIM01I               PIC X(8).
+000510     05  LCC01L               PIC S9(4) COMP.
+000520     05  LCC01F               PIC X.
+000530     05  FILLER REDEFINES LCC01F.
+000540         10  LCC01A           PIC X.
+000550     05  LCC01I               PIC X(4).
+000560     05  LRC01L               PIC S9(4) COMP.
+000570     05  LRC01F               PIC X.
+000580     05  FILLER REDEFINES LRC01F.
+000590         10  LRC01A           PIC X.
+000600     05  LRC01I               PIC X(5).
+000610     05  FCNT01L               PIC S9(4) COMP.
+000620     05  FCNT01F               PIC X.
+000630     05  FILLER REDEFINES FCNT01F.
+000640         10  FCNT01A           PIC X.
+000650     05  FCNT01I               PIC X(4).
+000660     05  SSID02L               PIC S9(4) COMP.
+000670     05  SSID02F               PIC X.
+000680     05  FILLER REDEFINES SSID02F.
+000690         10  SSID02A           PIC X.
+000700     05  SSID02I               PIC X(4).
+000710     05  STAT02L               PIC S9(4) COMP.
+000720     05  STAT02F               PIC X.
+000730     05  FILLER REDEFINES STAT02F.
+000740         10  STAT02A           PIC X.
+000750     05  STAT02I               PIC X(6).
+000760     05  LDAT02L               PIC S9(4) COMP.
+000770     05  LDAT02F               PIC X.
+000780     05  FILLER REDEFINES LDAT02F.
+000790         10  LDAT02A           PIC X.
+000800     05  LDAT02I               PIC X(8).
+000810     05  LTIM02L               PIC S9(4) COMP.
+000820     05  LTIM02F               PIC X.
+000830     05  FILLER REDEFINES LTIM02F.
+000840         10  LTIM02A           PIC X.
+000850     05  LTIM02I               PIC X(8).
+000860     05  LCC02L               PIC S9(4) COMP.
+000870     05  LCC02F               PIC X.
+000880     05  FILLER REDEFINES LCC02F.
+000890         10  LCC02A           PIC X.
+000900     05  LCC02I               PIC X(4).
+000910     05  LRC02L               PIC S9(4) COMP.
+000920     05  LRC02F               PIC X.
+000930     05  FILLER REDEFINES LRC02F.
+000940         10  LRC02A           PIC X.
+000950     05  LRC02I               PIC X(5).
+000960     05  FCNT02L               PIC S9(4) COMP.
+000970     05  FCNT02F               PIC X.
+000980     05  FILLER REDEFINES FCNT02F.
+000990         10  FCNT02A           PIC X.
+001000     05  FCNT02I               PIC X(4).
+001010     05  SSID03L               PIC S9(4) COMP.
+001020     05  SSID03F               PIC X.
+001030     05  FILLER REDEFINES SSID03F.
+001040         10  SSID03A           PIC X.
+001050     05  SSID03I               PIC X(4).
+001060     05  STAT03L               PIC S9(4) COMP.
+001070     05  STAT03F               PIC X.
+001080     05  FILLER REDEFINES STAT03F.
+001090         10  STAT03A           PIC X.
+001100     05  STAT03I               PIC X(6).
+001110     05  LDAT03L               PIC S9(4) COMP.
+001120     05  LDAT03F               PIC X.
+001130     05  FILLER REDEFINES LDAT03F.
+001140         10  LDAT03A           PIC X.
+001150     05  LDAT03I               PIC X(8).
+001160     05  LTIM03L               PIC S9(4) COMP.
+001170     05  LTIM03F               PIC X.
+001180     05  FILLER REDEFINES LTIM03F.
+001190         10  LTIM03A           PIC X.
+001200     05  LTIM03I               PIC X(8).
+001210     05  LCC03L               PIC S9(4) COMP.
+001220     05  LCC03F               PIC X.
+001230     05  FILLER REDEFINES LCC03F.
+001240         10  LCC03A           PIC X.
+001250     05  LCC03I               PIC X(4).
+001260     05  LRC03L               PIC S9(4) COMP.
+001270     05  LRC03F               PIC X.
+001280     05  FILLER REDEFINES LRC03F.
+001290         10  LRC03A           PIC X.
+001300     05  LRC03I               PIC X(5).
+001310     05  FCNT03L               PIC S9(4) COMP.
+001320     05  FCNT03F               PIC X.
+001330     05  FILLER REDEFINES FCNT03F.
+001340         10  FCNT03A           PIC X.
+001350     05  FCNT03I               PIC X(4).
+001360     05  SSID04L               PIC S9(4) COMP.
+001370     05  SSID04F               PIC X.
+001380     05  FILLER REDEFINES SSID04F.
+001390         10  SSID04A           PIC X.
+001400     05  SSID04I               PIC X(4).
+001410     05  STAT04L               PIC S9(4) COMP.
+001420     05  STAT04F               PIC X.
+001430     05  FILLER REDEFINES STAT04F.
+001440         10  STAT04A           PIC X.
+001450     05  STAT04I               PIC X(6).
+001460     05  LDAT04L               PIC S9(4) COMP.
+001470     05  LDAT04F               PIC X.
+001480     05  FILLER REDEFINES LDAT04F.
+001490         10  LDAT04A           PIC X.
+001500     05  LDAT04I               PIC X(8).
+001510     05  LTIM04L               PIC S9(4) COMP.
+001520     05  LTIM04F               PIC X.
+001530     05  FILLER REDEFINES LTIM04F.
+001540         10  LTIM04A           PIC X.
+001550     05  LTIM04I               PIC X(8).
+001560     05  LCC04L               PIC S9(4) COMP.
+001570     05  LCC04F               PIC X.
+001580     05  FILLER REDEFINES LCC04F.
+001590         10  LCC04A           PIC X.
+001600     05  LCC04I               PIC X(4).
+001610     05  LRC04L               PIC S9(4) COMP.
+001620     05  LRC04F               PIC X.
+001630     05  FILLER REDEFINES LRC04F.
+001640         10  LRC04A           PIC X.
+001650     05  LRC04I               PIC X(5).
+001660     05  FCNT04L               PIC S9(4) COMP.
+001670     05  FCNT04F               PIC X.
+001680     05  FILLER REDEFINES FCNT04F.
+001690         10  FCNT04A           PIC X.
+001700     05  FCNT04I               PIC X(4).
+001710     05  SSID05L               PIC S9(4) COMP.
+001720     05  SSID05F               PIC X.
+001730     05  FILLER REDEFINES SSID05F.
+001740         10  SSID05A           PIC X.
+001750     05  SSID05I               PIC X(4).
+001760     05  STAT05L               PIC S9(4) COMP.
+001770     05  STAT05F               PIC X.
+001780     05  FILLER REDEFINES STAT05F.
+001790         10  STAT05A           PIC X.
+001800     05  STAT05I               PIC X(6).
+001810     05  LDAT05L               PIC S9(4) COMP.
+001820     05  LDAT05F               PIC X.
+001830     05  FILLER REDEFINES LDAT05F.
+001840         10  LDAT05A           PIC X.
+001850     05  LDAT05I               PIC X(8).
+001860     05  LTIM05L               PIC S9(4) COMP.
+001870     05  LTIM05F               PIC X.
+001880     05  FILLER REDEFINES LTIM05F.
+001890         10  LTIM05A           PIC X.
+001900     05  LTIM05I               PIC X(8).
+001910     05  LCC05L               PIC S9(4) COMP.
+001920     05  LCC05F               PIC X.
+001930     05  FILLER REDEFINES LCC05F.
+001940         10  LCC05A           PIC X.
+001950     05  LCC05I               PIC X(4).
+001960     05  LRC05L               PIC S9(4) COMP.
+001970     05  LRC05F               PIC X.
+001980     05  FILLER REDEFINES LRC05F.
+001990         10  LRC05A           PIC X.
+002000     05  LRC05I               PIC X(5).
+002010     05  FCNT05L               PIC S9(4) COMP.
+002020     05  FCNT05F               PIC X.
+002030     05  FILLER REDEFINES FCNT05F.
+002040         10  FCNT05A           PIC X.
+002050     05  FCNT05I               PIC X(4).
+002060     05  SSID06L               PIC S9(4) COMP.
+002070     05  SSID06F               PIC X.
+002080     05  FILLER REDEFINES SSID06F.
+002090         10  SSID06A           PIC X.
+002100     05  SSID06I               PIC X(4).
+002110     05  STAT06L               PIC S9(4) COMP.
+002120     05  STAT06F               PIC X.
+002130     05  FILLER REDEFINES STAT06F.
+002140         10  STAT06A           PIC X.
+002150     05  STAT06I               PIC X(6).
+002160     05  LDAT06L               PIC S9(4) COMP.
+002170     05  LDAT06F               PIC X.
+002180     05  FILLER REDEFINES LDAT06F.
+002190         10  LDAT06A           PIC X.
+002200     05  LDAT06I               PIC X(8).
+002210     05  LTIM06L               PIC S9(4) COMP.
+002220     05  LTIM06F               PIC X.
+002230     05  FILLER REDEFINES LTIM06F.
+002240         10  LTIM06A           PIC X.
+002250     05  LTIM06I               PIC X(8).
+002260     05  LCC06L               PIC S9(4) COMP.
+002270     05  LCC06F               PIC X.
+002280     05  FILLER REDEFINES LCC06F.
+002290         10  LCC06A           PIC X.
+002300     05  LCC06I               PIC X(4).
+002310     05  LRC06L               PIC S9(4) COMP.
+002320     05  LRC06F               PIC X.
+002330     05  FILLER REDEFINES LRC06F.
+002340         10  LRC06A           PIC X.
+002350     05  LRC06I               PIC X(5).
+002360     05  FCNT06L               PIC S9(4) COMP.
+002370     05  FCNT06F               PIC X.
+002380     05  FILLER REDEFINES FCNT06F.
+002390         10  FCNT06A           PIC X.
+002400     05  FCNT06I               PIC X(4).
+002410     05  SSID07L               PIC S9(4) COMP.
+002420     05  SSID07F               PIC X.
+002430     05  FILLER REDEFINES SSID07F.
+002440         10  SSID07A           PIC X.
+002450     05  SSID07I               PIC X(4).
+002460     05  STAT07L               PIC S9(4) COMP.
+002470     05  STAT07F               PIC X.
+002480     05  FILLER REDEFINES STAT07F.
+002490         10  STAT07A           PIC X.
+002500     05  STAT07I               PIC X(6).
+002510     05  LDAT07L               PIC S9(4) COMP.
+002520     05  LDAT07F               PIC X.
+002530     05  FILLER REDEFINES LDAT07F.
+002540         10  LDAT07A           PIC X.
+002550     05  LDAT07I               PIC X(8).
+002560     05  LTIM07L               PIC S9(4) COMP.
+002570     05  LTIM07F               PIC X.
+002580     05  FILLER REDEFINES LTIM07F.
+002590         10  LTIM07A           PIC X.
+002600     05  LTIM07I               PIC X(8).
+002610     05  LCC07L               PIC S9(4) COMP.
+002620     05  LCC07F               PIC X.
+002630     05  FILLER REDEFINES LCC07F.
+002640         10  LCC07A           PIC X.
+002650     05  LCC07I               PIC X(4).
+002660     05  LRC07L               PIC S9(4) COMP.
+002670     05  LRC07F               PIC X.
+002680     05  FILLER REDEFINES LRC07F.
+002690         10  LRC07A           PIC X.
+002700     05  LRC07I               PIC X(5).
+002710     05  FCNT07L               PIC S9(4) COMP.
+002720     05  FCNT07F               PIC X.
+002730     05  FILLER REDEFINES FCNT07F.
+002740         10  FCNT07A           PIC X.
+002750     05  FCNT07I               PIC X(4).
+002760     05  SSID08L               PIC S9(4) COMP.
+002770     05  SSID08F               PIC X.
+002780     05  FILLER REDEFINES SSID08F.
+002790         10  SSID08A           PIC X.
+002800     05  SSID08I               PIC X(4).
+002810     05  STAT08L               PIC S9(4) COMP.
+002820     05  STAT08F               PIC X.
+002830     05  FILLER REDEFINES STAT08F.
+002840         10  STAT08A           PIC X.
+002850     05  STAT08I               PIC X(6).
+002860     05  LDAT08L               PIC S9(4) COMP.
+002870     05  LDAT08F               PIC X.
+002880     05  FILLER REDEFINES LDAT08F.
+002890         10  LDAT08A           PIC X.
+002900     05  LDAT08I               PIC X(8).
+002910     05  LTIM08L               PIC S9(4) COMP.
+002920     05  LTIM08F               PIC X.
+002930     05  FILLER REDEFINES LTIM08F.
+002940         10  LTIM08A           PIC X.
+002950     05  LTIM08I               PIC X(8).
+002960     05  LCC08L               PIC S9(4) COMP.
+002970     05  LCC08F               PIC X.
+002980     05  FILLER REDEFINES LCC08F.
+002990         10  LCC08A           PIC X.
+003000     05  LCC08I               PIC X(4).
+003010     05  LRC08L               PIC S9(4) COMP.
+003020     05  LRC08F               PIC X.
+003030     05  FILLER REDEFINES LRC08F.
+003040         10  LRC08A           PIC X.
+003050     05  LRC08I               PIC X(5).
+003060     05  FCNT08L               PIC S9(4) COMP.
+003070     05  FCNT08F               PIC X.
+003080     05  FILLER REDEFINES FCNT08F.
+003090         10  FCNT08A           PIC X.
+003100     05  FCNT08I               PIC X(4).
+003110     05  MSGLINL               PIC S9(4) COMP.
+003120     05  MSGLINF               PIC X.
+003130     05  FILLER REDEFINES MSGLINF.
+003140         10  MSGLINA           PIC X.
+003150     05  MSGLINI               PIC X(79).
+003160 01  HBXSSI1O REDEFINES HBXSSI1I.
+003170     05  FILLER                  PIC X(12).
+003180     05  FILLER                  PIC X(3).
+003190     05  DATETMO               PIC X(20).
+003200     05  FILLER                  PIC X(3).
+003210     05  TITLEO               PIC X(45).
+003220     05  FILLER                  PIC X(3).
+003230     05  SSID01O               PIC X(4).
+003240     05  FILLER                  PIC X(3).
+003250     05  STAT01O               PIC X(6).
+003260     05  FILLER                  PIC X(3).
+003270     05  LDAT01O               PIC X(8).
+003280     05  FILLER                  PIC X(3).
+003290     05  LTIM01O               PIC X(8).
+003300     05  FILLER                  PIC X(3).
+003310     05  LCC01O               PIC X(4).
+003320     05  FILLER                  PIC X(3).
+003330     05  LRC01O               PIC X(5).
+003340     05  FILLER                  PIC X(3).
+003350     05  FCNT01O               PIC X(4).
+003360     05  FILLER                  PIC X(3).
+003370     05  SSID02O               PIC X(4).
+003380     05  FILLER                  PIC X(3).
+003390     05  STAT02O               PIC X(6).
+003400     05  FILLER                  PIC X(3).
+003410     05  LDAT02O               PIC X(8).
+003420     05  FILLER                  PIC X(3).
+003430     05  LTIM02O               PIC X(8).
+003440     05  FILLER                  PIC X(3).
+003450     05  LCC02O               PIC X(4).
+003460     05  FILLER                  PIC X(3).
+003470     05  LRC02O               PIC X(5).
+003480     05  FILLER                  PIC X(3).
+003490     05  FCNT02O               PIC X(4).
+003500     05  FILLER                  PIC X(3).
+003510     05  SSID03O               PIC X(4).
+003520     05  FILLER                  PIC X(3).
+003530     05  STAT03O               PIC X(6).
+003540     05  FILLER                  PIC X(3).
+003550     05  LDAT03O               PIC X(8).
+003560     05  FILLER                  PIC X(3).
+003570     05  LTIM03O               PIC X(8).
+003580     05  FILLER                  PIC X(3).
+003590     05  LCC03O               PIC X(4).
+003600     05  FILLER                  PIC X(3).
+003610     05  LRC03O               PIC X(5).
+003620     05  FILLER                  PIC X(3).
+003630     05  FCNT03O               PIC X(4).
+003640     05  FILLER                  PIC X(3).
+003650     05  SSID04O               PIC X(4).
+003660     05  FILLER                  PIC X(3).
+003670     05  STAT04O               PIC X(6).
+003680     05  FILLER                  PIC X(3).
+003690     05  LDAT04O               PIC X(8).
+003700     05  FILLER                  PIC X(3).
+003710     05  LTIM04O               PIC X(8).
+003720     05  FILLER                  PIC X(3).
+003730     05  LCC04O               PIC X(4).
+003740     05  FILLER                  PIC X(3).
+003750     05  LRC04O               PIC X(5).
+003760     05  FILLER                  PIC X(3).
+003770     05  FCNT04O               PIC X(4).
+003780     05  FILLER                  PIC X(3).
+003790     05  SSID05O               PIC X(4).
+003800     05  FILLER                  PIC X(3).
+003810     05  STAT05O               PIC X(6).
+003820     05  FILLER                  PIC X(3).
+003830     05  LDAT05O               PIC X(8).
+003840     05  FILLER                  PIC X(3).
+003850     05  LTIM05O               PIC X(8).
+003860     05  FILLER                  PIC X(3).
+003870     05  LCC05O               PIC X(4).
+003880     05  FILLER                  PIC X(3).
+003890     05  LRC05O               PIC X(5).
+003900     05  FILLER                  PIC X(3).
+003910     05  FCNT05O               PIC X(4).
+003920     05  FILLER                  PIC X(3).
+003930     05  SSID06O               PIC X(4).
+003940     05  FILLER                  PIC X(3).
+003950     05  STAT06O               PIC X(6).
+003960     05  FILLER                  PIC X(3).
+003970     05  LDAT06O               PIC X(8).
+003980     05  FILLER                  PIC X(3).
+003990     05  LTIM06O               PIC X(8).
+004000     05  FILLER                  PIC X(3).
+004010     05  LCC06O               PIC X(4).
+004020     05  FILLER                  PIC X(3).
+004030     05  LRC06O               PIC X(5).
+004040     05  FILLER                  PIC X(3).
+004050     05  FCNT06O               PIC X(4).
+004060     05  FILLER                  PIC X(3).
+004070     05  SSID07O               PIC X(4).
+004080     05  FILLER                  PIC X(3).
+004090     05  STAT07O               PIC X(6).
+004100     05  FILLER                  PIC X(3).
+004110     05  LDAT07O               PIC X(8).
+004120     05  FILLER                  PIC X(3).
+004130     05  LTIM07O               PIC X(8).
+004140     05  FILLER                  PIC X(3).
+004150     05  LCC07O               PIC X(4).
+004160     05  FILLER                  PIC X(3).
+004170     05  LRC07O               PIC X(5).
+004180     05  FILLER                  PIC X(3).
+004190     05  FCNT07O               PIC X(4).
+004200     05  FILLER                  PIC X(3).
+004210     05  SSID08O               PIC X(4).
+004220     05  FILLER                  PIC X(3).
+004230     05  STAT08O               PIC X(6).
+004240     05  FILLER                  PIC X(3).
+004250     05  LDAT08O               PIC X(8).
+004260     05  FILLER                  PIC X(3).
+004270     05  LTIM08O               PIC X(8).
+004280     05  FILLER                  PIC X(3).
+004290     05  LCC08O               PIC X(4).
+004300     05  FILLER                  PIC X(3).
+004310     05  LRC08O               PIC X(5).
+004320     05  FILLER                  PIC X(3).
+004330     05  FCNT08O               PIC X(4).
+004340     05  FILLER                  PIC X(3).
+004350     05  MSGLINO               PIC X(79).
+
