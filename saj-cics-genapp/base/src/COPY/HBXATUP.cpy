@@ -0,0 +1,15 @@
+000100******************************************************************
+000110* HBXATUP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXATUPD, THE COMMON
+000140* ROUTINE THAT BUMPS TODAY'S INVOCATION-ATTEMPT COUNT FOR ONE
+000150* API ON THE HBXATMF FILE.
+000160*
+000170* 2026-08-09 JLS  NEW COPYBOOK.
+000180******************************************************************
+000190 01  HBXATUP-AREA.
+000200     05  HBXATUP-API                 PIC X(07).
+000210     05  HBXATUP-RESP                PIC S9(9) BINARY.
+000220         88  HBXATUP-OK                    VALUE 0.
+000230         88  HBXATUP-UPDATE-FAILED         VALUE 1.
+
