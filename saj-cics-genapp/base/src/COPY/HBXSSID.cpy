@@ -0,0 +1,37 @@
+000100******************************************************************
+000110* HBXSSID.CPY
+000120*
+000130* ONE ENTRY PER ZRULE EXECUTION SERVER SSID.  HBXSSIF HOLDS THE
+000140* CURRENT HEALTH OF EACH SSID IN THE HBXSSIDL FAILOVER LIST SO
+000150* HBXCONN CAN SKIP SERVERS THAT ARE ALREADY KNOWN DOWN AND THE
+000160* HBXSSIQ INQUIRY TRANSACTION CAN DISPLAY IT TO OPERATIONS.
+000170*
+000180* 2026-08-09 JLS  NEW COPYBOOK.
+000190* 2026-08-09 JLS  CARVE THE ALERT-WINDOW FIELDS OUT OF THE TRAILING
+000200*                 FILLER FOR HBXALCK'S REPEATED-FAILURE THRESHOLD
+000210*                 CHECK.  RECORD SIZE IS UNCHANGED.
+000215* 2026-08-09 JLS  HBXSSID-LAST-ATTEMPT-TIME WAS PIC 9(08) BUT
+000216*                 CICS FORMATTIME WITH THE TIME OPTION RETURNS
+000217*                 HHMMSS (SIX DIGITS) - THE TRAILING TWO BYTES
+000218*                 WERE NEVER SET BY THE WRITER.  NARROWED TO PIC
+000219*                 9(06); THE TWO FREED BYTES WENT BACK INTO THE
+000220*                 TRAILING FILLER SO RECORD SIZE STAYS UNCHANGED.
+000221******************************************************************
+000230 01  HBXSSID-RECORD.
+000240     05  HBXSSID-KEY.
+000250         10  HBXSSID-SSID                PIC X(04).
+000260     05  HBXSSID-LAST-ATTEMPT-DATE       PIC 9(08).
+000270     05  HBXSSID-LAST-ATTEMPT-TIME       PIC 9(06).
+000280     05  HBXSSID-LAST-CC                 PIC S9(9) BINARY.
+000290     05  HBXSSID-LAST-RC                 PIC S9(9) BINARY.
+000300     05  HBXSSID-STATUS                  PIC X(01).
+000310         88  HBXSSID-CONNECTED                 VALUE 'C'.
+000320         88  HBXSSID-DOWN                      VALUE 'D'.
+000330         88  HBXSSID-UNKNOWN                   VALUE 'U'.
+000340     05  HBXSSID-FAIL-COUNT              PIC S9(9) BINARY.
+000350     05  HBXSSID-ALERT-WIN-START         PIC S9(15) COMP-3.
+000360     05  HBXSSID-ALERT-WIN-COUNT         PIC S9(4) BINARY.
+000370     05  HBXSSID-ALERT-SENT-SW           PIC X(01).
+000380         88  HBXSSID-ALERT-SENT                VALUE 'Y'.
+000390     05  FILLER                          PIC X(11).
+
