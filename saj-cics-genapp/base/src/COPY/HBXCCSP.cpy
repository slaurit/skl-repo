@@ -0,0 +1,17 @@
+000100******************************************************************
+000110* HBXCCSP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXCCSV.
+000140*
+000150* THE CALLER MOVES THE CCSID TO BE CHECKED INTO HBXCCSP-CCSID AND
+000160* LINKS TO HBXCCSV.  HBXCCSP-RESP COMES BACK SHOWING WHETHER THE
+000170* CCSID IS ON THE SUPPORTED LIST.
+000180*
+000190* 2026-08-09 JLS  NEW COPYBOOK.
+000200******************************************************************
+000210 01  HBXCCSP-AREA.
+000220     05  HBXCCSP-CCSID               PIC 9(05).
+000230     05  HBXCCSP-RESP                PIC S9(9) BINARY.
+000240         88  HBXCCSP-VALID                 VALUE 0.
+000250         88  HBXCCSP-INVALID               VALUE 1.
+
