@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* HBXCCST.CPY
+000120*
+000130* SUPPORTED-CCSID TABLE ENTRY.
+000140*
+000150* ONE RECORD PER CODE PAGE THE SHOP HAS CLEARED FOR USE IN
+000160* HBRA_CONN_RULE_CCSID.  LOADED INTO THE HBXCCSDQ TS QUEUE AT
+000170* CICS STARTUP BY HBXCCSL FROM THE HBXCCST SEQUENTIAL DATA SET SO
+000180* HBXCCSV CAN REJECT A BAD CCSID BEFORE HBRCONN EVER SEES IT,
+000190* INSTEAD OF LETTING THE SERVER ITSELF COME BACK
+000200* HBR-RC-ERROR-INVALID-CCSID.
+000210*
+000220* 2026-08-09 JLS  NEW COPYBOOK.
+000230******************************************************************
+000240 01  HBXCCST-ENTRY.
+000250     05  HBXCCST-CCSID               PIC 9(05).
+000260     05  HBXCCST-DESC                PIC X(20).
+
