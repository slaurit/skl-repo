@@ -0,0 +1,38 @@
+000100******************************************************************
+000110* HBXSUSP.CPY
+000120*
+000130* SUSPENSE RECORD FOR A RULE REQUEST THAT FAILED WITH
+000140* HBR-CC-SEVERE.  ONE OCCURRENCE IS WRITTEN TO THE HBXSUSF VSAM
+000150* KSDS BY HBXSUSWR EVERY TIME HBXRULE SEES A SEVERE COMPLETION ON
+000160* AN ORIGINAL (NON-REPLAY) CALL, SO THE HBXRRST RESTART JOB CAN
+000170* REPLAY IT LATER WITHOUT THE ORIGINAL CALLER HAVING TO RE-KEY
+000180* ANYTHING.
+000190*
+000200* 2026-08-09 JLS  NEW COPYBOOK.
+000205* 2026-08-09 JLS  HBXSUSP-KEY-TIME WAS PIC 9(08) BUT CICS
+000206*                 FORMATTIME WITH THE TIME OPTION RETURNS HHMMSS
+000207*                 (SIX DIGITS) - THE TRAILING TWO BYTES WERE
+000208*                 NEVER SET BY THE WRITER AND SAT AS INVALID
+000209*                 DIGITS INSIDE THE VSAM KEY.  NARROWED TO PIC
+000210*                 9(06) AND THE TWO FREED BYTES MOVED INTO THE
+000211*                 TRAILING FILLER SO KEY AND RECORD LENGTHS
+000212*                 MATCH HBXVDEF.JCL WITHOUT A CLUSTER REDEFINE.
+000213******************************************************************
+000220 01  HBXSUSP-RECORD.
+000230     05  HBXSUSP-KEY.
+000240         10  HBXSUSP-KEY-DATE        PIC 9(08).
+000250         10  HBXSUSP-KEY-TIME        PIC 9(06).
+000260         10  HBXSUSP-KEY-TERMID      PIC X(04).
+000270         10  HBXSUSP-KEY-USERID      PIC X(08).
+000280     05  HBXSUSP-SSID                PIC X(04).
+000290     05  HBXSUSP-RULEAPP             PIC X(32).
+000300     05  HBXSUSP-INPUT-PARMS         PIC X(200).
+000310     05  HBXSUSP-FAIL-CC             PIC S9(9) BINARY.
+000320     05  HBXSUSP-FAIL-RC             PIC S9(9) BINARY.
+000330     05  HBXSUSP-RETRY-COUNT         PIC S9(4) BINARY.
+000340     05  HBXSUSP-STATUS              PIC X(01).
+000350         88  HBXSUSP-PENDING               VALUE 'P'.
+000360         88  HBXSUSP-COMPLETE              VALUE 'C'.
+000370         88  HBXSUSP-EXHAUSTED             VALUE 'X'.
+000380     05  FILLER                      PIC X(22).
+
