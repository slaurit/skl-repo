@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* HBXALRP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXALCK, THE COMMON
+000140* ROUTINE THAT WATCHES FOR REPEATED HBR-RC-SERVER-NOT-ACTIVE /
+000150* HBR-RC-CONN-NOT-AUTH FAILURES AGAINST A SINGLE SSID WITHIN A
+000160* ROLLING TIME WINDOW AND RAISES AN OPERATOR ALERT ONCE THE
+000170* CONFIGURED THRESHOLD IS CROSSED.
+000180*
+000190* 2026-08-09 JLS  NEW COPYBOOK.
+000200******************************************************************
+000210 01  HBXALRP-AREA.
+000220     05  HBXALRP-SSID                PIC X(04).
+000230     05  HBXALRP-RC                  PIC S9(9) BINARY.
+000240     05  HBXALRP-RESP                PIC S9(9) BINARY.
+000250         88  HBXALRP-OK                    VALUE 0.
+000260         88  HBXALRP-UPDATE-FAILED         VALUE 1.
+
