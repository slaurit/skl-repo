@@ -0,0 +1,17 @@
+000100******************************************************************
+000110* HBXSSUP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXSSUPD, THE COMMON
+000140* ROUTINE THAT RECORDS THE OUTCOME OF ONE CONNECTION ATTEMPT
+000150* AGAINST A SINGLE SSID IN THE HBXSSIF HEALTH FILE.
+000160*
+000170* 2026-08-09 JLS  NEW COPYBOOK.
+000180******************************************************************
+000190 01  HBXSSUP-AREA.
+000200     05  HBXSSUP-SSID                PIC X(04).
+000210     05  HBXSSUP-CC                  PIC S9(9) BINARY.
+000220     05  HBXSSUP-RC                  PIC S9(9) BINARY.
+000230     05  HBXSSUP-RESP                PIC S9(9) BINARY.
+000240         88  HBXSSUP-OK                    VALUE 0.
+000250         88  HBXSSUP-UPDATE-FAILED         VALUE 1.
+
