@@ -0,0 +1,39 @@
+000100******************************************************************
+000110* HBXAUD.CPY
+000120*
+000130* RULE-ENGINE AUDIT LOG RECORD.
+000140*
+000150* ONE OCCURRENCE OF THIS RECORD IS WRITTEN TO THE HBXAUDF VSAM
+000160* KSDS BY HBXAUDIT EVERY TIME A CALLER COMPLETES AN HBRCONN OR
+000170* HBRRULE REQUEST, WHETHER THE REQUEST SUCCEEDED OR FAILED.  THE
+000180* KEY IS DATE + TIME + TERMINAL + USERID SO THAT ENTRIES SORT
+000190* CHRONOLOGICALLY AND CAN BE TRACED BACK TO THE SESSION THAT MADE
+000200* THE CALL.
+000210*
+000220* 2026-08-09 JLS  NEW COPYBOOK.
+000225* 2026-08-09 JLS  HBXAUD-KEY-TIME WAS PIC 9(08) BUT CICS
+000226*                 FORMATTIME WITH THE TIME OPTION RETURNS HHMMSS
+000227*                 (SIX DIGITS) - THE TRAILING TWO BYTES WERE
+000228*                 NEVER SET BY THE WRITER AND SAT AS INVALID
+000229*                 DIGITS INSIDE THE VSAM KEY.  NARROWED TO PIC
+000230*                 9(06) AND THE TWO FREED BYTES MOVED INTO THE
+000231*                 TRAILING FILLER SO KEY AND RECORD LENGTHS
+000232*                 MATCH HBXVDEF.JCL WITHOUT A CLUSTER REDEFINE.
+000233******************************************************************
+000240 01  HBXAUD-RECORD.
+000250     05  HBXAUD-KEY.
+000260         10  HBXAUD-KEY-DATE         PIC 9(08).
+000270         10  HBXAUD-KEY-TIME         PIC 9(06).
+000280         10  HBXAUD-KEY-TERMID       PIC X(04).
+000290         10  HBXAUD-KEY-USERID       PIC X(08).
+000300     05  HBXAUD-TRANID               PIC X(04).
+000310     05  HBXAUD-PROGRAM              PIC X(08).
+000320     05  HBXAUD-API                  PIC X(07).
+000330         88  HBXAUD-API-HBRCONN            VALUE 'HBRCONN'.
+000340         88  HBXAUD-API-HBRRULE            VALUE 'HBRRULE'.
+000350     05  HBXAUD-SSID                 PIC X(04).
+000360     05  HBXAUD-RULEAPP              PIC X(32).
+000370     05  HBXAUD-CC                   PIC S9(9) BINARY.
+000380     05  HBXAUD-RC                   PIC S9(9) BINARY.
+000390     05  FILLER                      PIC X(22).
+
