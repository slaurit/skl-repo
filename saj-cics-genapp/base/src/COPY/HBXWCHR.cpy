@@ -0,0 +1,27 @@
+000100******************************************************************
+000110* HBXWCHR.CPY
+000120*
+000130* WOLA/JVM-SERVER DEPENDENCY HEALTH ENTRY.
+000140*
+000150* A SINGLE RECORD WRITTEN TO THE HBXWCHKQ TS QUEUE AT CICS
+000160* STARTUP BY HBXWCHK, THE RESULT OF A ONE-TIME TEST CALL TO
+000170* HBRRULE MADE BEFORE ANY REAL TRANSACTION RUNS.  HBXRULE READS
+000180* IT BACK BEFORE EVERY HBRRULE CALL SO A RULE REQUEST CAN BE
+000190* FAILED IMMEDIATELY - AND QUEUED FOR REPLAY - INSTEAD OF TYING
+000200* UP A TASK WAITING ON A WOLA LINK OR JVM SERVER THAT IS ALREADY
+000210* KNOWN TO BE DOWN.
+000220*
+000230* 2026-08-09 JLS  NEW COPYBOOK.
+000235* 2026-08-09 JLS  HBXWCHR-CHECK-TIME WAS PIC 9(08) BUT CICS
+000236*                 FORMATTIME WITH THE TIME OPTION RETURNS HHMMSS
+000237*                 (SIX DIGITS) - NARROWED TO PIC 9(06) TO MATCH.
+000240******************************************************************
+000250 01  HBXWCHR-ENTRY.
+000260     05  HBXWCHR-STATUS-SW           PIC X(01).
+000270         88  HBXWCHR-HEALTHY               VALUE 'Y'.
+000280         88  HBXWCHR-UNHEALTHY             VALUE 'N'.
+000290     05  HBXWCHR-CC                  PIC S9(9) BINARY.
+000300     05  HBXWCHR-RC                  PIC S9(9) BINARY.
+000310     05  HBXWCHR-CHECK-DATE          PIC 9(08).
+000320     05  HBXWCHR-CHECK-TIME          PIC 9(06).
+
