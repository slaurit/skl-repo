@@ -0,0 +1,27 @@
+000100******************************************************************
+000110* HBXSUSWP.CPY
+000120*
+000130* PARAMETER AREA PASSED ON THE CALL TO HBXSUSWR.
+000140*
+000150* HBXRULE BUILDS ONE OF THESE AND ISSUES
+000160*
+000170*     EXEC CICS LINK PROGRAM('HBXSUSWR')
+000180*               COMMAREA(HBXSUSWP-AREA)
+000190*               LENGTH(LENGTH OF HBXSUSWP-AREA)
+000200*     END-EXEC
+000210*
+000220* WHENEVER AN ORIGINAL (NON-REPLAY) RULE REQUEST COMES BACK
+000230* HBR-CC-SEVERE, SO THE FAILED REQUEST CAN BE QUEUED FOR REPLAY.
+000240*
+000250* 2026-08-09 JLS  NEW COPYBOOK.
+000260******************************************************************
+000270 01  HBXSUSWP-AREA.
+000280     05  HBXSUSWP-SSID               PIC X(04).
+000290     05  HBXSUSWP-RULEAPP            PIC X(32).
+000300     05  HBXSUSWP-INPUT-PARMS        PIC X(200).
+000310     05  HBXSUSWP-FAIL-CC            PIC S9(9) BINARY.
+000320     05  HBXSUSWP-FAIL-RC            PIC S9(9) BINARY.
+000330     05  HBXSUSWP-RESP               PIC S9(9) BINARY.
+000340         88  HBXSUSWP-OK                   VALUE 0.
+000350         88  HBXSUSWP-WRITE-FAILED         VALUE 1.
+
