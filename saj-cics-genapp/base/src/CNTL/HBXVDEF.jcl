@@ -0,0 +1,67 @@
+//HBXVDEF  JOB (ACCTNO),'DEFINE HBX FILES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  DEFINE THE VSAM CLUSTERS OWNED BY THE HBX RULE-ENGINE
+//*  SUPPORT SUITE (AUDIT LOG, SUSPENSE, SSID HEALTH, AND DAILY
+//*  ATTEMPT COUNTS).  THE ALERT LOG, REASON-CODE TRANSLATION
+//*  TABLE, AND CCSID TABLE ARE NOT VSAM - THEY ARE TEMPORARY-
+//*  STORAGE QUEUES LOADED AT PLTPI (SEE HBXCSD.CNTL) AND HAVE NO
+//*  CLUSTER HERE.  RUN THIS JOB ONCE TO ESTABLISH THE FILES BELOW,
+//*  THEN AGAIN WHENEVER A NEW CLUSTER IS ADDED.
+//*
+//*  2026-08-09 JLS  NEW MEMBER - HBXAUDF (AUDIT LOG).
+//*  2026-08-09 JLS  ADD HBXSSIF (PER-SSID CONNECTION HEALTH).
+//*  2026-08-09 JLS  ADD HBXSUSF (SEVERE-FAILURE SUSPENSE FILE).
+//*  2026-08-09 JLS  ADD HBXATMF (DAILY PER-API ATTEMPT COUNTS, FOR
+//*                  HBXRECN RECONCILIATION AGAINST HBXAUDF).
+//*  2026-08-09 JLS  HBXAUDF/HBXSUSF KEY-TIME NARROWED FROM 8 TO 6
+//*                  DIGITS (FORMATTIME TIME OPTION RETURNS HHMMSS) -
+//*                  KEYS() SHORTENED TO MATCH; RECORDSIZE UNCHANGED
+//*                  (THE TWO FREED BYTES WENT INTO TRAILING FILLER).
+//*  2026-08-09 JLS  CORRECTED THE HEADER ABOVE - THE ALERT LOG,
+//*                  TRANSLATION TABLE, AND CCSID TABLE WERE NEVER
+//*                  VSAM AND ARE NOT DEFINED IN THIS MEMBER.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(HBX.AUDIT.FILE)               -
+         INDEXED                                     -
+         KEYS(26 0)                                  -
+         RECORDSIZE(111 111)                         -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(50 25))                                -
+         DATA (NAME(HBX.AUDIT.FILE.DATA))               -
+         INDEX(NAME(HBX.AUDIT.FILE.INDEX))
+
+  DEFINE CLUSTER (NAME(HBX.SSID.FILE)                -
+         INDEXED                                     -
+         KEYS(4 0)                                   -
+         RECORDSIZE(53 53)                           -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(5 5))                                   -
+         DATA (NAME(HBX.SSID.FILE.DATA))                -
+         INDEX(NAME(HBX.SSID.FILE.INDEX))
+
+  DEFINE CLUSTER (NAME(HBX.SUSPENSE.FILE)            -
+         INDEXED                                     -
+         KEYS(26 0)                                  -
+         RECORDSIZE(295 295)                         -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(50 25))                                -
+         DATA (NAME(HBX.SUSPENSE.FILE.DATA))            -
+         INDEX(NAME(HBX.SUSPENSE.FILE.INDEX))
+
+  DEFINE CLUSTER (NAME(HBX.ATTEMPT.FILE)             -
+         INDEXED                                     -
+         KEYS(15 0)                                  -
+         RECORDSIZE(24 24)                           -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(5 5))                                   -
+         DATA (NAME(HBX.ATTEMPT.FILE.DATA))             -
+         INDEX(NAME(HBX.ATTEMPT.FILE.INDEX))
+/*
