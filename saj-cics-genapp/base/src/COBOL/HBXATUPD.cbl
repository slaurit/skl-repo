@@ -0,0 +1,121 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXATUPD.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  BUMPS TODAY'S INVOCATION-ATTEMPT
+000200*                 COUNT FOR ONE API SO HBXRECN CAN RECONCILE
+000210*                 ATTEMPTS AGAINST AUDIT-LOG COMPLETIONS.
+000220******************************************************************
+000230******************************************************************
+000240*                                                                *
+000250*   H B X A T U P D                                              *
+000260*                                                                *
+000270*   LINKED TO BY HBXCONN AND HBXRULE AS THE VERY FIRST THING     *
+000280*   EACH DOES, BEFORE THE VENDOR API IS EVER LINKED TO.  READS   *
+000290*   TODAY'S HBXATMF RECORD FOR THE CALLER'S API FOR UPDATE,      *
+000300*   BUMPS THE COUNT, OR WRITES A NEW RECORD IF THIS IS THE       *
+000310*   FIRST CALL OF THE DAY FOR THAT API.                          *
+000320*                                                                *
+000330******************************************************************
+000340  ENVIRONMENT DIVISION.
+000350  DATA DIVISION.
+000360  WORKING-STORAGE SECTION.
+000370  01  WS-RESP                     PIC S9(8) COMP.
+000380  01  WS-RESP2                    PIC S9(8) COMP.
+000390  01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000400  01  WS-TODAY                    PIC 9(08).
+000410  01  WS-NEW-RECORD-SW            PIC X(01) VALUE 'N'.
+000420      88  WS-NEW-RECORD                 VALUE 'Y'.
+000430  COPY HBXATMP.
+000440  LINKAGE SECTION.
+000450  COPY HBXATUP.
+000460******************************************************************
+000470*  0000-MAINLINE                                                *
+000480******************************************************************
+000490  PROCEDURE DIVISION USING HBXATUP-AREA.
+000500  0000-MAINLINE.
+000510      MOVE 0                      TO HBXATUP-RESP.
+000520      EXEC CICS ASKTIME
+000530                ABSTIME(WS-ABSTIME)
+000540      END-EXEC.
+000550      EXEC CICS FORMATTIME
+000560                ABSTIME(WS-ABSTIME)
+000570                YYYYMMDD(WS-TODAY)
+000580      END-EXEC.
+000590      PERFORM 1000-READ-FOR-UPDATE
+000600         THRU 1000-EXIT.
+000610      PERFORM 2000-REWRITE-RECORD
+000620         THRU 2000-EXIT.
+000630      PERFORM 9000-RETURN
+000640         THRU 9000-EXIT.
+
+000650  0000-EXIT.
+000660      EXIT.
+000670******************************************************************
+000680*  1000-READ-FOR-UPDATE - GET TODAY'S COUNT, OR START A NEW ONE *
+000690******************************************************************
+000700  1000-READ-FOR-UPDATE.
+000710      MOVE WS-TODAY                TO HBXATMP-KEY-DATE.
+000720      MOVE HBXATUP-API             TO HBXATMP-KEY-API.
+000730      EXEC CICS READ
+000740                FILE('HBXATMF')
+000750                INTO(HBXATMP-RECORD)
+000760                RIDFLD(HBXATMP-KEY)
+000770                UPDATE
+000780                RESP(WS-RESP)
+000790                RESP2(WS-RESP2)
+000800      END-EXEC.
+000810      IF WS-RESP = DFHRESP(NORMAL)
+000820          ADD 1                   TO HBXATMP-ATTEMPT-COUNT
+000830      ELSE
+000840          MOVE LOW-VALUES         TO HBXATMP-RECORD
+000850          MOVE WS-TODAY            TO HBXATMP-KEY-DATE
+000860          MOVE HBXATUP-API         TO HBXATMP-KEY-API
+000870          MOVE 1                   TO HBXATMP-ATTEMPT-COUNT
+000880          SET WS-NEW-RECORD        TO TRUE
+000890      END-IF.
+
+000900  1000-EXIT.
+000910      EXIT.
+000920******************************************************************
+000930*  2000-REWRITE-RECORD - WRITE THE COUNT BACK TO HBXATMF         *
+000940******************************************************************
+000950  2000-REWRITE-RECORD.
+000960      IF WS-NEW-RECORD
+000970          EXEC CICS WRITE
+000980                    FILE('HBXATMF')
+000990                    FROM(HBXATMP-RECORD)
+001000                    RIDFLD(HBXATMP-KEY)
+001010                    KEYLENGTH(LENGTH OF HBXATMP-KEY)
+001020                    RESP(WS-RESP)
+001030                    RESP2(WS-RESP2)
+001040          END-EXEC
+001050      ELSE
+001060          EXEC CICS REWRITE
+001070                    FILE('HBXATMF')
+001080                    FROM(HBXATMP-RECORD)
+001090                    RESP(WS-RESP)
+001100                    RESP2(WS-RESP2)
+001110          END-EXEC
+001120      END-IF.
+001130      IF WS-RESP NOT = DFHRESP(NORMAL)
+001140          SET HBXATUP-UPDATE-FAILED TO TRUE
+001150      END-IF.
+
+001160  2000-EXIT.
+001170      EXIT.
+001180******************************************************************
+001190*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+001200******************************************************************
+001210  9000-RETURN.
+001220      EXEC CICS RETURN
+001230      END-EXEC.
+
+001240  9000-EXIT.
+001250      EXIT.
+
