@@ -0,0 +1,178 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXRRST.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  BATCH RESTART JOB THAT REPLAYS
+000200*                 EVERY PENDING HBXSUSF SUSPENSE RECORD THROUGH
+000210*                 HBXRULE VIA THE EXTERNAL CICS INTERFACE.
+000215* 2026-08-09 JLS  3100-REPLAY-REQUEST NOW CHECKS WS-RESP AFTER
+000216*                 THE LINK - IF THE TARGET REGION NAMED IN
+000217*                 WS-CICS-SYSID IS DOWN, HBXRULP-CC/HBXRULP-RC ARE
+000218*                 FORCED TO HBR-CC-SEVERE/HBR-RC-NOT-CONNECTED
+000219*                 (INSTEAD OF BEING LEFT AT WHATEVER THE PRIOR
+000220*                 LOOP ITERATION LEFT THERE) SO 3200-UPDATE-RECORD
+000221*                 BUMPS THE RETRY COUNT INSTEAD OF MISTAKING A
+000222*                 DEAD LINK FOR SUCCESS.
+000223*****************************************************************
+000230*****************************************************************
+000240*                                                                *
+000250*   H B X R R S T                                                *
+000260*                                                                *
+000270*   RUN ON DEMAND (OR ON A SCHEDULE) AFTER HBR-CC-SEVERE         *
+000280*   FAILURES HAVE BUILT UP ON HBXSUSF.  BROWSES THE SUSPENSE     *
+000290*   FILE SEQUENTIALLY, REPLAYS EACH PENDING REQUEST THROUGH      *
+000300*   HBXRULE OVER EXCI, AND MARKS THE RECORD COMPLETE, BUMPS ITS  *
+000310*   RETRY COUNT, OR MARKS IT EXHAUSTED ONCE WS-MAX-RETRY         *
+000320*   ATTEMPTS HAVE BEEN MADE, LEAVING IT ON FILE FOR MANUAL       *
+000330*   FOLLOW-UP.  LINKS TO THE APPLICATION CICS REGION NAMED IN    *
+000340*   WS-CICS-SYSID - CHANGE THIS TO MATCH THE TARGET REGION.      *
+000350*                                                                *
+000360*****************************************************************
+000370  ENVIRONMENT DIVISION.
+000380  INPUT-OUTPUT SECTION.
+000390  FILE-CONTROL.
+000400      SELECT HBXSUSF ASSIGN TO HBXSUSF
+000410             ORGANIZATION IS INDEXED
+000420             ACCESS MODE IS SEQUENTIAL
+000430             RECORD KEY IS HBXSUSP-KEY
+000440             FILE STATUS IS WS-SUSF-STATUS.
+000450  DATA DIVISION.
+000460  FILE SECTION.
+000470  FD  HBXSUSF.
+000480  COPY HBXSUSP.
+000490  WORKING-STORAGE SECTION.
+000500  01  WS-SUSF-STATUS               PIC X(02) VALUE '00'.
+000510      88  WS-SUSF-OK                     VALUE '00'.
+000520      88  WS-SUSF-EOF                    VALUE '10'.
+000530  01  WS-RESP                      PIC S9(8) COMP.
+000540  01  WS-RESP2                     PIC S9(8) COMP.
+000550  01  WS-CICS-SYSID                PIC X(04) VALUE 'APPL'.
+000560  01  WS-MAX-RETRY                 PIC S9(4) COMP VALUE 5.
+000570  01  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+000580      88  WS-EOF                        VALUE 'Y'.
+000590  01  WS-COUNTS.
+000600      05  WS-ATTEMPT-COUNT         PIC 9(07) VALUE 0.
+000610      05  WS-SUCCESS-COUNT         PIC 9(07) VALUE 0.
+000620      05  WS-RETRY-COUNT-TOTAL     PIC 9(07) VALUE 0.
+000630      05  WS-EXHAUSTED-COUNT       PIC 9(07) VALUE 0.
+000640  01  HBRC-CODES.
+000650      COPY HBRC.
+000660  COPY HBXRULP.
+000670*****************************************************************
+000680*  0000-MAINLINE                                                *
+000690*****************************************************************
+000700  PROCEDURE DIVISION.
+000710  0000-MAINLINE.
+000720      PERFORM 1000-INITIALIZE
+000730         THRU 1000-EXIT.
+000740      PERFORM 2000-READ-SUSPENSE
+000750         THRU 2000-EXIT.
+000760      PERFORM 3000-PROCESS-RECORD
+000770         THRU 3000-EXIT
+000780         UNTIL WS-EOF.
+000790      PERFORM 9000-TERMINATE
+000800         THRU 9000-EXIT.
+000810      STOP RUN.
+000820*****************************************************************
+000830*  1000-INITIALIZE - OPEN THE SUSPENSE FILE FOR UPDATE          *
+000840*****************************************************************
+000850  1000-INITIALIZE.
+000860      OPEN I-O HBXSUSF.
+000870      DISPLAY 'HBXRRST - SUSPENSE FILE RESTART JOB STARTING'.
+
+000880  1000-EXIT.
+000890      EXIT.
+000900*****************************************************************
+000910*  2000-READ-SUSPENSE - READ THE NEXT SUSPENSE RECORD           *
+000920*****************************************************************
+000930  2000-READ-SUSPENSE.
+000940      READ HBXSUSF NEXT RECORD
+000950          AT END
+000960              SET WS-EOF          TO TRUE
+000970      END-READ.
+
+000980  2000-EXIT.
+000990      EXIT.
+001000*****************************************************************
+001010*  3000-PROCESS-RECORD - REPLAY ONE PENDING REQUEST             *
+001020*****************************************************************
+001030  3000-PROCESS-RECORD.
+001040      IF HBXSUSP-PENDING
+001050          ADD 1 TO WS-ATTEMPT-COUNT
+001060          PERFORM 3100-REPLAY-REQUEST
+001070             THRU 3100-EXIT
+001080          PERFORM 3200-UPDATE-RECORD
+001090             THRU 3200-EXIT
+001100          REWRITE HBXSUSP-RECORD
+001110      END-IF.
+001120      PERFORM 2000-READ-SUSPENSE
+001130         THRU 2000-EXIT.
+
+001140  3000-EXIT.
+001150      EXIT.
+001160*****************************************************************
+001170*  3100-REPLAY-REQUEST - LINK TO HBXRULE OVER EXCI               *
+001180*****************************************************************
+001190  3100-REPLAY-REQUEST.
+001200      MOVE SPACES                  TO HBXRULP-TRANID.
+001210      MOVE 'HBXRRST'                TO HBXRULP-PROGRAM.
+001220      MOVE HBXSUSP-KEY-USERID       TO HBXRULP-USERID.
+001230      MOVE HBXSUSP-SSID             TO HBXRULP-SSID.
+001240      MOVE HBXSUSP-RULEAPP          TO HBXRULP-RULEAPP.
+001250      MOVE HBXSUSP-INPUT-PARMS      TO HBXRULP-INPUT-PARMS.
+001260      MOVE SPACES                   TO HBXRULP-OUTPUT-PARMS.
+001270      SET HBXRULP-REPLAY            TO TRUE.
+001280      EXEC CICS LINK
+001290                PROGRAM('HBXRULE')
+001300                SYSID(WS-CICS-SYSID)
+001310                COMMAREA(HBXRULP-AREA)
+001320                LENGTH(LENGTH OF HBXRULP-AREA)
+001330                RESP(WS-RESP)
+001340                RESP2(WS-RESP2)
+001350      END-EXEC.
+001352      IF WS-RESP NOT = DFHRESP(NORMAL)
+001354          MOVE HBR-CC-SEVERE            TO HBXRULP-CC
+001356          MOVE HBR-RC-NOT-CONNECTED     TO HBXRULP-RC
+001358          DISPLAY 'HBXRRST - LINK TO HBXRULE FAILED' WS-RESP
+001359      END-IF.
+
+001360  3100-EXIT.
+001370      EXIT.
+001380*****************************************************************
+001390*  3200-UPDATE-RECORD - APPLY THE REPLAY OUTCOME TO THE RECORD  *
+001400*****************************************************************
+001410  3200-UPDATE-RECORD.
+001420      MOVE HBXRULP-CC               TO HBXSUSP-FAIL-CC.
+001430      MOVE HBXRULP-RC               TO HBXSUSP-FAIL-RC.
+001440      IF HBXRULP-CC = HBR-CC-OK OR HBXRULP-CC = HBR-CC-WARNING
+001450          SET HBXSUSP-COMPLETE      TO TRUE
+001460          ADD 1 TO WS-SUCCESS-COUNT
+001470      ELSE
+001480          ADD 1 TO HBXSUSP-RETRY-COUNT
+001490          ADD 1 TO WS-RETRY-COUNT-TOTAL
+001500          IF HBXSUSP-RETRY-COUNT >= WS-MAX-RETRY
+001510              SET HBXSUSP-EXHAUSTED TO TRUE
+001520              ADD 1 TO WS-EXHAUSTED-COUNT
+001530          END-IF
+001540      END-IF.
+
+001550  3200-EXIT.
+001560      EXIT.
+001570*****************************************************************
+001580*  9000-TERMINATE - CLOSE THE FILE AND PRINT A SUMMARY          *
+001590*****************************************************************
+001600  9000-TERMINATE.
+001610      CLOSE HBXSUSF.
+001620      DISPLAY 'HBXRRST - REPLAY ATTEMPTS : ' WS-ATTEMPT-COUNT.
+001630      DISPLAY 'HBXRRST - SUCCEEDED       : ' WS-SUCCESS-COUNT.
+001640      DISPLAY 'HBXRRST - FAILED AGAIN    : ' WS-RETRY-COUNT-TOTAL.
+001650      DISPLAY 'HBXRRST - NOW EXHAUSTED   : ' WS-EXHAUSTED-COUNT.
+
+001660  9000-EXIT.
+001670      EXIT.
+
