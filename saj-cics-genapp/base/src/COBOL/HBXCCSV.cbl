@@ -0,0 +1,110 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXCCSV.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  VALIDATES A CCSID AGAINST THE
+000200*                 HBXCCSDQ SUPPORTED-CCSID TABLE BEFORE HBXCONN
+000210*                 EVER PASSES IT TO HBRCONN.
+000215* 2026-08-09 JLS  FAIL OPEN (TREAT THE CCSID AS VALID) WHEN THE
+000216*                 HBXCCSDQ TABLE HAS NOT BEEN LOADED YET, RATHER
+000217*                 THAN REJECTING EVERY CONNECTION UNTIL STARTUP
+000218*                 HAS RUN - AN EMPTY TABLE IS NOT THE SAME THING
+000219*                 AS A CCSID THAT WAS LOOKED UP AND NOT FOUND.
+000220******************************************************************
+000230******************************************************************
+000240*                                                                *
+000250*   H B X C C S V                                                *
+000260*                                                                *
+000270*   LINKED TO BY HBXCONN BEFORE THE FIRST CONNECT ATTEMPT.       *
+000280*   BROWSES THE HBXCCSDQ TS QUEUE (ONE ENTRY PER SUPPORTED       *
+000290*   CCSID, LOADED AT STARTUP BY HBXCCSL) FOR A MATCHING CCSID.   *
+000300*   A CCSID NOT ON THE LIST IS REJECTED HERE SO A BAD CONNECTION *
+000310*   REQUEST NEVER REACHES THE ZRULE EXECUTION SERVER AND NEVER   *
+000320*   BURNS A SSID FAILOVER ATTEMPT ON A PROBLEM NO SERVER CAN     *
+000330*   FIX.  IF THE TABLE ITSELF HAS NOT BEEN LOADED YET (PLTPI     *
+000335*   HAS NOT RUN, OR HBXCCSTJ/HBXCCSL FAILED AT STARTUP) THERE IS *
+000336*   NOTHING TO VALIDATE AGAINST, SO THE CCSID IS ALLOWED THROUGH *
+000337*   RATHER THAN FAILING EVERY CONNECTION CLOSED.                 *
+000340*                                                                *
+000350******************************************************************
+000360  ENVIRONMENT DIVISION.
+000370  DATA DIVISION.
+000380  WORKING-STORAGE SECTION.
+000390  01  WS-RESP                     PIC S9(8) COMP.
+000400  01  WS-RESP2                    PIC S9(8) COMP.
+000410  01  WS-TSQ-NAME                 PIC X(08) VALUE 'HBXCCSDQ'.
+000420  01  WS-ITEM-NUM                 PIC S9(4) COMP VALUE 0.
+000430  01  WS-EOQ-SW                   PIC X(01) VALUE 'N'.
+000440      88  WS-EOQ                        VALUE 'Y'.
+000445  01  WS-TABLE-LOADED-SW          PIC X(01) VALUE 'N'.
+000446      88  WS-TABLE-LOADED               VALUE 'Y'.
+000450  COPY HBXCCST.
+000460  LINKAGE SECTION.
+000470  COPY HBXCCSP.
+000480******************************************************************
+000490*  0000-MAINLINE                                                *
+000500******************************************************************
+000510  PROCEDURE DIVISION USING HBXCCSP-AREA.
+000520  0000-MAINLINE.
+000530      SET HBXCCSP-INVALID          TO TRUE.
+000540      PERFORM 1000-READ-ENTRY
+000550         THRU 1000-EXIT.
+000560      PERFORM 2000-CHECK-ENTRY
+000570         THRU 2000-EXIT
+000580         UNTIL WS-EOQ OR HBXCCSP-VALID.
+000585      IF NOT WS-TABLE-LOADED
+000586          SET HBXCCSP-VALID         TO TRUE
+000587      END-IF.
+000590      PERFORM 9000-RETURN
+000600         THRU 9000-EXIT.
+
+000610  0000-EXIT.
+000620      EXIT.
+000630******************************************************************
+000640*  1000-READ-ENTRY - READ THE NEXT ITEM FROM HBXCCSDQ           *
+000650******************************************************************
+000660  1000-READ-ENTRY.
+000670      ADD 1                        TO WS-ITEM-NUM.
+000680      EXEC CICS READQ TS
+000690                QUEUE(WS-TSQ-NAME)
+000700                INTO(HBXCCST-ENTRY)
+000710                LENGTH(LENGTH OF HBXCCST-ENTRY)
+000720                ITEM(WS-ITEM-NUM)
+000730                RESP(WS-RESP)
+000740                RESP2(WS-RESP2)
+000750      END-EXEC.
+000760      IF WS-RESP = DFHRESP(NORMAL)
+000765          SET WS-TABLE-LOADED       TO TRUE
+000770      ELSE
+000775          SET WS-EOQ                TO TRUE
+000780      END-IF.
+
+000790  1000-EXIT.
+000800      EXIT.
+000810******************************************************************
+000820*  2000-CHECK-ENTRY - COMPARE AGAINST THE CALLER'S CCSID        *
+000830******************************************************************
+000840  2000-CHECK-ENTRY.
+000850      IF HBXCCST-CCSID = HBXCCSP-CCSID
+000860          SET HBXCCSP-VALID         TO TRUE
+000870      ELSE
+000880          PERFORM 1000-READ-ENTRY
+000890             THRU 1000-EXIT
+000900      END-IF.
+
+000910  2000-EXIT.
+000920      EXIT.
+000930******************************************************************
+000940*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+000950******************************************************************
+000960  9000-RETURN.
+000970      EXEC CICS RETURN
+000980      END-EXEC.
+
+000990  9000-EXIT.
+001000      EXIT.
