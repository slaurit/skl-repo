@@ -0,0 +1,388 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXCONN.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  FAILS OVER ACROSS THE SSIDS IN
+000200*                 THE HBXSSDL LIST INSTEAD OF GIVING UP ON THE
+000210*                 FIRST SERVER THAT WON'T CONNECT.  LOGS EVERY
+000220*                 ATTEMPT TO HBXSSIF AND THE FINAL OUTCOME TO
+000230*                 HBXAUDF.
+000240* 2026-08-09 JLS  LINK TO HBXALCK AFTER EVERY ATTEMPT SO REPEATED
+000250*                 SERVER-NOT-ACTIVE/CONN-NOT-AUTH FAILURES ON ONE
+000260*                 SSID RAISE AN OPERATOR ALERT.
+000270* 2026-08-09 JLS  LINK TO HBXATUPD AT ENTRY SO HBXRECN CAN
+000280*                 RECONCILE ATTEMPTS AGAINST AUDIT COMPLETIONS.
+000290* 2026-08-09 JLS  LINK TO HBXCCSV BEFORE THE FIRST CONNECT
+000300*                 ATTEMPT SO AN UNSUPPORTED CCSID IS REJECTED
+000310*                 WITHOUT BURNING A SSID FAILOVER ATTEMPT.
+000315* 2026-08-09 JLS  HBRCONN TAKES NO CALLER-SUPPLIED TARGET-SERVER
+000316*                 FIELD (HBRC.CPY DOCUMENTS THE SUBSYSTEM AS
+000317*                 WHATEVER HBRSSID NAMES IN THE REGION'S OWN
+000318*                 HBRENVPR DD), SO 2000-TRY-CONNECT NOW DRIVES
+000319*                 FAILOVER BY ISSUING THE LINK WITH SYSID(SSID)
+000320*                 AGAINST THE REMOTE REGION SITE-CONFIGURED FOR
+000321*                 THAT SSID, NOT BY SETTING A COMMAREA FIELD
+000322*                 HBRCONN NEVER DEFINED.
+000324* 2026-08-09 JLS  EVERY LINK TO A COMMON UTILITY ROUTINE NOW
+000325*                 CODES RESP/RESP2 AND CHECKS BOTH THE RESP AND
+000326*                 THE ROUTINE'S OWN -FAILED CONDITION, INSTEAD OF
+000327*                 ASSUMING THE LINK AND THE WRITE IT PERFORMED
+000328*                 BOTH SUCCEEDED.  A FAILURE IN ONE OF THESE
+000329*                 BOOKKEEPING CALLS IS REPORTED TO THE OPERATOR
+000330*                 BUT DOES NOT STOP THE CONNECTION ATTEMPT.  THE
+000331*                 LINK TO HBRCONN ITSELF IS ALSO NOW RESP-
+000332*                 CHECKED - IF THE LINK FAILS (SYSIDERR/NOTAUTH,
+000333*                 FOR EXAMPLE), HBRA-CC/HBRA-RC ARE FORCED TO
+000334*                 HBR-CC-SEVERE/HBR-RC-SERVER-NOT-ACTIVE SO THE
+000335*                 FAILOVER LOOP TREATS THE SSID AS UNREACHABLE
+000336*                 INSTEAD OF TRUSTING WHATEVER WAS LEFT IN
+000337*                 HBRA-CONN-AREA FROM A PRIOR ATTEMPT.
+000338*****************************************************************
+000330*****************************************************************
+000340*                                                                *
+000350*   H B X C O N N                                                *
+000360*                                                                *
+000370*   REPLACES A DIRECT LINK TO HBRCONN.  THE CALLER BUILDS A      *
+000380*   HBXCONP-AREA (COPY HBXCONP) AND LINKS TO HBXCONN, WHICH      *
+000390*   TRIES EACH SSID IN THE HBXSSIDQ TS QUEUE (LOADED AT CICS     *
+000400*   STARTUP BY HBXSSLD FROM THE HBXSSDL FAILOVER LIST) IN TURN.  *
+000405*   HBRCONN ITSELF TAKES NO TARGET-SERVER PARAMETER - EACH SSID  *
+000406*   NAMES A REMOTE CICS REGION, SITE-CONFIGURED WITH ITS OWN     *
+000407*   HBRENVPR, THAT IS CONNECTED TO ONE SPECIFIC ZRULE EXECUTION  *
+000408*   SERVER - SO EACH ATTEMPT LINKS TO HBRCONN WITH SYSID(SSID)   *
+000410*   RATHER THAN A COMMAREA FIELD.  A SERVER-AVAILABILITY REASON  *
+000420*   CODE (SERVER NOT DEFINED, NOT ACTIVE, NOT ACCEPTING WORK,    *
+000425*   NOT AUTHORIZED, OR EITHER OF THE HBRSSIDLIST CODES) MOVES ON *
+000430*   TO THE NEXT SSID; ANY OTHER FAILURE IS RETURNED TO THE       *
+000440*   CALLER IMMEDIATELY.  ONLY AFTER EVERY SSID IN THE LIST HAS   *
+000450*   ACTUALLY BEEN TRIED IS HBR-RC-NO-VALID-SERVER-CONN SURFACED  *
+000460*   TO THE CALLER.                                               *
+000470*                                                                *
+000480*****************************************************************
+000490  ENVIRONMENT DIVISION.
+000500  DATA DIVISION.
+000510  WORKING-STORAGE SECTION.
+000520  01  WS-RESP                     PIC S9(8) COMP.
+000530  01  WS-RESP2                    PIC S9(8) COMP.
+000540  01  WS-TSQ-NAME                 PIC X(08) VALUE 'HBXSSIDQ'.
+000550  01  WS-ITEM-NUM                 PIC S9(4) COMP VALUE 0.
+000560  01  WS-QUEUE-ITEM                PIC X(04).
+000570  01  WS-SSID-EOQ-SW                PIC X(01) VALUE 'N'.
+000580      88  WS-SSID-EOQ                     VALUE 'Y'.
+000590  01  WS-SSID-COUNT                PIC S9(4) COMP VALUE 0.
+000600  01  WS-SSID-IX                   PIC S9(4) COMP VALUE 0.
+000605  01  WS-TARGET-SYSID              PIC X(04).
+000606  01  WS-OPER-TEXT                 PIC X(60).
+000610  01  WS-SSID-TABLE.
+000615*    EACH ENTRY IS THE SYSID OF A REMOTE REGION SITE-CONFIGURED
+000616*    FOR ONE ZRULE EXECUTION SERVER SSID - SEE HBXCONA.CPY.
+000620      05  WS-SSID-ENTRY OCCURS 32 TIMES
+000630                         INDEXED BY WS-SSID-TIX
+000640                         PIC X(04).
+000650  01  WS-CONNECTED-SW              PIC X(01) VALUE 'N'.
+000660      88  WS-CONNECTED                    VALUE 'Y'.
+000670  01  WS-STOP-RETRY-SW             PIC X(01) VALUE 'N'.
+000680      88  WS-STOP-RETRY                   VALUE 'Y'.
+000690  01  HBRC-CODES.
+000700      COPY HBRC.
+000710  COPY HBXCONA.
+000720  COPY HBXSSUP.
+000730  COPY HBXALRP.
+000740  COPY HBXATUP.
+000750  COPY HBXCCSP.
+000760  COPY HBXAUDP.
+000770  LINKAGE SECTION.
+000780  COPY HBXCONP.
+000790*****************************************************************
+000800*  0000-MAINLINE                                                *
+000810*****************************************************************
+000820  PROCEDURE DIVISION USING HBXCONP-AREA.
+000830  0000-MAINLINE.
+000840      PERFORM 0100-COUNT-ATTEMPT
+000850         THRU 0100-EXIT.
+000860      PERFORM 0150-VALIDATE-CCSID
+000870         THRU 0150-EXIT.
+000880      IF HBXCCSP-INVALID
+000890          PERFORM 0160-REJECT-CCSID
+000900             THRU 0160-EXIT
+000910      ELSE
+000920          PERFORM 1000-INITIALIZE
+000930             THRU 1000-EXIT
+000940          PERFORM 2000-TRY-CONNECT
+000950             THRU 2000-EXIT
+000960             VARYING WS-SSID-IX FROM 1 BY 1
+000970             UNTIL WS-SSID-IX > WS-SSID-COUNT
+000980                OR WS-CONNECTED
+000990                OR WS-STOP-RETRY
+001000          PERFORM 3000-FINALIZE-OUTCOME
+001010             THRU 3000-EXIT
+001020      END-IF.
+001030      PERFORM 4000-LOG-AUDIT
+001040         THRU 4000-EXIT.
+001050      PERFORM 9000-RETURN
+001060         THRU 9000-EXIT.
+
+001070  0000-EXIT.
+001080      EXIT.
+001090*****************************************************************
+001100*  0100-COUNT-ATTEMPT - RECORD TODAY'S ATTEMPT ON HBXATMF       *
+001110*****************************************************************
+001120  0100-COUNT-ATTEMPT.
+001130      MOVE 'HBRCONN'               TO HBXATUP-API.
+001135      MOVE 0                       TO HBXATUP-RESP.
+001140      EXEC CICS LINK
+001150                PROGRAM('HBXATUPD')
+001160                COMMAREA(HBXATUP-AREA)
+001170                LENGTH(LENGTH OF HBXATUP-AREA)
+001175                RESP(WS-RESP)
+001176                RESP2(WS-RESP2)
+001180      END-EXEC.
+001182      IF WS-RESP NOT = DFHRESP(NORMAL) OR HBXATUP-UPDATE-FAILED
+001184          MOVE 'HBXATUPD ATTEMPT COUNT UPDATE FAILED'
+001186                                        TO WS-OPER-TEXT
+001188          PERFORM 9500-LOG-UTILITY-FAILURE
+001189             THRU 9500-EXIT
+001190      END-IF.
+
+001191  0100-EXIT.
+001200      EXIT.
+001210*****************************************************************
+001220*  0150-VALIDATE-CCSID - CHECK THE CALLER'S CCSID IS SUPPORTED  *
+001230*****************************************************************
+001240  0150-VALIDATE-CCSID.
+001250      MOVE HBXCONP-CCSID           TO HBXCCSP-CCSID.
+001252      SET HBXCCSP-VALID            TO TRUE.
+001260      EXEC CICS LINK
+001270                PROGRAM('HBXCCSV')
+001280                COMMAREA(HBXCCSP-AREA)
+001290                LENGTH(LENGTH OF HBXCCSP-AREA)
+001295                RESP(WS-RESP)
+001296                RESP2(WS-RESP2)
+001300      END-EXEC.
+001302      IF WS-RESP NOT = DFHRESP(NORMAL)
+001304          SET HBXCCSP-VALID         TO TRUE
+001306          MOVE 'HBXCCSV LINK FAILED - CCSID NOT VALIDATED'
+001308                                        TO WS-OPER-TEXT
+001310          PERFORM 9500-LOG-UTILITY-FAILURE
+001312             THRU 9500-EXIT
+001314      END-IF.
+
+001320  0150-EXIT.
+001325      EXIT.
+001330*****************************************************************
+001340*  0160-REJECT-CCSID - FAIL THE REQUEST WITHOUT TRYING A SSID   *
+001350*****************************************************************
+001360  0160-REJECT-CCSID.
+001370      MOVE SPACES                       TO HBXCONP-SSID-USED.
+001380      MOVE HBR-CC-SEVERE                TO HBXCONP-CC.
+001390      MOVE HBR-RC-ERROR-INVALID-CCSID   TO HBXCONP-RC.
+
+001400  0160-EXIT.
+001410      EXIT.
+001420*****************************************************************
+001430*  1000-INITIALIZE - LOAD THE SSID FAILOVER LIST FROM THE TSQ   *
+001440*****************************************************************
+001450  1000-INITIALIZE.
+001460      MOVE SPACES                 TO HBXCONP-SSID-USED.
+001470      PERFORM 1100-READ-SSID-QUEUE
+001480         THRU 1100-EXIT.
+001490      PERFORM 1200-STORE-SSID
+001500         THRU 1200-EXIT
+001510         UNTIL WS-SSID-EOQ.
+
+001520  1000-EXIT.
+001530      EXIT.
+001540*****************************************************************
+001550*  1100-READ-SSID-QUEUE - READ ONE TS QUEUE ITEM                *
+001560*****************************************************************
+001570  1100-READ-SSID-QUEUE.
+001580      ADD 1                       TO WS-ITEM-NUM.
+001590      EXEC CICS READQ TS
+001600                QUEUE(WS-TSQ-NAME)
+001610                INTO(WS-QUEUE-ITEM)
+001620                LENGTH(LENGTH OF WS-QUEUE-ITEM)
+001630                ITEM(WS-ITEM-NUM)
+001640                RESP(WS-RESP)
+001650                RESP2(WS-RESP2)
+001660      END-EXEC.
+001670      IF WS-RESP NOT = DFHRESP(NORMAL)
+001680          SET WS-SSID-EOQ         TO TRUE
+001690      END-IF.
+
+001700  1100-EXIT.
+001710      EXIT.
+001720*****************************************************************
+001730*  1200-STORE-SSID - ADD THE ITEM JUST READ TO THE WORKING TABLE*
+001740*****************************************************************
+001750  1200-STORE-SSID.
+001760      ADD 1                       TO WS-SSID-COUNT.
+001770      SET WS-SSID-TIX TO WS-SSID-COUNT.
+001780      MOVE WS-QUEUE-ITEM          TO WS-SSID-ENTRY(WS-SSID-TIX).
+001790      IF WS-SSID-COUNT >= 32
+001800          SET WS-SSID-EOQ         TO TRUE
+001810      ELSE
+001820          PERFORM 1100-READ-SSID-QUEUE
+001830             THRU 1100-EXIT
+001840      END-IF.
+
+001850  1200-EXIT.
+001860      EXIT.
+001870*****************************************************************
+001880*  2000-TRY-CONNECT - ATTEMPT ONE SSID FROM THE FAILOVER LIST   *
+001890*****************************************************************
+001900  2000-TRY-CONNECT.
+001905      MOVE WS-SSID-ENTRY(WS-SSID-IX) TO WS-TARGET-SYSID.
+001920      MOVE HBXCONP-USERID         TO HBRA-USERID.
+001930      MOVE HBXCONP-CCSID          TO HBRA-CCSID.
+001940      MOVE SPACES                 TO HBRA-RESPONSE-MESSAGE.
+001950      EXEC CICS LINK
+001955                PROGRAM('HBRCONN')
+001956                SYSID(WS-TARGET-SYSID)
+001970                COMMAREA(HBRA-CONN-AREA)
+001980                LENGTH(LENGTH OF HBRA-CONN-AREA)
+001990                RESP(WS-RESP)
+002000                RESP2(WS-RESP2)
+002010      END-EXEC.
+002012      IF WS-RESP NOT = DFHRESP(NORMAL)
+002014          MOVE HBR-CC-SEVERE               TO HBRA-CC
+002016          MOVE HBR-RC-SERVER-NOT-ACTIVE    TO HBRA-RC
+002018          MOVE 'HBRCONN LINK FAILED - SSID UNREACHABLE'
+002019                                        TO WS-OPER-TEXT
+002020          PERFORM 9500-LOG-UTILITY-FAILURE
+002021             THRU 9500-EXIT
+002022      END-IF.
+002023      MOVE WS-TARGET-SYSID         TO HBXCONP-SSID-USED.
+002030      MOVE HBRA-CC                 TO HBXCONP-CC.
+002040      MOVE HBRA-RC                 TO HBXCONP-RC.
+002050      PERFORM 2100-UPDATE-SSID-STATUS
+002060         THRU 2100-EXIT.
+002070      PERFORM 2200-CHECK-ALERT-THRESHOLD
+002080         THRU 2200-EXIT.
+002090      IF HBRA-CC = HBR-CC-OK OR HBRA-CC = HBR-CC-WARNING
+002100          SET WS-CONNECTED        TO TRUE
+002110      ELSE
+002120          IF HBRA-RC = HBR-RC-SERVER-NOT-DEFINED
+002130          OR HBRA-RC = HBR-RC-SERVER-NOT-ACTIVE
+002140          OR HBRA-RC = HBR-RC-NOT-ACCEPTING-WORK
+002150          OR HBRA-RC = HBR-RC-NO-VALID-SERVER-CONN
+002160          OR HBRA-RC = HBR-RC-WARNING-SERVER-LIST
+002170          OR HBRA-RC = HBR-RC-CONN-NOT-AUTH
+002180              CONTINUE
+002190          ELSE
+002200              SET WS-STOP-RETRY   TO TRUE
+002210          END-IF
+002220      END-IF.
+
+002230  2000-EXIT.
+002240      EXIT.
+002250*****************************************************************
+002260*  2100-UPDATE-SSID-STATUS - RECORD THIS ATTEMPT ON HBXSSIF     *
+002270*****************************************************************
+002280  2100-UPDATE-SSID-STATUS.
+002290      MOVE WS-TARGET-SYSID         TO HBXSSUP-SSID.
+002300      MOVE HBRA-CC                 TO HBXSSUP-CC.
+002310      MOVE HBRA-RC                 TO HBXSSUP-RC.
+002320      EXEC CICS LINK
+002330                PROGRAM('HBXSSUPD')
+002340                COMMAREA(HBXSSUP-AREA)
+002350                LENGTH(LENGTH OF HBXSSUP-AREA)
+002355                RESP(WS-RESP)
+002356                RESP2(WS-RESP2)
+002360      END-EXEC.
+002362      IF WS-RESP NOT = DFHRESP(NORMAL) OR HBXSSUP-UPDATE-FAILED
+002364          MOVE 'HBXSSUPD SSID STATUS UPDATE FAILED'
+002366                                        TO WS-OPER-TEXT
+002368          PERFORM 9500-LOG-UTILITY-FAILURE
+002369             THRU 9500-EXIT
+002369      END-IF.
+
+002371  2100-EXIT.
+002380      EXIT.
+002390*****************************************************************
+002400*  2200-CHECK-ALERT-THRESHOLD - WATCH FOR REPEATED FAILURES     *
+002410*****************************************************************
+002420  2200-CHECK-ALERT-THRESHOLD.
+002430      MOVE WS-TARGET-SYSID         TO HBXALRP-SSID.
+002440      MOVE HBRA-RC                 TO HBXALRP-RC.
+002450      EXEC CICS LINK
+002460                PROGRAM('HBXALCK')
+002470                COMMAREA(HBXALRP-AREA)
+002480                LENGTH(LENGTH OF HBXALRP-AREA)
+002485                RESP(WS-RESP)
+002486                RESP2(WS-RESP2)
+002490      END-EXEC.
+002492      IF WS-RESP NOT = DFHRESP(NORMAL) OR HBXALRP-UPDATE-FAILED
+002494          MOVE 'HBXALCK THRESHOLD CHECK FAILED'
+002496                                        TO WS-OPER-TEXT
+002497          PERFORM 9500-LOG-UTILITY-FAILURE
+002498             THRU 9500-EXIT
+002499      END-IF.
+
+002500  2200-EXIT.
+002510      EXIT.
+002520*****************************************************************
+002530*  3000-FINALIZE-OUTCOME - SYNTHESIZE THE FINAL CODE IF EVERY   *
+002540*                          SSID IN THE LIST WAS TRIED AND FAILED*
+002550*****************************************************************
+002560  3000-FINALIZE-OUTCOME.
+002570      IF NOT WS-CONNECTED AND NOT WS-STOP-RETRY
+002580          MOVE HBR-CC-SEVERE               TO HBXCONP-CC
+002590          MOVE HBR-RC-NO-VALID-SERVER-CONN TO HBXCONP-RC
+002600      END-IF.
+
+002610  3000-EXIT.
+002620      EXIT.
+002630*****************************************************************
+002640*  4000-LOG-AUDIT - LOG THE FINAL OUTCOME TO THE AUDIT FILE     *
+002650*****************************************************************
+002660  4000-LOG-AUDIT.
+002670      MOVE HBXCONP-TRANID          TO HBXAUDP-TRANID.
+002680      MOVE HBXCONP-PROGRAM         TO HBXAUDP-PROGRAM.
+002690      MOVE 'HBRCONN'                TO HBXAUDP-API.
+002700      MOVE HBXCONP-SSID-USED        TO HBXAUDP-SSID.
+002710      MOVE SPACES                   TO HBXAUDP-RULEAPP.
+002720      MOVE HBXCONP-CC                TO HBXAUDP-CC.
+002730      MOVE HBXCONP-RC                TO HBXAUDP-RC.
+002740      EXEC CICS LINK
+002750                PROGRAM('HBXAUDIT')
+002760                COMMAREA(HBXAUDP-AREA)
+002770                LENGTH(LENGTH OF HBXAUDP-AREA)
+002775                RESP(WS-RESP)
+002776                RESP2(WS-RESP2)
+002780      END-EXEC.
+002782      IF WS-RESP NOT = DFHRESP(NORMAL) OR HBXAUDP-WRITE-FAILED
+002784          MOVE 'HBXAUDIT AUDIT RECORD WRITE FAILED'
+002786                                        TO WS-OPER-TEXT
+002788          PERFORM 9500-LOG-UTILITY-FAILURE
+002789             THRU 9500-EXIT
+002790      END-IF.
+
+002792  4000-EXIT.
+002800      EXIT.
+002810*****************************************************************
+002820*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+002830*****************************************************************
+002840  9000-RETURN.
+002850      EXEC CICS RETURN
+002860      END-EXEC.
+
+002870  9000-EXIT.
+002880      EXIT.
+002881*****************************************************************
+002882*  9500-LOG-UTILITY-FAILURE - ALERT THE OPERATOR THAT A          *
+002883*                             BOOKKEEPING LINK FAILED, WITHOUT   *
+002884*                             STOPPING THE CONNECTION ATTEMPT    *
+002885*****************************************************************
+002886  9500-LOG-UTILITY-FAILURE.
+002887      EXEC CICS WRITE OPERATOR
+002888                TEXT(WS-OPER-TEXT)
+002889      END-EXEC.
+
+002890  9500-EXIT.
+002891      EXIT.
+
