@@ -0,0 +1,171 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXWCHK.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  PLTPI STARTUP CHECK OF THE
+000200*                 WOLA/JVM-SERVER DEPENDENCY HBRRULE RELIES ON.
+000205* 2026-08-09 JLS  THE TEST LINK NOW GOES AGAINST THE REAL
+000206*                 HBRA-RULE-AREA COMMAREA HBRRULE ACTUALLY USES,
+000207*                 ROUTED BY SYSID RATHER THAN BY A COMMAREA FIELD
+000208*                 THE VENDOR DOES NOT DEFINE - SEE HBXRULE.CBL.
+000209* 2026-08-09 JLS  HBRA-CC/HBRA-RC ARE NOW INITIALIZED TO A KNOWN
+000211*                 VALUE BEFORE THE LINK AND WS-RESP IS CHECKED
+000212*                 AFTERWARD - A SYSIDERR ON THE LINK LEFT
+000213*                 HBRA-CC AT ITS DEFAULTED ZERO (= HBR-CC-OK),
+000214*                 SO A DEAD CONNECTION WAS BEING CLASSIFIED
+000215*                 HEALTHY.  2000-CLASSIFY-RESULT NOW CHECKS THE
+000216*                 NEW WS-LINK-FAILED SWITCH FIRST AND FORCES
+000217*                 UNHEALTHY WHEN THE LINK ITSELF DID NOT WORK.
+000218* 2026-08-09 JLS  1000-CALL-HBRRULE ALSO NOW MOVES HBR-CC-SEVERE/
+000219*                 HBR-RC-NOT-CONNECTED INTO HBRA-CC/HBRA-RC (NOT
+000221*                 JUST THE SWITCH) ON A FAILED LINK, SINCE
+000222*                 HBXWCHR-CC/HBXWCHR-RC ARE MOVED FROM HBRA-CC/
+000223*                 HBRA-RC UNCONDITIONALLY BELOW AND HBXRULE READS
+000224*                 THOSE FIELDS - NOT JUST THE STATUS SWITCH -
+000225*                 WHEN IT SKIPS A CALL ON A KNOWN-DOWN SERVER.
+000226******************************************************************
+000220******************************************************************
+000230*                                                                *
+000240*   H B X W C H K                                                *
+000250*                                                                *
+000260*   RUN ONCE AT CICS STARTUP (PLTPI, SECOND PHASE), RIGHT ALONG  *
+000270*   SIDE HBXSSLD/HBXXLLD/HBXCCSL.  ISSUES ONE TEST LINK TO       *
+000280*   HBRRULE AGAINST A KNOWN-GOOD HEALTH-CHECK RULE APPLICATION   *
+000290*   AND CLASSIFIES THE OUTCOME AS HEALTHY OR UNHEALTHY BASED ON  *
+000300*   WHETHER A WOLA/JVM-SERVER REASON CODE (HBR-RC-WOLA-*) COMES  *
+000310*   BACK.  THE RESULT IS WRITTEN TO THE HBXWCHKQ TS QUEUE FOR    *
+000320*   HBXRULE TO CHECK BEFORE EVERY SUBSEQUENT RULE REQUEST.  ANY  *
+000330*   OTHER REASON CODE - A BAD RULE APPLICATION NAME, FOR         *
+000340*   EXAMPLE - STILL MEANS THE WOLA LINK ITSELF IS WORKING, SO IT *
+000350*   IS TREATED AS HEALTHY FOR THIS PURPOSE.                      *
+000360*                                                                *
+000370*   THE HEALTH-CHECK SSID/RULEAPP/USERID BELOW ARE SITE-SPECIFIC *
+000380*   CONSTANTS - A CHEAP, SIDE-EFFECT-FREE RULE APPLICATION THE   *
+000390*   SHOP MAINTAINS FOR EXACTLY THIS PURPOSE.  CHANGE AND         *
+000400*   RECOMPILE IF THE SITE'S HEALTH-CHECK RULE APPLICATION MOVES. *
+000410*                                                                *
+000420******************************************************************
+000430  ENVIRONMENT DIVISION.
+000440  DATA DIVISION.
+000450  WORKING-STORAGE SECTION.
+000460  01  WS-RESP                     PIC S9(8) COMP.
+000470  01  WS-RESP2                    PIC S9(8) COMP.
+000480  01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000490  01  WS-TSQ-NAME                 PIC X(08) VALUE 'HBXWCHKQ'.
+000495  01  WS-LINK-FAILED-SW           PIC X(01) VALUE 'N'.
+000496      88  WS-LINK-FAILED                  VALUE 'Y'.
+000500  01  WS-HEALTH-CHECK-SYSID       PIC X(04) VALUE 'PROD'.
+000510  01  WS-HEALTH-CHECK-USERID      PIC X(08) VALUE 'HBXWCHK'.
+000520  01  WS-HEALTH-CHECK-RULEAPP     PIC X(32) VALUE
+000530          'HBXWCHK.HEALTHCHECK'.
+000540  01  HBRC-CODES.
+000550      COPY HBRC.
+000560  COPY HBXRULA.
+000570  COPY HBXWCHR.
+000580******************************************************************
+000590*  0000-MAINLINE                                                *
+000600******************************************************************
+000610  PROCEDURE DIVISION.
+000620  0000-MAINLINE.
+000630      PERFORM 1000-CALL-HBRRULE
+000640         THRU 1000-EXIT.
+000650      PERFORM 2000-CLASSIFY-RESULT
+000660         THRU 2000-EXIT.
+000670      PERFORM 3000-QUEUE-RESULT
+000680         THRU 3000-EXIT.
+000690      PERFORM 9000-RETURN
+000700         THRU 9000-EXIT.
+
+000710  0000-EXIT.
+000720      EXIT.
+000730******************************************************************
+000740*  1000-CALL-HBRRULE - ISSUE THE TEST CALL                      *
+000750******************************************************************
+000760  1000-CALL-HBRRULE.
+000765      MOVE 'N'                     TO WS-LINK-FAILED-SW.
+000766      MOVE HBR-CC-OK               TO HBRA-CC.
+000767      MOVE 0                       TO HBRA-RC.
+000770      MOVE WS-HEALTH-CHECK-USERID  TO HBRA-USERID.
+000780      MOVE WS-HEALTH-CHECK-RULEAPP TO HBRA-RULEAPP.
+000790      MOVE SPACES                  TO HBRA-INPUT-PARMS.
+000800      MOVE SPACES                  TO HBRA-OUTPUT-PARMS.
+000810      EXEC CICS LINK
+000820                PROGRAM('HBRRULE')
+000830                SYSID(WS-HEALTH-CHECK-SYSID)
+000840                COMMAREA(HBRA-RULE-AREA)
+000850                LENGTH(LENGTH OF HBRA-RULE-AREA)
+000860                RESP(WS-RESP)
+000870                RESP2(WS-RESP2)
+000880      END-EXEC.
+000882      IF WS-RESP NOT = DFHRESP(NORMAL)
+000884          SET WS-LINK-FAILED       TO TRUE
+000885          MOVE HBR-CC-SEVERE       TO HBRA-CC
+000887          MOVE HBR-RC-NOT-CONNECTED TO HBRA-RC
+000888      END-IF.
+000890      MOVE HBRA-CC                    TO HBXWCHR-CC.
+000900      MOVE HBRA-RC                    TO HBXWCHR-RC.
+
+000910  1000-EXIT.
+000920      EXIT.
+000930******************************************************************
+000940*  2000-CLASSIFY-RESULT - HEALTHY UNLESS A WOLA RC CAME BACK,    *
+000945*                         OR THE TEST LINK ITSELF DID NOT WORK   *
+000950******************************************************************
+000960  2000-CLASSIFY-RESULT.
+000970      SET HBXWCHR-HEALTHY          TO TRUE.
+000972      IF WS-LINK-FAILED
+000974          SET HBXWCHR-UNHEALTHY    TO TRUE
+000976          GO TO 2000-EXIT
+000978      END-IF.
+000980      IF HBXWCHR-CC = HBR-CC-SEVERE
+000990          IF HBXWCHR-RC = HBR-RC-WOLA-LOAD
+001000          OR HBXWCHR-RC = HBR-RC-WOLA-BAD-DAEMON-GROUP
+001010          OR HBXWCHR-RC = HBR-RC-WOLA-BAD-CELL-OR-NODE
+001020          OR HBXWCHR-RC = HBR-RC-WOLA-WAS-ERROR
+001030          OR HBXWCHR-RC = HBR-RC-WOLA-EJB-NOT-FOUND
+001040              SET HBXWCHR-UNHEALTHY  TO TRUE
+001050          END-IF
+001060      END-IF.
+
+001070  2000-EXIT.
+001080      EXIT.
+001090******************************************************************
+001100*  3000-QUEUE-RESULT - PUBLISH THE OUTCOME TO HBXWCHKQ          *
+001110******************************************************************
+001120  3000-QUEUE-RESULT.
+001130      EXEC CICS ASKTIME
+001140                ABSTIME(WS-ABSTIME)
+001150      END-EXEC.
+001160      EXEC CICS FORMATTIME
+001170                ABSTIME(WS-ABSTIME)
+001180                YYYYMMDD(HBXWCHR-CHECK-DATE)
+001190                TIME(HBXWCHR-CHECK-TIME)
+001200      END-EXEC.
+001210      EXEC CICS DELETEQ TS
+001220                QUEUE(WS-TSQ-NAME)
+001230                RESP(WS-RESP)
+001240      END-EXEC.
+001250      EXEC CICS WRITEQ TS
+001260                QUEUE(WS-TSQ-NAME)
+001270                FROM(HBXWCHR-ENTRY)
+001280                LENGTH(LENGTH OF HBXWCHR-ENTRY)
+001290                RESP(WS-RESP)
+001300      END-EXEC.
+
+001310  3000-EXIT.
+001320      EXIT.
+001330******************************************************************
+001340*  9000-RETURN - RETURN CONTROL TO THE PLT DRIVER                *
+001350******************************************************************
+001360  9000-RETURN.
+001370      EXEC CICS RETURN
+001380      END-EXEC.
+
+001390  9000-EXIT.
+001400      EXIT.
+
