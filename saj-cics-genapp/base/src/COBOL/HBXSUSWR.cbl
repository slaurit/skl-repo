@@ -0,0 +1,120 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXSUSWR.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  COMMON SUSPENSE-LOG WRITER FOR
+000200*                 RULE REQUESTS THAT COME BACK HBR-CC-SEVERE SO
+000210*                 THEY CAN BE REPLAYED INSTEAD OF JUST LOST.
+000220*****************************************************************
+000230*****************************************************************
+000240*                                                                *
+000250*   H B X S U S W R                                              *
+000260*                                                                *
+000270*   LINKED TO BY HBXRULE WHENEVER AN ORIGINAL (NON-REPLAY) RULE  *
+000280*   REQUEST COMPLETES HBR-CC-SEVERE.  THE CALLER PASSES A        *
+000290*   HBXSUSWP-AREA (COPY HBXSUSWP) DESCRIBING WHAT WAS CALLED AND *
+000300*   WHY IT FAILED.  THIS PROGRAM STAMPS THE CURRENT DATE, TIME,  *
+000310*   TERMINAL AND USERID ONTO THE FRONT OF THE KEY AND WRITES THE *
+000320*   RESULT TO HBXSUSF FOR HBXRRST TO PICK UP LATER.              *
+000330*                                                                *
+000340*****************************************************************
+000350  ENVIRONMENT DIVISION.
+000360  DATA DIVISION.
+000370  WORKING-STORAGE SECTION.
+000380  01  WS-RESP                     PIC S9(8) COMP.
+000390  01  WS-RESP2                    PIC S9(8) COMP.
+000400  01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000410  01  WS-DATE-TIME.
+000420      05  WS-DATE                 PIC 9(08).
+000430      05  WS-TIME                 PIC 9(06).
+000440  COPY HBXSUSP REPLACING ==HBXSUSP-RECORD== BY ==HBXSUSP-AREA==.
+000450  LINKAGE SECTION.
+000460  COPY HBXSUSWP.
+000470*****************************************************************
+000480*  0000-MAINLINE                                                *
+000490*****************************************************************
+000500  PROCEDURE DIVISION USING HBXSUSWP-AREA.
+000510  0000-MAINLINE.
+000520      PERFORM 1000-INITIALIZE
+000530         THRU 1000-EXIT.
+000540      PERFORM 2000-BUILD-SUSPENSE-RECORD
+000550         THRU 2000-EXIT.
+000560      PERFORM 3000-WRITE-SUSPENSE-RECORD
+000570         THRU 3000-EXIT.
+000580      PERFORM 9000-RETURN
+000590         THRU 9000-EXIT.
+
+000600  0000-EXIT.
+000610      EXIT.
+000620*****************************************************************
+000630*  1000-INITIALIZE - GET CURRENT DATE/TIME AND TERMINAL/USERID  *
+000640*****************************************************************
+000650  1000-INITIALIZE.
+000660      MOVE LOW-VALUES             TO HBXSUSP-AREA.
+000670      EXEC CICS ASKTIME
+000680                ABSTIME(WS-ABSTIME)
+000690      END-EXEC.
+000700      EXEC CICS FORMATTIME
+000710                ABSTIME(WS-ABSTIME)
+000720                YYYYMMDD(WS-DATE)
+000730                TIME(WS-TIME)
+000740      END-EXEC.
+
+000750  1000-EXIT.
+000760      EXIT.
+000770*****************************************************************
+000780*  2000-BUILD-SUSPENSE-RECORD - ASSEMBLE THE KEY AND DATA       *
+000790*****************************************************************
+000800  2000-BUILD-SUSPENSE-RECORD.
+000810      MOVE WS-DATE                TO HBXSUSP-KEY-DATE.
+000820      MOVE WS-TIME                TO HBXSUSP-KEY-TIME.
+000830      EXEC CICS ASSIGN
+000840                TERMID(HBXSUSP-KEY-TERMID)
+000850      END-EXEC.
+000860      EXEC CICS ASSIGN
+000870                USERID(HBXSUSP-KEY-USERID)
+000880      END-EXEC.
+000890      MOVE HBXSUSWP-SSID          TO HBXSUSP-SSID.
+000900      MOVE HBXSUSWP-RULEAPP       TO HBXSUSP-RULEAPP.
+000910      MOVE HBXSUSWP-INPUT-PARMS   TO HBXSUSP-INPUT-PARMS.
+000920      MOVE HBXSUSWP-FAIL-CC       TO HBXSUSP-FAIL-CC.
+000930      MOVE HBXSUSWP-FAIL-RC       TO HBXSUSP-FAIL-RC.
+000940      MOVE 0                      TO HBXSUSP-RETRY-COUNT.
+000950      SET HBXSUSP-PENDING         TO TRUE.
+
+000960  2000-EXIT.
+000970      EXIT.
+000980*****************************************************************
+000990*  3000-WRITE-SUSPENSE-RECORD - WRITE TO THE HBXSUSF VSAM KSDS  *
+001000*****************************************************************
+001010  3000-WRITE-SUSPENSE-RECORD.
+001020      MOVE 0                      TO HBXSUSWP-RESP.
+001030      EXEC CICS WRITE
+001040                FILE('HBXSUSF')
+001050                FROM(HBXSUSP-AREA)
+001060                RIDFLD(HBXSUSP-KEY)
+001070                KEYLENGTH(LENGTH OF HBXSUSP-KEY)
+001080                RESP(WS-RESP)
+001090                RESP2(WS-RESP2)
+001100      END-EXEC.
+001110      IF WS-RESP NOT = DFHRESP(NORMAL)
+001120          SET HBXSUSWP-WRITE-FAILED TO TRUE
+001130      END-IF.
+
+001140  3000-EXIT.
+001150      EXIT.
+001160*****************************************************************
+001170*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+001180*****************************************************************
+001190  9000-RETURN.
+001200      EXEC CICS RETURN
+001210      END-EXEC.
+
+001220  9000-EXIT.
+001230      EXIT.
+
