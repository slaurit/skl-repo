@@ -0,0 +1,115 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXXLOOK.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  LOOKS UP A RAW HBR-RC-* REASON
+000200*                 CODE IN THE HBXXLATQ TRANSLATION TABLE LOADED
+000210*                 AT STARTUP BY HBXXLLD AND RETURNS A BUSINESS-
+000220*                 FRIENDLY DESK MESSAGE AND SUGGESTED ACTION.
+000230******************************************************************
+000240******************************************************************
+000250*                                                                *
+000260*   H B X X L O O K                                              *
+000270*                                                                *
+000280*   LINKED TO BY ANY TELLER/OPS SCREEN THAT NEEDS TO SHOW A      *
+000290*   REASON CODE IN PLAIN LANGUAGE.  BROWSES THE HBXXLATQ TS      *
+000300*   QUEUE (ONE ENTRY PER HBR-RC-* VALUE, LOADED AT STARTUP BY    *
+000310*   HBXXLLD) FOR A MATCHING REASON CODE.  IF NONE IS FOUND - A   *
+000320*   NEW REASON CODE ADDED BY THE VENDOR BEFORE THE TRANSLATION   *
+000330*   TABLE IS UPDATED, SAY - A GENERIC MESSAGE AND THE CALL-      *
+000340*   SUPPORT ACTION ARE RETURNED RATHER THAN FAILING THE CALLER.  *
+000350*                                                                *
+000360******************************************************************
+000370  ENVIRONMENT DIVISION.
+000380  DATA DIVISION.
+000390  WORKING-STORAGE SECTION.
+000400  01  WS-RESP                     PIC S9(8) COMP.
+000410  01  WS-RESP2                    PIC S9(8) COMP.
+000420  01  WS-TSQ-NAME                 PIC X(08) VALUE 'HBXXLATQ'.
+000430  01  WS-ITEM-NUM                 PIC S9(4) COMP VALUE 0.
+000440  01  WS-EOQ-SW                   PIC X(01) VALUE 'N'.
+000450      88  WS-EOQ                        VALUE 'Y'.
+000460  COPY HBXXLAT.
+000470  LINKAGE SECTION.
+000480  COPY HBXXLKP.
+000490******************************************************************
+000500*  0000-MAINLINE                                                *
+000510******************************************************************
+000520  PROCEDURE DIVISION USING HBXXLKP-AREA.
+000530  0000-MAINLINE.
+000540      SET HBXXLKP-NOT-FOUND        TO TRUE.
+000550      MOVE SPACES                  TO HBXXLKP-MESSAGE.
+000560      PERFORM 1000-READ-ENTRY
+000570         THRU 1000-EXIT.
+000580      PERFORM 2000-CHECK-ENTRY
+000590         THRU 2000-EXIT
+000600         UNTIL WS-EOQ OR HBXXLKP-FOUND.
+000610      IF NOT HBXXLKP-FOUND
+000620          PERFORM 3000-DEFAULT-ENTRY
+000630             THRU 3000-EXIT
+000640      END-IF.
+000650      PERFORM 9000-RETURN
+000660         THRU 9000-EXIT.
+
+000670  0000-EXIT.
+000680      EXIT.
+000690******************************************************************
+000700*  1000-READ-ENTRY - READ THE NEXT ITEM FROM HBXXLATQ           *
+000710******************************************************************
+000720  1000-READ-ENTRY.
+000730      ADD 1                        TO WS-ITEM-NUM.
+000740      EXEC CICS READQ TS
+000750                QUEUE(WS-TSQ-NAME)
+000760                INTO(HBXXLAT-ENTRY)
+000770                LENGTH(LENGTH OF HBXXLAT-ENTRY)
+000780                ITEM(WS-ITEM-NUM)
+000790                RESP(WS-RESP)
+000800                RESP2(WS-RESP2)
+000810      END-EXEC.
+000820      IF WS-RESP NOT = DFHRESP(NORMAL)
+000830          SET WS-EOQ                TO TRUE
+000840      END-IF.
+
+000850  1000-EXIT.
+000860      EXIT.
+000870******************************************************************
+000880*  2000-CHECK-ENTRY - COMPARE AGAINST THE CALLER'S REASON CODE  *
+000890******************************************************************
+000900  2000-CHECK-ENTRY.
+000910      IF HBXXLAT-RC = HBXXLKP-RC
+000920          MOVE HBXXLAT-MESSAGE      TO HBXXLKP-MESSAGE
+000930          MOVE HBXXLAT-ACTION       TO HBXXLKP-ACTION
+000940          SET HBXXLKP-FOUND         TO TRUE
+000950      ELSE
+000960          PERFORM 1000-READ-ENTRY
+000970             THRU 1000-EXIT
+000980      END-IF.
+
+000990  2000-EXIT.
+001000      EXIT.
+001010******************************************************************
+001020*  3000-DEFAULT-ENTRY - NO MATCH - RETURN A SAFE DEFAULT         *
+001030******************************************************************
+001040  3000-DEFAULT-ENTRY.
+001050      MOVE 'REASON CODE NOT IN TABLE - CALL SUPPORT'
+001060                                    TO HBXXLKP-MESSAGE.
+001070      SET HBXXLKP-ACTION-CALL-SUPPORT
+001080                                    TO TRUE.
+
+001090  3000-EXIT.
+001100      EXIT.
+001110******************************************************************
+001120*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+001130******************************************************************
+001140  9000-RETURN.
+001150      EXEC CICS RETURN
+001160      END-EXEC.
+
+001170  9000-EXIT.
+001180      EXIT.
+
