@@ -0,0 +1,411 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    HBXARPT.
+000120 AUTHOR.        J L SMALDONE.
+000130 INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  END-OF-DAY BATCH SUMMARY OF THE
+000200*                 HBXAUDF AUDIT LOG, BROKEN DOWN BY HBR-CC-* AND
+000210*                 HBR-RC-* SO WE STOP LEARNING ABOUT A BAD
+000220*                 DECISION-SERVER DAY FROM CUSTOMER COMPLAINTS.
+000230*****************************************************************
+000240*****************************************************************
+000250*                                                                *
+000260*   H B X A R P T                                                *
+000270*                                                                *
+000280*   READS THE HBXAUDF AUDIT LOG (WRITTEN DURING THE DAY BY       *
+000290*   HBXAUDIT) IN KEY SEQUENCE AND PRINTS A SUMMARY SHOWING HOW   *
+000300*   MANY HBRCONN/HBRRULE CALLS CAME BACK HBR-CC-OK, HBR-CC-      *
+000310*   WARNING, HBR-CC-ERROR AND HBR-CC-SEVERE, BROKEN DOWN BY      *
+000320*   THE SPECIFIC HBR-RC-* REASON RETURNED.                       *
+000330*                                                                *
+000340*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT HBXAUDF ASSIGN TO HBXAUDF
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS HBXAUD-KEY
+000420         FILE STATUS IS WS-AUDIT-STATUS.
+
+000430     SELECT HBXARPTO ASSIGN TO HBXARPTO
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-RPT-STATUS.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  HBXAUDF
+000490     RECORD CONTAINS 111 CHARACTERS.
+000500     COPY HBXAUD.
+
+000510 FD  HBXARPTO
+000520     RECORD CONTAINS 133 CHARACTERS.
+000530 01  HBXARPTO-LINE               PIC X(133).
+
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-AUDIT-STATUS             PIC X(02).
+000560     88  WS-AUDIT-OK                   VALUE '00'.
+000570     88  WS-AUDIT-EOF                  VALUE '10'.
+000580 01  WS-RPT-STATUS                PIC X(02).
+000590 01  WS-SWITCHES.
+000600     05  WS-EOF-SW                PIC X(01)  VALUE 'N'.
+000610         88  AUDIT-EOF                    VALUE 'Y'.
+
+000620 01  HBRC-CODES.
+000630     COPY HBRC.
+
+000640 01  WS-CC-COUNTS.
+000650     05  WS-CC-OK-COUNT            PIC 9(07) COMP-3 VALUE 0.
+000660     05  WS-CC-WARNING-COUNT       PIC 9(07) COMP-3 VALUE 0.
+000670     05  WS-CC-ERROR-COUNT         PIC 9(07) COMP-3 VALUE 0.
+000680     05  WS-CC-SEVERE-COUNT        PIC 9(07) COMP-3 VALUE 0.
+000690     05  WS-CC-UNKNOWN-COUNT       PIC 9(07) COMP-3 VALUE 0.
+000700     05  WS-TOTAL-RECORD-COUNT     PIC 9(07) COMP-3 VALUE 0.
+
+000710 01  WS-RC-TABLE-COUNT             PIC 9(04) COMP   VALUE 42.
+000720 01  WS-RC-TABLE.
+000730     05  WS-RC-ENTRY OCCURS 42 TIMES INDEXED BY WS-RC-IX.
+000740         10  WS-RC-VALUE           PIC S9(9) BINARY.
+000750         10  WS-RC-NAME            PIC X(32).
+000760         10  WS-RC-OK-COUNT        PIC 9(07) COMP-3.
+000770         10  WS-RC-WARNING-COUNT   PIC 9(07) COMP-3.
+000780         10  WS-RC-ERROR-COUNT     PIC 9(07) COMP-3.
+000790         10  WS-RC-SEVERE-COUNT    PIC 9(07) COMP-3.
+
+000800 01  WS-HEADING-1.
+000810     05  FILLER     PIC X(01) VALUE '1'.
+000820     05  FILLER     PIC X(68) VALUE
+000830-    'HBXARPT - ZRULE EXECUTION SERVER DAILY RECONCILIATION
+000840-    ' REPORT'.
+000850     05  FILLER     PIC X(63) VALUE SPACES.
+000860 01  WS-HEADING-2.
+000870     05  FILLER       PIC X(01) VALUE ' '.
+000880     05  FILLER       PIC X(24) VALUE 'COMPLETION CODE SUMMARY'.
+000890 01  WS-CC-LINE.
+000900     05  FILLER       PIC X(01) VALUE ' '.
+000910     05  WS-CCL-LABEL PIC X(20).
+000920     05  WS-CCL-COUNT PIC ZZZ,ZZ9.
+000930 01  WS-BLANK-LINE.
+000940     05  FILLER       PIC X(01) VALUE ' '.
+000950 01  WS-RC-HEADING.
+000960     05  FILLER       PIC X(01) VALUE ' '.
+000970     05  FILLER       PIC X(27) VALUE 'REASON CODE          '.
+000980     05  FILLER       PIC X(21) VALUE 'OK  WARN  ERR SEVERE'.
+000990 01  WS-RC-LINE.
+001000     05  FILLER         PIC X(01) VALUE ' '.
+001010     05  WS-RCL-VALUE   PIC ZZZZ9.
+001020     05  FILLER         PIC X(01) VALUE ' '.
+001030     05  WS-RCL-NAME    PIC X(32).
+001040     05  WS-RCL-OK      PIC ZZZ9.
+001050     05  WS-RCL-WARNING PIC ZZZ9.
+001060     05  WS-RCL-ERROR   PIC ZZZ9.
+001070     05  WS-RCL-SEVERE  PIC ZZZ9.
+
+001080 LINKAGE SECTION.
+001090*****************************************************************
+001100*  0000-MAINLINE                                                *
+001110*****************************************************************
+001120 PROCEDURE DIVISION.
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE
+001150        THRU 1000-EXIT.
+001160     PERFORM 2000-READ-AUDIT
+001170        THRU 2000-EXIT.
+001180     PERFORM 3000-PROCESS-RECORD
+001190        THRU 3000-EXIT
+001200        UNTIL AUDIT-EOF.
+001210     PERFORM 4000-PRINT-REPORT
+001220        THRU 4000-EXIT.
+001230     PERFORM 9000-TERMINATE
+001240        THRU 9000-EXIT.
+001250     STOP RUN.
+
+001260 0000-EXIT.
+001270     EXIT.
+001280*****************************************************************
+001290*  1000-INITIALIZE                                              *
+001300*****************************************************************
+001310 1000-INITIALIZE.
+001320     OPEN INPUT  HBXAUDF.
+001330     OPEN OUTPUT HBXARPTO.
+001340     PERFORM 1100-LOAD-RC-TABLE
+001350        THRU 1100-EXIT
+001360        VARYING WS-RC-IX FROM 1 BY 1
+001370        UNTIL WS-RC-IX > WS-RC-TABLE-COUNT.
+
+001380 1000-EXIT.
+001390     EXIT.
+001400*****************************************************************
+001410*  1100-LOAD-RC-TABLE - POPULATE THE REASON-CODE LOOKUP TABLE   *
+001420*                       WITH EVERY HBR-RC-* VALUE IN HBRC.CPY,  *
+001430*                       PLUS A CATCH-ALL ENTRY FOR ANYTHING NOT *
+001440*                       RECOGNIZED (A NEW RELEASE OF THE        *
+001450*                       DECISION SERVER ADDED A CODE WE DO NOT  *
+001460*                       YET KNOW ABOUT).                        *
+001470*****************************************************************
+001480 1100-LOAD-RC-TABLE.
+001490     EVALUATE WS-RC-IX
+001500         WHEN 1
+001510             MOVE HBR-RC-NONE TO WS-RC-VALUE(1)
+001520             MOVE 'HBR-RC-NONE' TO WS-RC-NAME(1)
+001530         WHEN 2
+001540             MOVE HBR-RC-UNEXPECTED TO WS-RC-VALUE(2)
+001550             MOVE 'HBR-RC-UNEXPECTED' TO WS-RC-NAME(2)
+001560         WHEN 3
+001570             MOVE HBR-RC-ERROR-HBRBCON TO WS-RC-VALUE(3)
+001580             MOVE 'HBR-RC-ERROR-HBRBCON' TO WS-RC-NAME(3)
+001590         WHEN 4
+001600             MOVE HBR-RC-ERROR-HBRCCON TO WS-RC-VALUE(4)
+001610             MOVE 'HBR-RC-ERROR-HBRCCON' TO WS-RC-NAME(4)
+001620         WHEN 5
+001630             MOVE HBR-RC-ERROR-HBRBDSC TO WS-RC-VALUE(5)
+001640             MOVE 'HBR-RC-ERROR-HBRBDSC' TO WS-RC-NAME(5)
+001650         WHEN 6
+001660             MOVE HBR-RC-ERROR-HBRCDSC TO WS-RC-VALUE(6)
+001670             MOVE 'HBR-RC-ERROR-HBRCDSC' TO WS-RC-NAME(6)
+001680         WHEN 7
+001690             MOVE HBR-RC-SERVER-NOT-DEFINED TO WS-RC-VALUE(7)
+001700             MOVE 'HBR-RC-SERVER-NOT-DEFINED' TO WS-RC-NAME(7)
+001710         WHEN 8
+001720             MOVE HBR-RC-SERVER-NOT-ACTIVE TO WS-RC-VALUE(8)
+001730             MOVE 'HBR-RC-SERVER-NOT-ACTIVE' TO WS-RC-NAME(8)
+001740         WHEN 9
+001750             MOVE HBR-RC-INVALID-NUMBER-PARMS TO WS-RC-VALUE(9)
+001760             MOVE 'HBR-RC-INVALID-NUMBER-PARMS' TO WS-RC-NAME(9)
+001770         WHEN 10
+001780             MOVE HBR-RC-SERVER-ID-INVALID TO WS-RC-VALUE(10)
+001790             MOVE 'HBR-RC-SERVER-ID-INVALID' TO WS-RC-NAME(10)
+001800         WHEN 11
+001810             MOVE HBR-RC-NOT-ACCEPTING-WORK TO WS-RC-VALUE(11)
+001820             MOVE 'HBR-RC-NOT-ACCEPTING-WORK' TO WS-RC-NAME(11)
+001830         WHEN 12
+001840             MOVE HBR-RC-ERROR-INVALID-CICS TO WS-RC-VALUE(12)
+001850             MOVE 'HBR-RC-ERROR-INVALID-CICS' TO WS-RC-NAME(12)
+001860         WHEN 13
+001870             MOVE HBR-RC-INVALID-JVMS-RELEASE TO WS-RC-VALUE(13)
+001880             MOVE 'HBR-RC-INVALID-JVMS-RELEASE' TO WS-RC-NAME(13)
+001890         WHEN 14
+001900             MOVE HBR-RC-ERROR-STORAGE-FAIL TO WS-RC-VALUE(14)
+001910             MOVE 'HBR-RC-ERROR-STORAGE-FAIL' TO WS-RC-NAME(14)
+001920         WHEN 15
+001930             MOVE HBR-RC-CICS-NO-JVMSERVER TO WS-RC-VALUE(15)
+001940             MOVE 'HBR-RC-CICS-NO-JVMSERVER' TO WS-RC-NAME(15)
+001950         WHEN 16
+001960             MOVE HBR-RC-CICS-NOTENABLED-JVMS TO WS-RC-VALUE(16)
+001970             MOVE 'HBR-RC-CICS-NOTENABLED-JVMS' TO WS-RC-NAME(16)
+001980         WHEN 17
+001990             MOVE HBR-RC-ERROR-HBRICON TO WS-RC-VALUE(17)
+002000             MOVE 'HBR-RC-ERROR-HBRICON' TO WS-RC-NAME(17)
+002010         WHEN 18
+002020             MOVE HBR-RC-ERROR-HBRIDSC TO WS-RC-VALUE(18)
+002030             MOVE 'HBR-RC-ERROR-HBRIDSC' TO WS-RC-NAME(18)
+002040         WHEN 19
+002050             MOVE HBR-RC-ERROR-INVALID-CCSID TO WS-RC-VALUE(19)
+002060             MOVE 'HBR-RC-ERROR-INVALID-CCSID' TO WS-RC-NAME(19)
+002070         WHEN 20
+002080             MOVE HBR-RC-MISSING-HBRSSIDLIST TO WS-RC-VALUE(20)
+002090             MOVE 'HBR-RC-MISSING-HBRSSIDLIST' TO WS-RC-NAME(20)
+002100         WHEN 21
+002110             MOVE HBR-RC-INVALID-HBRSSIDLIST TO WS-RC-VALUE(21)
+002120             MOVE 'HBR-RC-INVALID-HBRSSIDLIST' TO WS-RC-NAME(21)
+002130         WHEN 22
+002140             MOVE HBR-RC-NO-VALID-SERVER-CONN TO WS-RC-VALUE(22)
+002150             MOVE 'HBR-RC-NO-VALID-SERVER-CONN' TO WS-RC-NAME(22)
+002160         WHEN 23
+002170             MOVE HBR-RC-WARNING-SERVER-LIST TO WS-RC-VALUE(23)
+002180             MOVE 'HBR-RC-WARNING-SERVER-LIST' TO WS-RC-NAME(23)
+002190         WHEN 24
+002200             MOVE HBR-RC-NO-VALID-SERVER-RULE TO WS-RC-VALUE(24)
+002210             MOVE 'HBR-RC-NO-VALID-SERVER-RULE' TO WS-RC-NAME(24)
+002220         WHEN 25
+002230             MOVE HBR-RC-INVALID-CICS-ENV-DD TO WS-RC-VALUE(25)
+002240             MOVE 'HBR-RC-INVALID-CICS-ENV-DD' TO WS-RC-NAME(25)
+002250         WHEN 26
+002260             MOVE HBR-RC-CONN-NOT-AUTH TO WS-RC-VALUE(26)
+002270             MOVE 'HBR-RC-CONN-NOT-AUTH' TO WS-RC-NAME(26)
+002280         WHEN 27
+002290             MOVE HBR-RC-MISSING-RA-NAME TO WS-RC-VALUE(27)
+002300             MOVE 'HBR-RC-MISSING-RA-NAME' TO WS-RC-NAME(27)
+002310         WHEN 28
+002320             MOVE HBR-RC-INVALID-RA-NAME TO WS-RC-VALUE(28)
+002330             MOVE 'HBR-RC-INVALID-RA-NAME' TO WS-RC-NAME(28)
+002340         WHEN 29
+002350             MOVE HBR-RC-ADAPTER-NOT-AVAILABLE TO WS-RC-VALUE(29)
+002360             MOVE 'HBR-RC-ADAPTER-NOT-AVAILABLE' TO WS-RC-NAME(29)
+002370         WHEN 30
+002380             MOVE HBR-RC-INVALID-HBRC TO WS-RC-VALUE(30)
+002390             MOVE 'HBR-RC-INVALID-HBRC' TO WS-RC-NAME(30)
+002400         WHEN 31
+002410             MOVE HBR-RC-ALREADY-CONNECTED TO WS-RC-VALUE(31)
+002420             MOVE 'HBR-RC-ALREADY-CONNECTED' TO WS-RC-NAME(31)
+002430         WHEN 32
+002440             MOVE HBR-RC-MISSING-HBRSSID TO WS-RC-VALUE(32)
+002450             MOVE 'HBR-RC-MISSING-HBRSSID' TO WS-RC-NAME(32)
+002460         WHEN 33
+002470             MOVE HBR-RC-NOT-CONNECTED TO WS-RC-VALUE(33)
+002480             MOVE 'HBR-RC-NOT-CONNECTED' TO WS-RC-NAME(33)
+002490         WHEN 34
+002500             MOVE HBR-RC-JRULES-UNEXPECTED TO WS-RC-VALUE(34)
+002510             MOVE 'HBR-RC-JRULES-UNEXPECTED' TO WS-RC-NAME(34)
+002520         WHEN 35
+002530             MOVE HBR-RC-JRULES-EXCEPTION TO WS-RC-VALUE(35)
+002540             MOVE 'HBR-RC-JRULES-EXCEPTION' TO WS-RC-NAME(35)
+002550         WHEN 36
+002560             MOVE HBR-RC-RAW-DATA-EXCEPTION TO WS-RC-VALUE(36)
+002570             MOVE 'HBR-RC-RAW-DATA-EXCEPTION' TO WS-RC-NAME(36)
+002580         WHEN 37
+002590             MOVE HBR-RC-ILR-FORMAT-EXCEPTION TO WS-RC-VALUE(37)
+002600             MOVE 'HBR-RC-ILR-FORMAT-EXCEPTION' TO WS-RC-NAME(37)
+002610         WHEN 38
+002620             MOVE HBR-RC-WOLA-LOAD TO WS-RC-VALUE(38)
+002630             MOVE 'HBR-RC-WOLA-LOAD' TO WS-RC-NAME(38)
+002640         WHEN 39
+002650             MOVE HBR-RC-WOLA-BAD-DAEMON-GROUP TO WS-RC-VALUE(39)
+002660             MOVE 'HBR-RC-WOLA-BAD-DAEMON-GROUP' TO WS-RC-NAME(39)
+002670         WHEN 40
+002680             MOVE HBR-RC-WOLA-BAD-CELL-OR-NODE TO WS-RC-VALUE(40)
+002690             MOVE 'HBR-RC-WOLA-BAD-CELL-OR-NODE' TO WS-RC-NAME(40)
+002700         WHEN 41
+002710             MOVE HBR-RC-WOLA-WAS-ERROR TO WS-RC-VALUE(41)
+002720             MOVE 'HBR-RC-WOLA-WAS-ERROR' TO WS-RC-NAME(41)
+002730         WHEN 42
+002740             MOVE HBR-RC-WOLA-EJB-NOT-FOUND TO WS-RC-VALUE(42)
+002750             MOVE 'HBR-RC-WOLA-EJB-NOT-FOUND' TO WS-RC-NAME(42)
+002760     END-EVALUATE.
+002770     MOVE 0                       TO WS-RC-OK-COUNT(WS-RC-IX)
+002780                                     WS-RC-WARNING-COUNT(WS-RC-IX)
+002790                                     WS-RC-ERROR-COUNT(WS-RC-IX)
+002800                                     WS-RC-SEVERE-COUNT(WS-RC-IX).
+
+002810 1100-EXIT.
+002820     EXIT.
+002830*****************************************************************
+002840*  2000-READ-AUDIT                                              *
+002850*****************************************************************
+002860 2000-READ-AUDIT.
+002870     READ HBXAUDF NEXT RECORD
+002880         AT END
+002890             SET AUDIT-EOF TO TRUE
+002900     END-READ.
+
+002910 2000-EXIT.
+002920     EXIT.
+002930*****************************************************************
+002940*  3000-PROCESS-RECORD                                          *
+002950*****************************************************************
+002960 3000-PROCESS-RECORD.
+002970     ADD 1                        TO WS-TOTAL-RECORD-COUNT.
+002980     PERFORM 3100-TALLY-BY-CC
+002990        THRU 3100-EXIT.
+003000     PERFORM 3200-TALLY-BY-RC
+003010        THRU 3200-EXIT.
+003020     PERFORM 2000-READ-AUDIT
+003030        THRU 2000-EXIT.
+
+003040 3000-EXIT.
+003050     EXIT.
+003060*****************************************************************
+003070*  3100-TALLY-BY-CC                                             *
+003080*****************************************************************
+003090 3100-TALLY-BY-CC.
+003100     EVALUATE HBXAUD-CC
+003110         WHEN HBR-CC-OK
+003120             ADD 1 TO WS-CC-OK-COUNT
+003130         WHEN HBR-CC-WARNING
+003140             ADD 1 TO WS-CC-WARNING-COUNT
+003150         WHEN HBR-CC-ERROR
+003160             ADD 1 TO WS-CC-ERROR-COUNT
+003170         WHEN HBR-CC-SEVERE
+003180             ADD 1 TO WS-CC-SEVERE-COUNT
+003190         WHEN OTHER
+003200             ADD 1 TO WS-CC-UNKNOWN-COUNT
+003210     END-EVALUATE.
+
+003220 3100-EXIT.
+003230     EXIT.
+003240*****************************************************************
+003250*  3200-TALLY-BY-RC - SEARCH THE REASON-CODE TABLE FOR A MATCH  *
+003260*                     AND BUMP THE COUNTER FOR THE CC RETURNED  *
+003270*                     ON THIS CALL.                             *
+003280*****************************************************************
+003290 3200-TALLY-BY-RC.
+003300     SET WS-RC-IX TO 1.
+003310     SEARCH WS-RC-ENTRY
+003320         AT END
+003330             CONTINUE
+003340         WHEN WS-RC-VALUE(WS-RC-IX) = HBXAUD-RC
+003350             EVALUATE HBXAUD-CC
+003360                 WHEN HBR-CC-OK
+003370                     ADD 1 TO WS-RC-OK-COUNT(WS-RC-IX)
+003380                 WHEN HBR-CC-WARNING
+003390                     ADD 1 TO WS-RC-WARNING-COUNT(WS-RC-IX)
+003400                 WHEN HBR-CC-ERROR
+003410                     ADD 1 TO WS-RC-ERROR-COUNT(WS-RC-IX)
+003420                 WHEN HBR-CC-SEVERE
+003430                     ADD 1 TO WS-RC-SEVERE-COUNT(WS-RC-IX)
+003440                 WHEN OTHER
+003450                     CONTINUE
+003460             END-EVALUATE
+003470     END-SEARCH.
+
+003480 3200-EXIT.
+003490     EXIT.
+003500*****************************************************************
+003510*  4000-PRINT-REPORT                                            *
+003520*****************************************************************
+003530 4000-PRINT-REPORT.
+003540     WRITE HBXARPTO-LINE FROM WS-HEADING-1.
+003550     WRITE HBXARPTO-LINE FROM WS-BLANK-LINE.
+003560     WRITE HBXARPTO-LINE FROM WS-HEADING-2.
+003570     MOVE 'HBR-CC-OK'             TO WS-CCL-LABEL.
+003580     MOVE WS-CC-OK-COUNT          TO WS-CCL-COUNT.
+003590     WRITE HBXARPTO-LINE FROM WS-CC-LINE.
+003600     MOVE 'HBR-CC-WARNING'        TO WS-CCL-LABEL.
+003610     MOVE WS-CC-WARNING-COUNT     TO WS-CCL-COUNT.
+003620     WRITE HBXARPTO-LINE FROM WS-CC-LINE.
+003630     MOVE 'HBR-CC-ERROR'          TO WS-CCL-LABEL.
+003640     MOVE WS-CC-ERROR-COUNT       TO WS-CCL-COUNT.
+003650     WRITE HBXARPTO-LINE FROM WS-CC-LINE.
+003660     MOVE 'HBR-CC-SEVERE'         TO WS-CCL-LABEL.
+003670     MOVE WS-CC-SEVERE-COUNT      TO WS-CCL-COUNT.
+003680     WRITE HBXARPTO-LINE FROM WS-CC-LINE.
+003690     MOVE 'UNRECOGNIZED CC'       TO WS-CCL-LABEL.
+003700     MOVE WS-CC-UNKNOWN-COUNT     TO WS-CCL-COUNT.
+003710     WRITE HBXARPTO-LINE FROM WS-CC-LINE.
+003720     WRITE HBXARPTO-LINE FROM WS-BLANK-LINE.
+003730     WRITE HBXARPTO-LINE FROM WS-RC-HEADING.
+003740     PERFORM 4100-PRINT-RC-LINE
+003750        THRU 4100-EXIT
+003760        VARYING WS-RC-IX FROM 1 BY 1
+003770        UNTIL WS-RC-IX > WS-RC-TABLE-COUNT.
+
+003780 4000-EXIT.
+003790     EXIT.
+003800*****************************************************************
+003810*  4100-PRINT-RC-LINE                                           *
+003820*****************************************************************
+003830 4100-PRINT-RC-LINE.
+003840     MOVE WS-RC-VALUE(WS-RC-IX)   TO WS-RCL-VALUE.
+003850     MOVE WS-RC-NAME(WS-RC-IX)    TO WS-RCL-NAME.
+003860     MOVE WS-RC-OK-COUNT(WS-RC-IX)      TO WS-RCL-OK.
+003870     MOVE WS-RC-WARNING-COUNT(WS-RC-IX) TO WS-RCL-WARNING.
+003880     MOVE WS-RC-ERROR-COUNT(WS-RC-IX)   TO WS-RCL-ERROR.
+003890     MOVE WS-RC-SEVERE-COUNT(WS-RC-IX)  TO WS-RCL-SEVERE.
+003900     WRITE HBXARPTO-LINE FROM WS-RC-LINE.
+
+003910 4100-EXIT.
+003920     EXIT.
+003930*****************************************************************
+003940*  9000-TERMINATE                                               *
+003950*****************************************************************
+003960 9000-TERMINATE.
+003970     CLOSE HBXAUDF.
+003980     CLOSE HBXARPTO.
+
+003990 9000-EXIT.
+004000     EXIT.
+
