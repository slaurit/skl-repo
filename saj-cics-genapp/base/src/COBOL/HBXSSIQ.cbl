@@ -0,0 +1,296 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXSSIQ.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  OPERATOR INQUIRY TRANSACTION FOR
+000200*                 HBXSSIF SSID CONNECTION HEALTH.
+000210*****************************************************************
+000220*****************************************************************
+000230*                                                                *
+000240*   H B X S S I Q                                                *
+000250*                                                                *
+000260*   PSEUDO-CONVERSATIONAL TRANSACTION HBXQ.  BROWSES HBXSSIF     *
+000270*   (MAINTAINED BY HBXSSUPD EVERY TIME HBXCONN ATTEMPTS A        *
+000280*   CONNECTION) AND DISPLAYS EACH SSID'S LAST ATTEMPT DATE AND   *
+000290*   TIME, COMPLETION CODE, REASON CODE, AND CONSECUTIVE FAILURE  *
+000300*   COUNT ON MAP HBXSSI1 (MAPSET HBXSSIM), EIGHT LINES AT A      *
+000310*   TIME.  PF7 RESTARTS THE BROWSE FROM THE TOP OF THE FILE;     *
+000320*   PF8 PAGES FORWARD; PF3 ENDS THE TRANSACTION.                 *
+000330*                                                                *
+000340*****************************************************************
+000350  ENVIRONMENT DIVISION.
+000360  DATA DIVISION.
+000370  WORKING-STORAGE SECTION.
+000380  COPY DFHAID.
+000390  01  WS-RESP                     PIC S9(8) COMP.
+000400  01  WS-RESP2                    PIC S9(8) COMP.
+000410  01  WS-EXIT-SW                  PIC X(01) VALUE 'N'.
+000420      88  WS-EXIT                       VALUE 'Y'.
+000430  01  WS-LINE-COUNT                PIC S9(4) COMP VALUE 0.
+000440  01  WS-MAX-LINES                 PIC S9(4) COMP VALUE 8.
+000450  01  WS-BROWSE-EOF-SW             PIC X(01) VALUE 'N'.
+000460      88  WS-BROWSE-EOF                  VALUE 'Y'.
+000470  01  WS-BROWSE-ACTIVE-SW          PIC X(01) VALUE 'N'.
+000480      88  WS-BROWSE-ACTIVE                VALUE 'Y'.
+000490  01  WS-ROW-COUNT                 PIC S9(4) COMP VALUE 0.
+000500  01  WS-DISP-CC                   PIC ZZZ9.
+000510  01  WS-DISP-RC                   PIC ZZZZ9.
+000520  01  WS-DISP-FAILCNT               PIC ZZZ9.
+000530  01  WS-STATUS-TEXT                PIC X(06).
+000540  01  WS-TIME-EDIT                  PIC 9(06).
+000550  01  WS-TIME-EDIT-X REDEFINES WS-TIME-EDIT.
+000560      05  WS-TIME-EDIT-HH            PIC 9(02).
+000570      05  WS-TIME-EDIT-MM            PIC 9(02).
+000580      05  WS-TIME-EDIT-SS            PIC 9(02).
+000600  01  WS-TIME-TEXT.
+000610      05  WS-TIME-HH                PIC X(02).
+000620      05  FILLER                     PIC X(01) VALUE ':'.
+000630      05  WS-TIME-MM                PIC X(02).
+000640      05  FILLER                     PIC X(01) VALUE ':'.
+000650      05  WS-TIME-SS                PIC X(02).
+000660  COPY HBXSSID REPLACING ==HBXSSID-RECORD== BY ==HBXSSID-AREA==.
+000670  COPY HBXSSIM.
+000680  COPY HBXSSIQC REPLACING ==HBXSSIQC-AREA== BY ==WS-COMMAREA==.
+000690  LINKAGE SECTION.
+000700  01  DFHCOMMAREA                   PIC X(09).
+000710*****************************************************************
+000720*  0000-MAINLINE                                                *
+000730*****************************************************************
+000740  PROCEDURE DIVISION USING DFHCOMMAREA.
+000750  0000-MAINLINE.
+000760      IF EIBCALEN = 0
+000770          PERFORM 1000-FIRST-TIME
+000780             THRU 1000-EXIT
+000790      ELSE
+000800          MOVE DFHCOMMAREA         TO WS-COMMAREA
+000810          PERFORM 2000-RECEIVE-AID
+000820             THRU 2000-EXIT
+000830      END-IF.
+000840      IF NOT WS-EXIT
+000850          PERFORM 3000-BUILD-PAGE
+000860             THRU 3000-EXIT
+000870          PERFORM 4000-SEND-PAGE
+000880             THRU 4000-EXIT
+000890          EXEC CICS RETURN
+000900                    TRANSID('HBXQ')
+000910                    COMMAREA(WS-COMMAREA)
+000920                    LENGTH(LENGTH OF WS-COMMAREA)
+000930          END-EXEC
+000940      ELSE
+000950          EXEC CICS RETURN
+000960          END-EXEC
+000970      END-IF.
+
+000980  0000-EXIT.
+000990      EXIT.
+001000*****************************************************************
+001010*  1000-FIRST-TIME - FRESH CONVERSATION, START FROM THE TOP      *
+001020*****************************************************************
+001030  1000-FIRST-TIME.
+001040      MOVE LOW-VALUES               TO WS-COMMAREA.
+001050      SET HBXSSIQC-ACTION-TOP       TO TRUE.
+
+001060  1000-EXIT.
+001070      EXIT.
+001080*****************************************************************
+001090*  2000-RECEIVE-AID - READ THE ATTENTION KEY AND SET THE ACTION  *
+001100*****************************************************************
+001110  2000-RECEIVE-AID.
+001120      EXEC CICS RECEIVE
+001130                MAP('HBXSSI1')
+001140                MAPSET('HBXSSIM')
+001150                RESP(WS-RESP)
+001160      END-EXEC.
+001170      EVALUATE EIBAID
+001180          WHEN DFHPF3
+001190              SET WS-EXIT               TO TRUE
+001200          WHEN DFHPF7
+001210              SET HBXSSIQC-ACTION-TOP   TO TRUE
+001220          WHEN DFHPF8
+001230              SET HBXSSIQC-ACTION-NEXT  TO TRUE
+001240          WHEN OTHER
+001250              SET HBXSSIQC-ACTION-REDISPLAY TO TRUE
+001260      END-EVALUATE.
+
+001270  2000-EXIT.
+001280      EXIT.
+001290*****************************************************************
+001300*  3000-BUILD-PAGE - BROWSE HBXSSIF AND FILL THE DISPLAY TABLE   *
+001310*****************************************************************
+001320  3000-BUILD-PAGE.
+001330      EVALUATE TRUE
+001340          WHEN HBXSSIQC-ACTION-TOP
+001350              MOVE LOW-VALUES            TO HBXSSID-SSID
+001360          WHEN HBXSSIQC-ACTION-REDISPLAY
+001370              MOVE HBXSSIQC-PAGE-TOP-SSID TO HBXSSID-SSID
+001380          WHEN HBXSSIQC-ACTION-NEXT
+001390              MOVE HBXSSIQC-NEXT-SSID    TO HBXSSID-SSID
+001400      END-EVALUATE.
+001410      MOVE LOW-VALUES               TO HBXSSI1O.
+001420      MOVE 'N'                      TO WS-BROWSE-EOF-SW.
+001430      MOVE 0                        TO WS-LINE-COUNT.
+001440      MOVE 0                        TO WS-ROW-COUNT.
+001450      EXEC CICS STARTBR
+001460                FILE('HBXSSIF')
+001470                RIDFLD(HBXSSID-SSID)
+001480                GTEQ
+001490                RESP(WS-RESP)
+001500      END-EXEC.
+001510      IF WS-RESP = DFHRESP(NORMAL)
+001520          SET WS-BROWSE-ACTIVE      TO TRUE
+001530          PERFORM 3100-READ-NEXT-SSID
+001540             THRU 3100-EXIT
+001550             VARYING WS-LINE-COUNT FROM 1 BY 1
+001560             UNTIL WS-LINE-COUNT > WS-MAX-LINES + 1
+001570                OR WS-BROWSE-EOF
+001580          EXEC CICS ENDBR
+001590                    FILE('HBXSSIF')
+001600          END-EXEC
+001610      ELSE
+001620          MOVE HIGH-VALUES          TO HBXSSIQC-NEXT-SSID
+001630          MOVE 'NO SSIDS ARE CONFIGURED - RUN HBXSSLD AT STARTUP'
+001640                                      TO MSGLINO
+001650      END-IF.
+
+001660  3000-EXIT.
+001670      EXIT.
+001680*****************************************************************
+001690*  3100-READ-NEXT-SSID - READ ONE ROW, DISPLAY OR PEEK AHEAD     *
+001700*****************************************************************
+001710  3100-READ-NEXT-SSID.
+001720      EXEC CICS READNEXT
+001730                FILE('HBXSSIF')
+001740                INTO(HBXSSID-AREA)
+001750                RIDFLD(HBXSSID-SSID)
+001760                RESP(WS-RESP)
+001770      END-EXEC.
+001780      IF WS-RESP NOT = DFHRESP(NORMAL)
+001790          SET WS-BROWSE-EOF         TO TRUE
+001800          MOVE HIGH-VALUES          TO HBXSSIQC-NEXT-SSID
+001810      ELSE
+001820          IF WS-LINE-COUNT <= WS-MAX-LINES
+001830              ADD 1                 TO WS-ROW-COUNT
+001840              IF WS-ROW-COUNT = 1
+001850                  MOVE HBXSSID-SSID TO HBXSSIQC-PAGE-TOP-SSID
+001860              END-IF
+001870              PERFORM 3200-FORMAT-ROW
+001880                 THRU 3200-EXIT
+001890          ELSE
+001900              MOVE HBXSSID-SSID     TO HBXSSIQC-NEXT-SSID
+001910          END-IF
+001920      END-IF.
+
+001930  3100-EXIT.
+001940      EXIT.
+001950*****************************************************************
+001960*  3200-FORMAT-ROW - MOVE ONE HBXSSIF RECORD ONTO THE MAP        *
+001970*****************************************************************
+001980  3200-FORMAT-ROW.
+001990      MOVE HBXSSID-LAST-CC          TO WS-DISP-CC.
+002000      MOVE HBXSSID-LAST-RC          TO WS-DISP-RC.
+002010      MOVE HBXSSID-FAIL-COUNT       TO WS-DISP-FAILCNT.
+002020      EVALUATE TRUE
+002030          WHEN HBXSSID-CONNECTED
+002040              MOVE 'CONN'           TO WS-STATUS-TEXT
+002050          WHEN HBXSSID-DOWN
+002060              MOVE 'DOWN'           TO WS-STATUS-TEXT
+002070          WHEN OTHER
+002080              MOVE 'UNKN'           TO WS-STATUS-TEXT
+002090      END-EVALUATE.
+002100      MOVE HBXSSID-LAST-ATTEMPT-TIME TO WS-TIME-EDIT.
+002110      MOVE WS-TIME-EDIT-HH          TO WS-TIME-HH.
+002120      MOVE WS-TIME-EDIT-MM          TO WS-TIME-MM.
+002130      MOVE WS-TIME-EDIT-SS          TO WS-TIME-SS.
+002140      EVALUATE WS-ROW-COUNT
+002150          WHEN 1
+002160              MOVE HBXSSID-SSID             TO SSID01O
+002170              MOVE WS-STATUS-TEXT            TO STAT01O
+002180              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT01O
+002190              MOVE WS-TIME-TEXT               TO LTIM01O
+002200              MOVE WS-DISP-CC                 TO LCC01O
+002210              MOVE WS-DISP-RC                 TO LRC01O
+002220              MOVE WS-DISP-FAILCNT             TO FCNT01O
+002230          WHEN 2
+002240              MOVE HBXSSID-SSID             TO SSID02O
+002250              MOVE WS-STATUS-TEXT            TO STAT02O
+002260              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT02O
+002270              MOVE WS-TIME-TEXT               TO LTIM02O
+002280              MOVE WS-DISP-CC                 TO LCC02O
+002290              MOVE WS-DISP-RC                 TO LRC02O
+002300              MOVE WS-DISP-FAILCNT             TO FCNT02O
+002310          WHEN 3
+002320              MOVE HBXSSID-SSID             TO SSID03O
+002330              MOVE WS-STATUS-TEXT            TO STAT03O
+002340              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT03O
+002350              MOVE WS-TIME-TEXT               TO LTIM03O
+002360              MOVE WS-DISP-CC                 TO LCC03O
+002370              MOVE WS-DISP-RC                 TO LRC03O
+002380              MOVE WS-DISP-FAILCNT             TO FCNT03O
+002390          WHEN 4
+002400              MOVE HBXSSID-SSID             TO SSID04O
+002410              MOVE WS-STATUS-TEXT            TO STAT04O
+002420              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT04O
+002430              MOVE WS-TIME-TEXT               TO LTIM04O
+002440              MOVE WS-DISP-CC                 TO LCC04O
+002450              MOVE WS-DISP-RC                 TO LRC04O
+002460              MOVE WS-DISP-FAILCNT             TO FCNT04O
+002470          WHEN 5
+002480              MOVE HBXSSID-SSID             TO SSID05O
+002490              MOVE WS-STATUS-TEXT            TO STAT05O
+002500              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT05O
+002510              MOVE WS-TIME-TEXT               TO LTIM05O
+002520              MOVE WS-DISP-CC                 TO LCC05O
+002530              MOVE WS-DISP-RC                 TO LRC05O
+002540              MOVE WS-DISP-FAILCNT             TO FCNT05O
+002550          WHEN 6
+002560              MOVE HBXSSID-SSID             TO SSID06O
+002570              MOVE WS-STATUS-TEXT            TO STAT06O
+002580              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT06O
+002590              MOVE WS-TIME-TEXT               TO LTIM06O
+002600              MOVE WS-DISP-CC                 TO LCC06O
+002610              MOVE WS-DISP-RC                 TO LRC06O
+002620              MOVE WS-DISP-FAILCNT             TO FCNT06O
+002630          WHEN 7
+002640              MOVE HBXSSID-SSID             TO SSID07O
+002650              MOVE WS-STATUS-TEXT            TO STAT07O
+002660              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT07O
+002670              MOVE WS-TIME-TEXT               TO LTIM07O
+002680              MOVE WS-DISP-CC                 TO LCC07O
+002690              MOVE WS-DISP-RC                 TO LRC07O
+002700              MOVE WS-DISP-FAILCNT             TO FCNT07O
+002710          WHEN 8
+002720              MOVE HBXSSID-SSID             TO SSID08O
+002730              MOVE WS-STATUS-TEXT            TO STAT08O
+002740              MOVE HBXSSID-LAST-ATTEMPT-DATE TO LDAT08O
+002750              MOVE WS-TIME-TEXT               TO LTIM08O
+002760              MOVE WS-DISP-CC                 TO LCC08O
+002770              MOVE WS-DISP-RC                 TO LRC08O
+002780              MOVE WS-DISP-FAILCNT             TO FCNT08O
+002790      END-EVALUATE.
+
+002800  3200-EXIT.
+002810      EXIT.
+002820*****************************************************************
+002830*  4000-SEND-PAGE - FORMAT THE HEADER AND SEND THE MAP           *
+002840*****************************************************************
+002850  4000-SEND-PAGE.
+002860      MOVE 'HBXSSIQ - ZRULE SSID CONNECTION HEALTH' TO TITLEO.
+002870      IF WS-ROW-COUNT = 0 AND HBXSSIQC-NEXT-SSID = HIGH-VALUES
+002880          MOVE 'NO MORE SSIDS - PF7 FOR TOP OF LIST' TO MSGLINO
+002890      END-IF.
+002900      EXEC CICS SEND
+002910                MAP('HBXSSI1')
+002920                MAPSET('HBXSSIM')
+002930                FROM(HBXSSI1O)
+002940                ERASE
+002950                CURSOR
+002960      END-EXEC.
+
+002970  4000-EXIT.
+002980      EXIT.
+
