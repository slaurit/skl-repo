@@ -0,0 +1,218 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXALCK.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  ROLLING-WINDOW THRESHOLD CHECK ON
+000200*                 REPEATED HBR-RC-SERVER-NOT-ACTIVE AND
+000210*                 HBR-RC-CONN-NOT-AUTH FAILURES, ONE SSID AT A
+000220*                 TIME, RAISING AN ALERT VIA THE HBXALRMQ TS
+000230*                 QUEUE.
+000240******************************************************************
+000250******************************************************************
+000260*                                                                *
+000270*   H B X A L C K                                                *
+000280*                                                                *
+000290*   LINKED TO BY HBXCONN AFTER EVERY CONNECTION ATTEMPT (RIGHT   *
+000300*   AFTER THE CALL TO HBXSSUPD).  WATCHED REASON CODES ONLY -    *
+000310*   ANY OTHER REASON CODE IS IGNORED AND THE EXISTING WINDOW IS  *
+000320*   LEFT ALONE SO A RUN OF GOOD CONNECTIONS IN BETWEEN DOES NOT  *
+000330*   MASK A SLOWLY REPEATING FAILURE.  THE WINDOW AND COUNT ARE   *
+000340*   CARRIED ON THE SAME HBXSSIF RECORD HBXSSUPD MAINTAINS, SO NO *
+000350*   NEW VSAM CLUSTER IS NEEDED.  THE WINDOW-START TIME IS AN     *
+000360*   ABSTIME VALUE (FROM ASKTIME) SO THE AGE OF THE WINDOW IS A   *
+000370*   SIMPLE SUBTRACTION - NO CALENDAR ARITHMETIC IS REQUIRED.     *
+000380*                                                                *
+000390*   WS-ALERT-WINDOW-SECS AND WS-ALERT-THRESHOLD BELOW ARE THIS   *
+000400*   SHOP'S USUAL WAY OF MAKING A VALUE "CONFIGURABLE" - A        *
+000410*   CLEARLY LABELED CONSTANT A MAINTAINER CAN CHANGE AND         *
+000420*   RECOMPILE, THE SAME APPROACH HBXRRST.CBL USES FOR ITS MAX    *
+000430*   RETRY COUNT.                                                 *
+000440*                                                                *
+000450******************************************************************
+000460  ENVIRONMENT DIVISION.
+000470  DATA DIVISION.
+000480  WORKING-STORAGE SECTION.
+000490  01  WS-RESP                     PIC S9(8) COMP.
+000500  01  WS-RESP2                    PIC S9(8) COMP.
+000510  01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000520  01  WS-WINDOW-AGE               PIC S9(15) COMP-3.
+000530  01  WS-ALERT-WINDOW-SECS        PIC S9(9) COMP VALUE 300.
+000540  01  WS-ALERT-WINDOW-ABSTIME     PIC S9(15) COMP-3.
+000550  01  WS-ALERT-THRESHOLD          PIC S9(4) COMP VALUE 5.
+000560  01  WS-RC-WATCHED-SW            PIC X(01) VALUE 'N'.
+000570      88  WS-RC-WATCHED                 VALUE 'Y'.
+000580  01  WS-NEW-RECORD-SW            PIC X(01) VALUE 'N'.
+000590      88  WS-NEW-RECORD                 VALUE 'Y'.
+000600  01  WS-ALERT-DATE                PIC 9(08).
+000610  01  WS-ALERT-TIME                PIC 9(06).
+000620  01  HBRC-CODES.
+000630      COPY HBRC.
+000640  COPY HBXSSID REPLACING ==HBXSSID-RECORD== BY ==HBXSSID-AREA==.
+000650  COPY HBXALRM.
+000660  LINKAGE SECTION.
+000670  COPY HBXALRP.
+000680******************************************************************
+000690*  0000-MAINLINE                                                *
+000700******************************************************************
+000710  PROCEDURE DIVISION USING HBXALRP-AREA.
+000720  0000-MAINLINE.
+000730      MOVE 0                      TO HBXALRP-RESP.
+000740      COMPUTE WS-ALERT-WINDOW-ABSTIME =
+000750              WS-ALERT-WINDOW-SECS * 1000000.
+000760      PERFORM 1000-CHECK-RC-WATCHED
+000770         THRU 1000-EXIT.
+000780      IF WS-RC-WATCHED
+000790          PERFORM 2000-READ-FOR-UPDATE
+000800             THRU 2000-EXIT
+000810          PERFORM 3000-UPDATE-WINDOW
+000820             THRU 3000-EXIT
+000830          PERFORM 4000-REWRITE-RECORD
+000840             THRU 4000-EXIT
+000850      END-IF.
+000860      PERFORM 9000-RETURN
+000870         THRU 9000-EXIT.
+
+000880  0000-EXIT.
+000890      EXIT.
+000900******************************************************************
+000910*  1000-CHECK-RC-WATCHED - ONLY THESE TWO REASON CODES DRIVE THE*
+000920*                          ROLLING-WINDOW ALERT COUNT            *
+000930******************************************************************
+000940  1000-CHECK-RC-WATCHED.
+000950      IF HBXALRP-RC = HBR-RC-SERVER-NOT-ACTIVE
+000960      OR HBXALRP-RC = HBR-RC-CONN-NOT-AUTH
+000970          SET WS-RC-WATCHED       TO TRUE
+000980      END-IF.
+
+000990  1000-EXIT.
+001000      EXIT.
+001010******************************************************************
+001020*  2000-READ-FOR-UPDATE - GET THE CURRENT HBXSSIF RECORD         *
+001030******************************************************************
+001040  2000-READ-FOR-UPDATE.
+001050      EXEC CICS READ
+001060                FILE('HBXSSIF')
+001070                INTO(HBXSSID-AREA)
+001080                RIDFLD(HBXALRP-SSID)
+001090                UPDATE
+001100                RESP(WS-RESP)
+001110                RESP2(WS-RESP2)
+001120      END-EXEC.
+001130      IF WS-RESP = DFHRESP(NORMAL)
+001140          CONTINUE
+001150      ELSE
+001160          MOVE LOW-VALUES         TO HBXSSID-AREA
+001170          MOVE HBXALRP-SSID       TO HBXSSID-SSID
+001180          SET WS-NEW-RECORD       TO TRUE
+001190      END-IF.
+
+001200  2000-EXIT.
+001210      EXIT.
+001220******************************************************************
+001230*  3000-UPDATE-WINDOW - RESET OR ADVANCE THE ROLLING WINDOW AND *
+001240*                       RAISE AN ALERT IF THE THRESHOLD IS HIT   *
+001250******************************************************************
+001260  3000-UPDATE-WINDOW.
+001270      EXEC CICS ASKTIME
+001280                ABSTIME(WS-ABSTIME)
+001290      END-EXEC.
+001300      IF HBXSSID-ALERT-WIN-START = 0
+001310          PERFORM 3100-START-NEW-WINDOW
+001320             THRU 3100-EXIT
+001330      ELSE
+001340          COMPUTE WS-WINDOW-AGE =
+001350                  WS-ABSTIME - HBXSSID-ALERT-WIN-START
+001360          IF WS-WINDOW-AGE > WS-ALERT-WINDOW-ABSTIME
+001370              PERFORM 3100-START-NEW-WINDOW
+001380                 THRU 3100-EXIT
+001390          ELSE
+001400              ADD 1                TO HBXSSID-ALERT-WIN-COUNT
+001410          END-IF
+001420      END-IF.
+001430      IF HBXSSID-ALERT-WIN-COUNT >= WS-ALERT-THRESHOLD
+001440      AND NOT HBXSSID-ALERT-SENT
+001450          PERFORM 3200-RAISE-ALERT
+001460             THRU 3200-EXIT
+001470      END-IF.
+
+001480  3000-EXIT.
+001490      EXIT.
+001500******************************************************************
+001510*  3100-START-NEW-WINDOW - THIS IS THE FIRST WATCHED FAILURE OR *
+001520*                          THE PRIOR WINDOW HAS EXPIRED          *
+001530******************************************************************
+001540  3100-START-NEW-WINDOW.
+001550      MOVE WS-ABSTIME              TO HBXSSID-ALERT-WIN-START.
+001560      MOVE 1                       TO HBXSSID-ALERT-WIN-COUNT.
+001570      MOVE 'N'                     TO HBXSSID-ALERT-SENT-SW.
+
+001580  3100-EXIT.
+001590      EXIT.
+001600******************************************************************
+001610*  3200-RAISE-ALERT - WRITE ONE ENTRY TO THE ALERT TS QUEUE      *
+001620******************************************************************
+001630  3200-RAISE-ALERT.
+001640      EXEC CICS FORMATTIME
+001650                ABSTIME(WS-ABSTIME)
+001660                YYYYMMDD(WS-ALERT-DATE)
+001670                TIME(WS-ALERT-TIME)
+001680      END-EXEC.
+001690      MOVE WS-ALERT-DATE            TO HBXALRM-DATE.
+001700      MOVE WS-ALERT-TIME            TO HBXALRM-TIME.
+001710      MOVE HBXALRP-SSID             TO HBXALRM-SSID.
+001720      MOVE HBXALRP-RC               TO HBXALRM-RC.
+001730      MOVE HBXSSID-ALERT-WIN-COUNT  TO HBXALRM-WIN-COUNT.
+001740      MOVE WS-ALERT-THRESHOLD       TO HBXALRM-THRESHOLD.
+001750      EXEC CICS WRITEQ TS
+001760                QUEUE('HBXALRMQ')
+001770                FROM(HBXALRM-ENTRY)
+001780                LENGTH(LENGTH OF HBXALRM-ENTRY)
+001790                RESP(WS-RESP)
+001800                RESP2(WS-RESP2)
+001810      END-EXEC.
+001820      SET HBXSSID-ALERT-SENT        TO TRUE.
+
+001830  3200-EXIT.
+001840      EXIT.
+001850******************************************************************
+001860*  4000-REWRITE-RECORD - WRITE THE RECORD BACK TO HBXSSIF        *
+001870******************************************************************
+001880  4000-REWRITE-RECORD.
+001890      IF WS-NEW-RECORD
+001900          EXEC CICS WRITE
+001910                    FILE('HBXSSIF')
+001920                    FROM(HBXSSID-AREA)
+001930                    RIDFLD(HBXSSID-SSID)
+001940                    KEYLENGTH(LENGTH OF HBXSSID-SSID)
+001950                    RESP(WS-RESP)
+001960                    RESP2(WS-RESP2)
+001970          END-EXEC
+001980      ELSE
+001990          EXEC CICS REWRITE
+002000                    FILE('HBXSSIF')
+002010                    FROM(HBXSSID-AREA)
+002020                    RESP(WS-RESP)
+002030                    RESP2(WS-RESP2)
+002040          END-EXEC
+002050      END-IF.
+002060      IF WS-RESP NOT = DFHRESP(NORMAL)
+002070          SET HBXALRP-UPDATE-FAILED TO TRUE
+002080      END-IF.
+
+002090  4000-EXIT.
+002100      EXIT.
+002110******************************************************************
+002120*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+002130******************************************************************
+002140  9000-RETURN.
+002150      EXEC CICS RETURN
+002160      END-EXEC.
+
+002170  9000-EXIT.
+002180      EXIT.
+
