@@ -0,0 +1,263 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXRECN.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  END-OF-DAY RECONCILIATION OF
+000200*                 HBXATMF INVOCATION-ATTEMPT COUNTS AGAINST
+000210*                 HBXAUDF COMPLETION COUNTS, BY API, FOR TODAY.
+000220******************************************************************
+000230******************************************************************
+000240*                                                                *
+000250*   H B X R E C N                                                *
+000260*                                                                *
+000270*   RUN AT END OF DAY, AFTER HBXARPT.  READS TODAY'S HBXATMF     *
+000280*   ATTEMPT-COUNT RECORDS (WRITTEN DURING THE DAY BY HBXATUPD,   *
+000290*   LINKED TO AT ENTRY TO HBXCONN AND HBXRULE) AND COUNTS        *
+000300*   TODAY'S HBXAUDF COMPLETIONS (WRITTEN BY HBXAUDIT) BY API.    *
+000310*   IF THE TWO COUNTS FOR AN API DO NOT MATCH, SOME NUMBER OF    *
+000320*   CALLS STARTED BUT NEVER REACHED THE AUDIT LOG - A CICS       *
+000330*   ABEND, A REGION OUTAGE, OR A TRANSACTION TIMED OUT BETWEEN   *
+000340*   THE ATTEMPT AND THE COMPLETION - AND OPERATIONS NEEDS TO     *
+000350*   INVESTIGATE RATHER THAN ASSUME THE DAY WENT CLEAN.           *
+000360*                                                                *
+000370******************************************************************
+000380  ENVIRONMENT DIVISION.
+000390  INPUT-OUTPUT SECTION.
+000400  FILE-CONTROL.
+000410      SELECT HBXATMF ASSIGN TO HBXATMF
+000420          ORGANIZATION IS INDEXED
+000430          ACCESS MODE IS SEQUENTIAL
+000440          RECORD KEY IS HBXATMP-KEY
+000450          FILE STATUS IS WS-ATMF-STATUS.
+
+000460      SELECT HBXAUDF ASSIGN TO HBXAUDF
+000470          ORGANIZATION IS INDEXED
+000480          ACCESS MODE IS SEQUENTIAL
+000490          RECORD KEY IS HBXAUD-KEY
+000500          FILE STATUS IS WS-AUDIT-STATUS.
+
+000510      SELECT HBXRECNO ASSIGN TO HBXRECNO
+000520          ORGANIZATION IS SEQUENTIAL
+000530          FILE STATUS IS WS-RPT-STATUS.
+
+000540  DATA DIVISION.
+000550  FILE SECTION.
+000560  FD  HBXATMF.
+000570  COPY HBXATMP.
+
+000580  FD  HBXAUDF
+000590      RECORD CONTAINS 111 CHARACTERS.
+000600      COPY HBXAUD.
+
+000610  FD  HBXRECNO
+000620      RECORD CONTAINS 133 CHARACTERS.
+000630  01  HBXRECNO-LINE                PIC X(133).
+
+000640  WORKING-STORAGE SECTION.
+000650  01  WS-ATMF-STATUS                PIC X(02).
+000660      88  WS-ATMF-OK                     VALUE '00'.
+000670      88  WS-ATMF-EOF                    VALUE '10'.
+000680  01  WS-AUDIT-STATUS                PIC X(02).
+000690      88  WS-AUDIT-OK                    VALUE '00'.
+000700      88  WS-AUDIT-EOF                   VALUE '10'.
+000710  01  WS-RPT-STATUS                  PIC X(02).
+000720  01  WS-ATMF-EOF-SW                 PIC X(01) VALUE 'N'.
+000730      88  WS-ATMF-DONE                        VALUE 'Y'.
+000740  01  WS-AUDIT-EOF-SW                PIC X(01) VALUE 'N'.
+000750      88  WS-AUDIT-DONE                       VALUE 'Y'.
+000760  01  WS-TODAY                       PIC 9(08).
+000770  01  HBRC-CODES.
+000780      COPY HBRC.
+000790  01  WS-CONN-ATTEMPTS                PIC 9(07) COMP-3 VALUE 0.
+000800  01  WS-CONN-COMPLETIONS             PIC 9(07) COMP-3 VALUE 0.
+000810  01  WS-RULE-ATTEMPTS                PIC 9(07) COMP-3 VALUE 0.
+000820  01  WS-RULE-COMPLETIONS             PIC 9(07) COMP-3 VALUE 0.
+000830  01  WS-HEADING-1.
+000840      05  FILLER     PIC X(01) VALUE '1'.
+000850      05  FILLER     PIC X(58) VALUE
+000860          'HBXRECN - DAILY ATTEMPT/COMPLETION RECONCILIATION'.
+000870  01  WS-HEADING-2.
+000880      05  FILLER       PIC X(01) VALUE ' '.
+000890      05  FILLER       PIC X(10) VALUE 'RUN DATE: '.
+000900      05  WS-H2-DATE   PIC 9(08).
+000910  01  WS-BLANK-LINE.
+000920      05  FILLER       PIC X(01) VALUE ' '.
+000930  01  WS-COL-HEADING.
+000940      05  FILLER       PIC X(01) VALUE ' '.
+000950      05  FILLER       PIC X(12) VALUE 'API'.
+000960      05  FILLER       PIC X(12) VALUE 'ATTEMPTS'.
+000970      05  FILLER       PIC X(12) VALUE 'COMPLETIONS'.
+000980      05  FILLER       PIC X(10) VALUE 'VARIANCE'.
+000990  01  WS-RECON-LINE.
+001000      05  FILLER       PIC X(01) VALUE ' '.
+001010      05  WS-RL-API    PIC X(12).
+001020      05  WS-RL-ATTEMPTS    PIC ZZZ,ZZ9.
+001030      05  FILLER       PIC X(05) VALUE SPACES.
+001040      05  WS-RL-COMPLETIONS PIC ZZZ,ZZ9.
+001050      05  FILLER       PIC X(05) VALUE SPACES.
+001060      05  WS-RL-VARIANCE    PIC -ZZZ,ZZ9.
+001070      05  WS-RL-FLAG        PIC X(20).
+
+001080  LINKAGE SECTION.
+001090******************************************************************
+001100*  0000-MAINLINE                                                *
+001110******************************************************************
+001120  PROCEDURE DIVISION.
+001130  0000-MAINLINE.
+001140      PERFORM 1000-INITIALIZE
+001150         THRU 1000-EXIT.
+001160      PERFORM 2000-TALLY-ATTEMPTS
+001170         THRU 2000-EXIT.
+001180      PERFORM 3000-TALLY-COMPLETIONS
+001190         THRU 3000-EXIT.
+001200      PERFORM 4000-PRINT-REPORT
+001210         THRU 4000-EXIT.
+001220      PERFORM 9000-TERMINATE
+001230         THRU 9000-EXIT.
+001240      STOP RUN.
+
+001250  0000-EXIT.
+001260      EXIT.
+001270******************************************************************
+001280*  1000-INITIALIZE                                              *
+001290******************************************************************
+001300  1000-INITIALIZE.
+001310      OPEN INPUT  HBXATMF.
+001320      OPEN INPUT  HBXAUDF.
+001330      OPEN OUTPUT HBXRECNO.
+001340      ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+001350  1000-EXIT.
+001360      EXIT.
+001370******************************************************************
+001380*  2000-TALLY-ATTEMPTS - READ HBXATMF FOR TODAY'S ENTRIES        *
+001390******************************************************************
+001400  2000-TALLY-ATTEMPTS.
+001410      PERFORM 2100-READ-ATMF
+001420         THRU 2100-EXIT.
+001430      PERFORM 2200-PROCESS-ATMF
+001440         THRU 2200-EXIT
+001450         UNTIL WS-ATMF-DONE.
+
+001460  2000-EXIT.
+001470      EXIT.
+001480******************************************************************
+001490*  2100-READ-ATMF                                                *
+001500******************************************************************
+001510  2100-READ-ATMF.
+001520      READ HBXATMF NEXT RECORD
+001530          AT END
+001540              SET WS-ATMF-DONE TO TRUE
+001550      END-READ.
+
+001560  2100-EXIT.
+001570      EXIT.
+001580******************************************************************
+001590*  2200-PROCESS-ATMF - ADD THIS ENTRY'S COUNT IF IT IS TODAY'S  *
+001600******************************************************************
+001610  2200-PROCESS-ATMF.
+001620      IF HBXATMP-KEY-DATE = WS-TODAY
+001630          IF HBXATMP-KEY-API = 'HBRCONN'
+001640              ADD HBXATMP-ATTEMPT-COUNT TO WS-CONN-ATTEMPTS
+001650          ELSE
+001660          IF HBXATMP-KEY-API = 'HBRRULE'
+001670              ADD HBXATMP-ATTEMPT-COUNT TO WS-RULE-ATTEMPTS
+001680          END-IF
+001690          END-IF
+001700      END-IF.
+001710      PERFORM 2100-READ-ATMF
+001720         THRU 2100-EXIT.
+
+001730  2200-EXIT.
+001740      EXIT.
+001750******************************************************************
+001760*  3000-TALLY-COMPLETIONS - READ HBXAUDF FOR TODAY'S ENTRIES    *
+001770******************************************************************
+001780  3000-TALLY-COMPLETIONS.
+001790      PERFORM 3100-READ-AUDIT
+001800         THRU 3100-EXIT.
+001810      PERFORM 3200-PROCESS-AUDIT
+001820         THRU 3200-EXIT
+001830         UNTIL WS-AUDIT-DONE.
+
+001840  3000-EXIT.
+001850      EXIT.
+001860******************************************************************
+001870*  3100-READ-AUDIT                                               *
+001880******************************************************************
+001890  3100-READ-AUDIT.
+001900      READ HBXAUDF NEXT RECORD
+001910          AT END
+001920              SET WS-AUDIT-DONE TO TRUE
+001930      END-READ.
+
+001940  3100-EXIT.
+001950      EXIT.
+001960******************************************************************
+001970*  3200-PROCESS-AUDIT - ADD THIS COMPLETION IF IT IS TODAY'S    *
+001980******************************************************************
+001990  3200-PROCESS-AUDIT.
+002000      IF HBXAUD-KEY-DATE = WS-TODAY
+002010          IF HBXAUD-API-HBRCONN
+002020              ADD 1 TO WS-CONN-COMPLETIONS
+002030          ELSE
+002040          IF HBXAUD-API-HBRRULE
+002050              ADD 1 TO WS-RULE-COMPLETIONS
+002060          END-IF
+002070          END-IF
+002080      END-IF.
+002090      PERFORM 3100-READ-AUDIT
+002100         THRU 3100-EXIT.
+
+002110  3200-EXIT.
+002120      EXIT.
+002130******************************************************************
+002140*  4000-PRINT-REPORT                                             *
+002150******************************************************************
+002160  4000-PRINT-REPORT.
+002170      WRITE HBXRECNO-LINE FROM WS-HEADING-1.
+002180      MOVE WS-TODAY                TO WS-H2-DATE.
+002190      WRITE HBXRECNO-LINE FROM WS-HEADING-2.
+002200      WRITE HBXRECNO-LINE FROM WS-BLANK-LINE.
+002210      WRITE HBXRECNO-LINE FROM WS-COL-HEADING.
+002220      MOVE 'HBRCONN'                TO WS-RL-API.
+002230      MOVE WS-CONN-ATTEMPTS         TO WS-RL-ATTEMPTS.
+002240      MOVE WS-CONN-COMPLETIONS      TO WS-RL-COMPLETIONS.
+002250      COMPUTE WS-RL-VARIANCE =
+002260          WS-CONN-ATTEMPTS - WS-CONN-COMPLETIONS.
+002270      IF WS-RL-VARIANCE NOT = 0
+002280          MOVE '*** INVESTIGATE ***' TO WS-RL-FLAG
+002290      ELSE
+002300          MOVE SPACES                TO WS-RL-FLAG
+002310      END-IF.
+002320      WRITE HBXRECNO-LINE FROM WS-RECON-LINE.
+002330      MOVE 'HBRRULE'                TO WS-RL-API.
+002340      MOVE WS-RULE-ATTEMPTS         TO WS-RL-ATTEMPTS.
+002350      MOVE WS-RULE-COMPLETIONS      TO WS-RL-COMPLETIONS.
+002360      COMPUTE WS-RL-VARIANCE =
+002370          WS-RULE-ATTEMPTS - WS-RULE-COMPLETIONS.
+002380      IF WS-RL-VARIANCE NOT = 0
+002390          MOVE '*** INVESTIGATE ***' TO WS-RL-FLAG
+002400      ELSE
+002410          MOVE SPACES                TO WS-RL-FLAG
+002420      END-IF.
+002430      WRITE HBXRECNO-LINE FROM WS-RECON-LINE.
+
+002440  4000-EXIT.
+002450      EXIT.
+002460******************************************************************
+002470*  9000-TERMINATE                                                *
+002480******************************************************************
+002490  9000-TERMINATE.
+002500      CLOSE HBXATMF.
+002510      CLOSE HBXAUDF.
+002520      CLOSE HBXRECNO.
+
+002530  9000-EXIT.
+002540      EXIT.
+
