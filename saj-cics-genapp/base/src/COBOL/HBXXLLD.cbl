@@ -0,0 +1,108 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXXLLD.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  PLTPI STARTUP LOAD OF THE REASON
+000200*                 CODE TRANSLATION TABLE INTO TEMPORARY STORAGE
+000210*                 SO HBXXLOOK DOES NOT HAVE TO OPEN A SEQUENTIAL
+000220*                 DATA SET ON EVERY LOOKUP.
+000225* 2026-08-09 JLS  A CICS PROGRAM CANNOT OPEN A SEQUENTIAL DATA SET
+000226*                 WITH NATIVE COBOL OPEN/READ/CLOSE - REPLACED
+000227*                 THAT WITH EXEC CICS READQ TD AGAINST THE
+000228*                 EXTRAPARTITION TD QUEUE XLAT, WHICH IS DEFINED
+000229*                 OVER THE SAME HBXXLATT DATA SET (SEE HBXCSD.CNTL).
+000230******************************************************************
+000240******************************************************************
+000250*                                                                *
+000260*   H B X X L L D                                                *
+000270*                                                                *
+000280*   RUN ONCE AT CICS STARTUP (PLTPI, SECOND-PHASE), RIGHT ALONG  *
+000290*   SIDE HBXSSLD.  READS THE HBXXLATT SEQUENTIAL TABLE, ONE      *
+000300*   REASON CODE/MESSAGE/ACTION ENTRY PER RECORD, AND WRITES      *
+000310*   EACH ENTRY TO TS QUEUE HBXXLATQ FOR HBXXLOOK TO BROWSE.      *
+000320*                                                                *
+000330******************************************************************
+000340  ENVIRONMENT DIVISION.
+000350  DATA DIVISION.
+000450  WORKING-STORAGE SECTION.
+000452      COPY HBXXLAT.
+000490  01  WS-RESP                        PIC S9(8) COMP.
+000495  01  WS-RESP2                       PIC S9(8) COMP.
+000497  01  WS-TDQ-NAME                    PIC X(04) VALUE 'XLAT'.
+000500  01  WS-TSQ-NAME                    PIC X(08) VALUE 'HBXXLATQ'.
+000510  01  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+000520      88  WS-EOF                           VALUE 'Y'.
+000530******************************************************************
+000540*  0000-MAINLINE                                                *
+000550******************************************************************
+000560  PROCEDURE DIVISION.
+000570  0000-MAINLINE.
+000580      PERFORM 1000-INITIALIZE
+000590         THRU 1000-EXIT.
+000600      PERFORM 2000-READ-ENTRY
+000610         THRU 2000-EXIT.
+000620      PERFORM 3000-QUEUE-ENTRY
+000630         THRU 3000-EXIT
+000640         UNTIL WS-EOF.
+000660      PERFORM 9000-RETURN
+000670         THRU 9000-EXIT.
+
+000680  0000-EXIT.
+000690      EXIT.
+000700******************************************************************
+000710*  1000-INITIALIZE - CLEAR ANY STALE QUEUE AND OPEN THE TABLE   *
+000720******************************************************************
+000730  1000-INITIALIZE.
+000740      EXEC CICS DELETEQ TS
+000750                QUEUE(WS-TSQ-NAME)
+000760                RESP(WS-RESP)
+000770      END-EXEC.
+
+000790  1000-EXIT.
+000800      EXIT.
+000810******************************************************************
+000820*  2000-READ-ENTRY - READ THE NEXT TRANSLATION TABLE ENTRY      *
+000830******************************************************************
+000840  2000-READ-ENTRY.
+000850      EXEC CICS READQ TD
+000855                QUEUE(WS-TDQ-NAME)
+000860                INTO(HBXXLAT-ENTRY)
+000865                LENGTH(LENGTH OF HBXXLAT-ENTRY)
+000870                RESP(WS-RESP)
+000875      END-EXEC.
+000880      IF WS-RESP NOT = DFHRESP(NORMAL)
+000882          SET WS-EOF              TO TRUE
+000884      END-IF.
+
+000890  2000-EXIT.
+000900      EXIT.
+000910******************************************************************
+000920*  3000-QUEUE-ENTRY - WRITE THE ENTRY TO HBXXLATQ               *
+000930******************************************************************
+000940  3000-QUEUE-ENTRY.
+000950      EXEC CICS WRITEQ TS
+000960                QUEUE(WS-TSQ-NAME)
+000970                FROM(HBXXLAT-ENTRY)
+000980                LENGTH(LENGTH OF HBXXLAT-ENTRY)
+000990                RESP(WS-RESP)
+001000      END-EXEC.
+001010      PERFORM 2000-READ-ENTRY
+001020         THRU 2000-EXIT.
+
+001030  3000-EXIT.
+001040      EXIT.
+001050******************************************************************
+001060*  9000-RETURN - RETURN CONTROL TO THE PLT DRIVER                *
+001070******************************************************************
+001080  9000-RETURN.
+001090      EXEC CICS RETURN
+001100      END-EXEC.
+
+001110  9000-EXIT.
+001120      EXIT.
+
