@@ -0,0 +1,139 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXSSUPD.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  RECORDS THE HEALTH OF ONE SSID
+000200*                 AFTER A CONNECTION ATTEMPT SO HBXCONN CAN SKIP
+000210*                 SERVERS ALREADY KNOWN DOWN AND OPERATIONS CAN
+000220*                 SEE CURRENT STATUS ON THE HBXSSIQ SCREEN.
+000230*****************************************************************
+000240*****************************************************************
+000250*                                                                *
+000260*   H B X S S U P D                                              *
+000270*                                                                *
+000280*   LINKED TO BY HBXCONN (AND LATER BY HBXALCK) AFTER EVERY      *
+000290*   ATTEMPT TO CONNECT TO A SINGLE SSID.  READS THE MATCHING     *
+000300*   HBXSSIF RECORD FOR UPDATE, REWRITES IT WITH THE NEW STATUS,  *
+000310*   OR WRITES A NEW RECORD IF THIS IS THE FIRST TIME THE SSID    *
+000320*   HAS BEEN SEEN.                                               *
+000330*                                                                *
+000340*****************************************************************
+000350  ENVIRONMENT DIVISION.
+000360  DATA DIVISION.
+000370  WORKING-STORAGE SECTION.
+000380  01  WS-RESP                     PIC S9(8) COMP.
+000390  01  WS-RESP2                    PIC S9(8) COMP.
+000400  01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000410  01  HBRC-CODES.
+000420      COPY HBRC.
+000430  01  WS-NEW-RECORD-SW            PIC X(01) VALUE 'N'.
+000440      88  WS-NEW-RECORD                 VALUE 'Y'.
+000450  COPY HBXSSID REPLACING ==HBXSSID-RECORD== BY ==HBXSSID-AREA==.
+000460  LINKAGE SECTION.
+000470  COPY HBXSSUP.
+000480*****************************************************************
+000490*  0000-MAINLINE                                                *
+000500*****************************************************************
+000510  PROCEDURE DIVISION USING HBXSSUP-AREA.
+000520  0000-MAINLINE.
+000530      MOVE 0                      TO HBXSSUP-RESP.
+000540      PERFORM 1000-READ-FOR-UPDATE
+000550         THRU 1000-EXIT.
+000560      PERFORM 2000-SET-NEW-STATUS
+000570         THRU 2000-EXIT.
+000580      PERFORM 3000-REWRITE-RECORD
+000590         THRU 3000-EXIT.
+000600      PERFORM 9000-RETURN
+000610         THRU 9000-EXIT.
+
+000620  0000-EXIT.
+000630      EXIT.
+000640*****************************************************************
+000650*  1000-READ-FOR-UPDATE - GET CURRENT RECORD, OR START A NEW ONE*
+000660*****************************************************************
+000670  1000-READ-FOR-UPDATE.
+000680      EXEC CICS READ
+000690                FILE('HBXSSIF')
+000700                INTO(HBXSSID-AREA)
+000710                RIDFLD(HBXSSUP-SSID)
+000720                UPDATE
+000730                RESP(WS-RESP)
+000740                RESP2(WS-RESP2)
+000750      END-EXEC.
+000760      IF WS-RESP = DFHRESP(NORMAL)
+000770          CONTINUE
+000780      ELSE
+000790          MOVE LOW-VALUES         TO HBXSSID-AREA
+000800          MOVE HBXSSUP-SSID       TO HBXSSID-SSID
+000810          MOVE 0                  TO HBXSSID-FAIL-COUNT
+000820          SET WS-NEW-RECORD       TO TRUE
+000830      END-IF.
+
+000840  1000-EXIT.
+000850      EXIT.
+000860*****************************************************************
+000870*  2000-SET-NEW-STATUS - APPLY THE OUTCOME OF THIS ATTEMPT       *
+000880*****************************************************************
+000890  2000-SET-NEW-STATUS.
+000900      EXEC CICS ASKTIME
+000910                ABSTIME(WS-ABSTIME)
+000920      END-EXEC.
+000930      EXEC CICS FORMATTIME
+000940                ABSTIME(WS-ABSTIME)
+000950                YYYYMMDD(HBXSSID-LAST-ATTEMPT-DATE)
+000960                TIME(HBXSSID-LAST-ATTEMPT-TIME)
+000970      END-EXEC.
+000980      MOVE HBXSSUP-CC             TO HBXSSID-LAST-CC.
+000990      MOVE HBXSSUP-RC             TO HBXSSID-LAST-RC.
+001000      IF HBXSSUP-CC = HBR-CC-OK OR HBXSSUP-CC = HBR-CC-WARNING
+001010          SET HBXSSID-CONNECTED   TO TRUE
+001020          MOVE 0                  TO HBXSSID-FAIL-COUNT
+001030      ELSE
+001040          SET HBXSSID-DOWN        TO TRUE
+001050          ADD 1                   TO HBXSSID-FAIL-COUNT
+001060      END-IF.
+
+001070  2000-EXIT.
+001080      EXIT.
+001090*****************************************************************
+001100*  3000-REWRITE-RECORD - WRITE THE RECORD BACK TO HBXSSIF        *
+001110*****************************************************************
+001120  3000-REWRITE-RECORD.
+001130      IF WS-NEW-RECORD
+001140          EXEC CICS WRITE
+001150                    FILE('HBXSSIF')
+001160                    FROM(HBXSSID-AREA)
+001170                    RIDFLD(HBXSSID-SSID)
+001180                    KEYLENGTH(LENGTH OF HBXSSID-SSID)
+001190                    RESP(WS-RESP)
+001200                    RESP2(WS-RESP2)
+001210          END-EXEC
+001220      ELSE
+001230          EXEC CICS REWRITE
+001240                    FILE('HBXSSIF')
+001250                    FROM(HBXSSID-AREA)
+001260                    RESP(WS-RESP)
+001270                    RESP2(WS-RESP2)
+001280          END-EXEC
+001290      END-IF.
+001300      IF WS-RESP NOT = DFHRESP(NORMAL)
+001310          SET HBXSSUP-UPDATE-FAILED TO TRUE
+001320      END-IF.
+
+001330  3000-EXIT.
+001340      EXIT.
+001350*****************************************************************
+001360*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+001370*****************************************************************
+001380  9000-RETURN.
+001390      EXEC CICS RETURN
+001400      END-EXEC.
+
+001410  9000-EXIT.
+001420      EXIT.
+
