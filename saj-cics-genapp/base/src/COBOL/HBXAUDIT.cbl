@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    HBXAUDIT.
+000120 AUTHOR.        J L SMALDONE.
+000130 INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  COMMON AUDIT-LOG WRITER FOR ALL
+000200*                 HBRCONN / HBRRULE CALLERS.  WRITES ONE RECORD
+000210*                 PER COMPLETED CALL TO THE HBXAUDF VSAM KSDS SO
+000220*                 FAILURES CAN BE RECONSTRUCTED AFTER THE FACT
+000230*                 INSTEAD OF RELYING ON WHOEVER WAS WATCHING THE
+000240*                 SCREEN AT THE TIME.
+000250*****************************************************************
+000260*****************************************************************
+000270*                                                                *
+000280*   H B X A U D I T                                              *
+000290*                                                                *
+000300*   LINKED TO BY HBXCONN, HBXRULE, AND ANY OTHER TRANSACTION     *
+000310*   THAT ISSUES HBRCONN OR HBRRULE DIRECTLY.  THE CALLER PASSES  *
+000320*   A HBXAUDP-AREA (COPY HBXAUDP) DESCRIBING WHAT WAS CALLED AND *
+000330*   WHAT CAME BACK.  THIS PROGRAM STAMPS THE CURRENT DATE, TIME, *
+000340*   TERMINAL AND USERID ONTO THE FRONT OF THE KEY AND WRITES THE *
+000350*   RESULT TO HBXAUDF.                                           *
+000360*                                                                *
+000370*****************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410 01  WS-RESP                     PIC S9(8) COMP.
+000420 01  WS-RESP2                    PIC S9(8) COMP.
+000430 01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000440 01  WS-DATE-TIME.
+000450     05  WS-DATE                 PIC 9(08).
+000460     05  WS-TIME                 PIC 9(06).
+000470 COPY HBXAUD REPLACING ==HBXAUD-RECORD== BY ==HBXAUD-AREA==.
+000480 LINKAGE SECTION.
+000490 COPY HBXAUDP.
+000500*****************************************************************
+000510*  0000-MAINLINE                                                *
+000520*****************************************************************
+000530 PROCEDURE DIVISION USING HBXAUDP-AREA.
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE
+000560        THRU 1000-EXIT.
+000570     PERFORM 2000-BUILD-AUDIT-RECORD
+000580        THRU 2000-EXIT.
+000590     PERFORM 3000-WRITE-AUDIT-RECORD
+000600        THRU 3000-EXIT.
+000610     PERFORM 9000-RETURN
+000620        THRU 9000-EXIT.
+
+000630 0000-EXIT.
+000640     EXIT.
+000650*****************************************************************
+000660*  1000-INITIALIZE - GET CURRENT DATE/TIME AND TERMINAL/USERID  *
+000670*****************************************************************
+000680 1000-INITIALIZE.
+000690     MOVE LOW-VALUES             TO HBXAUD-AREA.
+000700     EXEC CICS ASKTIME
+000710               ABSTIME(WS-ABSTIME)
+000720     END-EXEC.
+000730     EXEC CICS FORMATTIME
+000740               ABSTIME(WS-ABSTIME)
+000750               YYYYMMDD(WS-DATE)
+000760               TIME(WS-TIME)
+000770     END-EXEC.
+
+000780 1000-EXIT.
+000790     EXIT.
+000800*****************************************************************
+000810*  2000-BUILD-AUDIT-RECORD - ASSEMBLE THE KEY AND DATA PORTIONS *
+000820*****************************************************************
+000830 2000-BUILD-AUDIT-RECORD.
+000840     MOVE WS-DATE                TO HBXAUD-KEY-DATE.
+000850     MOVE WS-TIME                TO HBXAUD-KEY-TIME.
+000860     EXEC CICS ASSIGN
+000870               TERMID(HBXAUD-KEY-TERMID)
+000880     END-EXEC.
+000890     EXEC CICS ASSIGN
+000900               USERID(HBXAUD-KEY-USERID)
+000910     END-EXEC.
+000920     MOVE HBXAUDP-TRANID         TO HBXAUD-TRANID.
+000930     MOVE HBXAUDP-PROGRAM        TO HBXAUD-PROGRAM.
+000940     MOVE HBXAUDP-API            TO HBXAUD-API.
+000950     MOVE HBXAUDP-SSID           TO HBXAUD-SSID.
+000960     MOVE HBXAUDP-RULEAPP        TO HBXAUD-RULEAPP.
+000970     MOVE HBXAUDP-CC             TO HBXAUD-CC.
+000980     MOVE HBXAUDP-RC             TO HBXAUD-RC.
+
+000990 2000-EXIT.
+001000     EXIT.
+001010*****************************************************************
+001020*  3000-WRITE-AUDIT-RECORD - WRITE TO THE HBXAUDF VSAM KSDS     *
+001030*****************************************************************
+001040 3000-WRITE-AUDIT-RECORD.
+001050     MOVE 0                      TO HBXAUDP-RESP.
+001060     EXEC CICS WRITE
+001070               FILE('HBXAUDF')
+001080               FROM(HBXAUD-AREA)
+001090               RIDFLD(HBXAUD-KEY)
+001100               KEYLENGTH(LENGTH OF HBXAUD-KEY)
+001110               RESP(WS-RESP)
+001120               RESP2(WS-RESP2)
+001130     END-EXEC.
+001140     IF WS-RESP NOT = DFHRESP(NORMAL)
+001150         SET HBXAUDP-WRITE-FAILED TO TRUE
+001160     END-IF.
+
+001170 3000-EXIT.
+001180     EXIT.
+001190*****************************************************************
+001200*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM          *
+001210*****************************************************************
+001220 9000-RETURN.
+001230     EXEC CICS RETURN
+001240     END-EXEC.
+
+001250 9000-EXIT.
+001260     EXIT.
+
