@@ -0,0 +1,133 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXSSLD.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  PLTPI STARTUP LOAD OF THE SSID
+000200*                 FAILOVER LIST INTO TEMPORARY STORAGE SO HBXCONN
+000210*                 DOES NOT HAVE TO OPEN A SEQUENTIAL DATA SET ON
+000220*                 EVERY TRANSACTION.
+000225* 2026-08-09 JLS  A CICS PROGRAM CANNOT OPEN A SEQUENTIAL DATA SET
+000226*                 WITH NATIVE COBOL OPEN/READ/CLOSE - REPLACED
+000227*                 THAT WITH EXEC CICS READQ TD AGAINST THE
+000228*                 EXTRAPARTITION TD QUEUE SSDL, WHICH IS DEFINED
+000229*                 OVER THE SAME HBXSSDL DATA SET (SEE HBXCSD.CNTL).
+000230*****************************************************************
+000240*****************************************************************
+000250*                                                                *
+000260*   H B X S S L D                                                *
+000270*                                                                *
+000280*   RUN ONCE AT CICS STARTUP (PLTPI, SECOND-PHASE).  READS THE   *
+000290*   HBXSSDL SEQUENTIAL FAILOVER LIST, ONE 4-CHARACTER SSID PER   *
+000300*   RECORD IN FAILOVER PRIORITY ORDER, AND WRITES EACH ENTRY TO  *
+000310*   TS QUEUE HBXSSIDQ FOR HBXCONN TO READ.  ALSO MAKES SURE      *
+000320*   EVERY SSID IN THE LIST HAS A ROW ON THE HBXSSIF HEALTH FILE  *
+000330*   SO THE HBXSSIQ INQUIRY SCREEN HAS SOMETHING TO SHOW BEFORE   *
+000340*   THE FIRST CONNECTION ATTEMPT OF THE DAY.                     *
+000350*                                                                *
+000360*****************************************************************
+000370  ENVIRONMENT DIVISION.
+000380  DATA DIVISION.
+000480  WORKING-STORAGE SECTION.
+000482  01  HBXSSDL-RECORD                 PIC X(04).
+000520  01  WS-RESP                        PIC S9(8) COMP.
+000530  01  WS-RESP2                       PIC S9(8) COMP.
+000535  01  WS-TDQ-NAME                    PIC X(04) VALUE 'SSDL'.
+000540  01  WS-TSQ-NAME                    PIC X(08) VALUE 'HBXSSIDQ'.
+000550  01  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+000560      88  WS-EOF                           VALUE 'Y'.
+000570  COPY HBXSSID REPLACING ==HBXSSID-RECORD== BY ==HBXSSID-AREA==.
+000580*****************************************************************
+000590*  0000-MAINLINE                                                *
+000600*****************************************************************
+000610  PROCEDURE DIVISION.
+000620  0000-MAINLINE.
+000630      PERFORM 1000-INITIALIZE
+000640         THRU 1000-EXIT.
+000650      PERFORM 2000-READ-SSID
+000660         THRU 2000-EXIT.
+000670      PERFORM 3000-PROCESS-SSID
+000680         THRU 3000-EXIT
+000690         UNTIL WS-EOF.
+000710      PERFORM 9000-RETURN
+000720         THRU 9000-EXIT.
+
+000730  0000-EXIT.
+000740      EXIT.
+000750*****************************************************************
+000760*  1000-INITIALIZE - CLEAR ANY STALE QUEUE AND OPEN THE LIST    *
+000770*****************************************************************
+000780  1000-INITIALIZE.
+000790      EXEC CICS DELETEQ TS
+000800                QUEUE(WS-TSQ-NAME)
+000810                RESP(WS-RESP)
+000820      END-EXEC.
+
+000840  1000-EXIT.
+000850      EXIT.
+000860*****************************************************************
+000870*  2000-READ-SSID - READ THE NEXT SSID FROM THE FAILOVER LIST   *
+000880*****************************************************************
+000890  2000-READ-SSID.
+000900      EXEC CICS READQ TD
+000905                QUEUE(WS-TDQ-NAME)
+000910                INTO(HBXSSDL-RECORD)
+000915                LENGTH(LENGTH OF HBXSSDL-RECORD)
+000920                RESP(WS-RESP)
+000925      END-EXEC.
+000930      IF WS-RESP NOT = DFHRESP(NORMAL)
+000932          SET WS-EOF              TO TRUE
+000934      END-IF.
+
+000940  2000-EXIT.
+000950      EXIT.
+000960*****************************************************************
+000970*  3000-PROCESS-SSID - QUEUE THE ENTRY AND PRIME HBXSSIF        *
+000980*****************************************************************
+000990  3000-PROCESS-SSID.
+001000      EXEC CICS WRITEQ TS
+001010                QUEUE(WS-TSQ-NAME)
+001020                FROM(HBXSSDL-RECORD)
+001030                LENGTH(LENGTH OF HBXSSDL-RECORD)
+001040                RESP(WS-RESP)
+001050      END-EXEC.
+001060      EXEC CICS READ
+001070                FILE('HBXSSIF')
+001080                INTO(HBXSSID-AREA)
+001090                RIDFLD(HBXSSDL-RECORD)
+001100                RESP(WS-RESP)
+001110                RESP2(WS-RESP2)
+001120      END-EXEC.
+001130      IF WS-RESP NOT = DFHRESP(NORMAL)
+001140          MOVE LOW-VALUES         TO HBXSSID-AREA
+001150          MOVE HBXSSDL-RECORD     TO HBXSSID-SSID
+001160          SET HBXSSID-UNKNOWN     TO TRUE
+001170          MOVE 0                  TO HBXSSID-FAIL-COUNT
+001180          EXEC CICS WRITE
+001190                    FILE('HBXSSIF')
+001200                    FROM(HBXSSID-AREA)
+001210                    RIDFLD(HBXSSID-SSID)
+001220                    KEYLENGTH(LENGTH OF HBXSSID-SSID)
+001230                    RESP(WS-RESP)
+001240                    RESP2(WS-RESP2)
+001250          END-EXEC
+001260      END-IF.
+001270      PERFORM 2000-READ-SSID
+001280         THRU 2000-EXIT.
+
+001290  3000-EXIT.
+001300      EXIT.
+001310*****************************************************************
+001320*  9000-RETURN - RETURN CONTROL TO THE PLT DRIVER                *
+001330*****************************************************************
+001340  9000-RETURN.
+001350      EXEC CICS RETURN
+001360      END-EXEC.
+
+001370  9000-EXIT.
+001380      EXIT.
+
