@@ -0,0 +1,245 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.    HBXRULE.
+000120  AUTHOR.        J L SMALDONE.
+000130  INSTALLATION.  CONSUMER LOAN SYSTEMS - CICS PRODUCTION SUPPORT.
+000140  DATE-WRITTEN.  2026-08-09.
+000150  DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*
+000190* 2026-08-09 JLS  NEW PROGRAM.  WRAPS HBRRULE SO EVERY CALL IS
+000200*                 AUDITED AND A SEVERE COMPLETION ON AN ORIGINAL
+000210*                 REQUEST IS QUEUED FOR REPLAY RATHER THAN JUST
+000220*                 RETURNED TO THE USER AS A FAILURE.
+000230* 2026-08-09 JLS  LINK TO HBXATUPD AT ENTRY SO HBXRECN CAN
+000240*                 RECONCILE ATTEMPTS AGAINST AUDIT COMPLETIONS.
+000250* 2026-08-09 JLS  CHECK THE HBXWCHKQ STARTUP HEALTH CHECK BEFORE
+000260*                 CALLING HBRRULE SO A KNOWN-DOWN WOLA/JVM SERVER
+000270*                 FAILS THE REQUEST IMMEDIATELY INSTEAD OF TYING
+000280*                 UP A TASK WAITING ON IT.
+000285* 2026-08-09 JLS  HBRRULE TAKES NO CALLER-SUPPLIED TARGET-SERVER
+000286*                 FIELD, SO 1000-CALL-HBRRULE NOW ROUTES TO THE
+000287*                 SAME REGION THE CONNECTION WAS ESTABLISHED ON
+000288*                 BY ISSUING THE LINK WITH SYSID(HBXRULP-SSID)
+000289*                 RATHER THAN A COMMAREA FIELD HBRRULE NEVER
+000290*                 DEFINED.
+000292* 2026-08-09 JLS  EVERY LINK TO A COMMON UTILITY ROUTINE NOW CODES
+000293*                 RESP/RESP2 AND CHECKS BOTH THE RESP AND THE
+000294*                 ROUTINE'S OWN -FAILED CONDITION.  A FAILED
+000295*                 BOOKKEEPING CALL IS REPORTED TO THE OPERATOR BUT
+000296*                 DOES NOT STOP THE RULE REQUEST.  THE LINK TO
+000297*                 HBRRULE ITSELF IS ALSO NOW RESP-CHECKED - IF THE
+000298*                 LINK FAILS, HBRA-CC/HBRA-RC ARE FORCED TO
+000299*                 HBR-CC-SEVERE/HBR-RC-NOT-CONNECTED SO A DEAD
+000300*                 CONNECTION IS TREATED AS A HARD FAILURE (AND
+000301*                 QUEUED FOR REPLAY) INSTEAD OF TRUSTING WHATEVER
+000302*                 WAS LEFT IN HBRA-RULE-AREA FROM A PRIOR CALL.
+000303*****************************************************************
+000300*****************************************************************
+000310*                                                                *
+000320*   H B X R U L E                                                *
+000330*                                                                *
+000340*   REPLACES A DIRECT LINK TO HBRRULE.  THE CALLER BUILDS A      *
+000350*   HBXRULP-AREA (COPY HBXRULP) AND LINKS TO HBXRULE.  EVERY     *
+000360*   COMPLETION IS LOGGED TO HBXAUDF.  IF THE REQUEST IS NOT A    *
+000370*   REPLAY (HBXRULP-REPLAY-IND = 'N') AND COMES BACK HBR-CC-     *
+000380*   SEVERE, THE REQUEST IS ALSO WRITTEN TO THE HBXSUSF SUSPENSE  *
+000390*   FILE SO THE HBXRRST RESTART JOB CAN REPLAY IT LATER.  A      *
+000400*   REPLAY CALL (HBXRULP-REPLAY-IND = 'Y', SET ONLY BY HBXRRST)  *
+000410*   NEVER WRITES A NEW SUSPENSE RECORD - HBXRRST UPDATES THE     *
+000420*   EXISTING ONE ITSELF FROM THE RETURNED CC/RC.                 *
+000430*                                                                *
+000440*****************************************************************
+000450  ENVIRONMENT DIVISION.
+000460  DATA DIVISION.
+000470  WORKING-STORAGE SECTION.
+000480  01  WS-RESP                     PIC S9(8) COMP.
+000490  01  WS-RESP2                    PIC S9(8) COMP.
+000500  01  WS-TSQ-NAME                 PIC X(08) VALUE 'HBXWCHKQ'.
+000505  01  WS-OPER-TEXT                PIC X(60).
+000510  01  WS-SKIP-CALL-SW             PIC X(01) VALUE 'N'.
+000520      88  WS-SKIP-CALL                   VALUE 'Y'.
+000530  01  HBRC-CODES.
+000540      COPY HBRC.
+000550  COPY HBXRULA.
+000560  COPY HBXAUDP.
+000570  COPY HBXSUSWP.
+000580  COPY HBXATUP.
+000590  COPY HBXWCHR.
+000600  LINKAGE SECTION.
+000610  COPY HBXRULP.
+000620*****************************************************************
+000630*  0000-MAINLINE                                                *
+000640*****************************************************************
+000650  PROCEDURE DIVISION USING HBXRULP-AREA.
+000660  0000-MAINLINE.
+000670      PERFORM 0100-COUNT-ATTEMPT
+000680         THRU 0100-EXIT.
+000690      PERFORM 0150-CHECK-WOLA-HEALTH
+000700         THRU 0150-EXIT.
+000710      IF WS-SKIP-CALL
+000720          CONTINUE
+000730      ELSE
+000740          PERFORM 1000-CALL-HBRRULE
+000750             THRU 1000-EXIT
+000760      END-IF.
+000770      PERFORM 2000-LOG-AUDIT
+000780         THRU 2000-EXIT.
+000790      IF HBXRULP-CC = HBR-CC-SEVERE AND HBXRULP-NOT-REPLAY
+000800          PERFORM 3000-WRITE-SUSPENSE
+000810             THRU 3000-EXIT
+000820      END-IF.
+000830      PERFORM 9000-RETURN
+000840         THRU 9000-EXIT.
+
+000850  0000-EXIT.
+000860      EXIT.
+000870*****************************************************************
+000880*  0100-COUNT-ATTEMPT - RECORD TODAY'S ATTEMPT ON HBXATMF       *
+000890*****************************************************************
+000900  0100-COUNT-ATTEMPT.
+000910      MOVE 'HBRRULE'               TO HBXATUP-API.
+000915      MOVE 0                       TO HBXATUP-RESP.
+000920      EXEC CICS LINK
+000930                PROGRAM('HBXATUPD')
+000940                COMMAREA(HBXATUP-AREA)
+000950                LENGTH(LENGTH OF HBXATUP-AREA)
+000955                RESP(WS-RESP)
+000956                RESP2(WS-RESP2)
+000960      END-EXEC.
+000962      IF WS-RESP NOT = DFHRESP(NORMAL) OR HBXATUP-UPDATE-FAILED
+000964          MOVE 'HBXATUPD ATTEMPT COUNT UPDATE FAILED'
+000966                                        TO WS-OPER-TEXT
+000968          PERFORM 9500-LOG-UTILITY-FAILURE
+000969             THRU 9500-EXIT
+000970      END-IF.
+
+000971  0100-EXIT.
+000980      EXIT.
+000990*****************************************************************
+001000*  0150-CHECK-WOLA-HEALTH - SKIP THE CALL IF STARTUP FOUND THE  *
+001010*                           WOLA/JVM-SERVER DEPENDENCY DOWN     *
+001020*****************************************************************
+001030  0150-CHECK-WOLA-HEALTH.
+001040      EXEC CICS READQ TS
+001050                QUEUE(WS-TSQ-NAME)
+001060                INTO(HBXWCHR-ENTRY)
+001070                LENGTH(LENGTH OF HBXWCHR-ENTRY)
+001080                ITEM(1)
+001090                RESP(WS-RESP)
+001100                RESP2(WS-RESP2)
+001110      END-EXEC.
+001120      IF WS-RESP = DFHRESP(NORMAL) AND HBXWCHR-UNHEALTHY
+001130          SET WS-SKIP-CALL          TO TRUE
+001140          MOVE HBXWCHR-CC           TO HBXRULP-CC
+001150          MOVE HBXWCHR-RC           TO HBXRULP-RC
+001160          MOVE SPACES               TO HBXRULP-OUTPUT-PARMS
+001170      END-IF.
+
+001180  0150-EXIT.
+001190      EXIT.
+001200*****************************************************************
+001210*  1000-CALL-HBRRULE - LINK TO THE VENDOR RULE-EXECUTION API    *
+001220*****************************************************************
+001230  1000-CALL-HBRRULE.
+001240      MOVE HBXRULP-USERID          TO HBRA-USERID.
+001260      MOVE HBXRULP-RULEAPP         TO HBRA-RULEAPP.
+001270      MOVE HBXRULP-INPUT-PARMS     TO HBRA-INPUT-PARMS.
+001280      MOVE SPACES                  TO HBRA-OUTPUT-PARMS.
+001290      EXEC CICS LINK
+001300                PROGRAM('HBRRULE')
+001305                SYSID(HBXRULP-SSID)
+001310                COMMAREA(HBRA-RULE-AREA)
+001320                LENGTH(LENGTH OF HBRA-RULE-AREA)
+001330                RESP(WS-RESP)
+001340                RESP2(WS-RESP2)
+001350      END-EXEC.
+001352      IF WS-RESP NOT = DFHRESP(NORMAL)
+001354          MOVE HBR-CC-SEVERE            TO HBRA-CC
+001356          MOVE HBR-RC-NOT-CONNECTED     TO HBRA-RC
+001358          MOVE SPACES                   TO HBRA-OUTPUT-PARMS
+001359          MOVE 'HBRRULE LINK FAILED - SSID UNREACHABLE'
+001360                                        TO WS-OPER-TEXT
+001361          PERFORM 9500-LOG-UTILITY-FAILURE
+001362             THRU 9500-EXIT
+001363      END-IF.
+001364      MOVE HBRA-OUTPUT-PARMS       TO HBXRULP-OUTPUT-PARMS.
+001370      MOVE HBRA-CC                 TO HBXRULP-CC.
+001380      MOVE HBRA-RC                 TO HBXRULP-RC.
+
+001390  1000-EXIT.
+001400      EXIT.
+001410*****************************************************************
+001420*  2000-LOG-AUDIT - LOG THE OUTCOME TO THE AUDIT FILE            *
+001430*****************************************************************
+001440  2000-LOG-AUDIT.
+001450      MOVE HBXRULP-TRANID          TO HBXAUDP-TRANID.
+001460      MOVE HBXRULP-PROGRAM         TO HBXAUDP-PROGRAM.
+001470      MOVE 'HBRRULE'                TO HBXAUDP-API.
+001480      MOVE HBXRULP-SSID             TO HBXAUDP-SSID.
+001490      MOVE HBXRULP-RULEAPP          TO HBXAUDP-RULEAPP.
+001500      MOVE HBXRULP-CC                TO HBXAUDP-CC.
+001510      MOVE HBXRULP-RC                TO HBXAUDP-RC.
+001520      EXEC CICS LINK
+001530                PROGRAM('HBXAUDIT')
+001540                COMMAREA(HBXAUDP-AREA)
+001550                LENGTH(LENGTH OF HBXAUDP-AREA)
+001555                RESP(WS-RESP)
+001556                RESP2(WS-RESP2)
+001560      END-EXEC.
+001562      IF WS-RESP NOT = DFHRESP(NORMAL) OR HBXAUDP-WRITE-FAILED
+001564          MOVE 'HBXAUDIT AUDIT RECORD WRITE FAILED'
+001566                                        TO WS-OPER-TEXT
+001568          PERFORM 9500-LOG-UTILITY-FAILURE
+001569             THRU 9500-EXIT
+001570      END-IF.
+
+001571  2000-EXIT.
+001580      EXIT.
+001590*****************************************************************
+001600*  3000-WRITE-SUSPENSE - QUEUE THE FAILED REQUEST FOR REPLAY    *
+001610*****************************************************************
+001620  3000-WRITE-SUSPENSE.
+001630      MOVE HBXRULP-SSID             TO HBXSUSWP-SSID.
+001640      MOVE HBXRULP-RULEAPP          TO HBXSUSWP-RULEAPP.
+001650      MOVE HBXRULP-INPUT-PARMS      TO HBXSUSWP-INPUT-PARMS.
+001660      MOVE HBXRULP-CC                TO HBXSUSWP-FAIL-CC.
+001670      MOVE HBXRULP-RC                TO HBXSUSWP-FAIL-RC.
+001680      EXEC CICS LINK
+001690                PROGRAM('HBXSUSWR')
+001700                COMMAREA(HBXSUSWP-AREA)
+001710                LENGTH(LENGTH OF HBXSUSWP-AREA)
+001715                RESP(WS-RESP)
+001716                RESP2(WS-RESP2)
+001720      END-EXEC.
+001722      IF WS-RESP NOT = DFHRESP(NORMAL) OR HBXSUSWP-WRITE-FAILED
+001724          MOVE 'HBXSUSWR SUSPENSE RECORD WRITE FAILED'
+001726                                        TO WS-OPER-TEXT
+001728          PERFORM 9500-LOG-UTILITY-FAILURE
+001729             THRU 9500-EXIT
+001730      END-IF.
+
+001731  3000-EXIT.
+001740      EXIT.
+001750*****************************************************************
+001760*  9000-RETURN - RETURN CONTROL TO THE CALLING PROGRAM           *
+001770*****************************************************************
+001780  9000-RETURN.
+001790      EXEC CICS RETURN
+001800      END-EXEC.
+
+001810  9000-EXIT.
+001820      EXIT.
+001821*****************************************************************
+001822*  9500-LOG-UTILITY-FAILURE - ALERT THE OPERATOR THAT A          *
+001823*                             BOOKKEEPING LINK FAILED, WITHOUT   *
+001824*                             STOPPING THE RULE REQUEST          *
+001825*****************************************************************
+001826  9500-LOG-UTILITY-FAILURE.
+001827      EXEC CICS WRITE OPERATOR
+001828                TEXT(WS-OPER-TEXT)
+001829      END-EXEC.
+
+001830  9500-EXIT.
+001831      EXIT.
+
