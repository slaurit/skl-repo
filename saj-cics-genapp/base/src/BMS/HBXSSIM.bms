@@ -0,0 +1,110 @@
+*****************************************************************
+* HBXSSIM.BMS
+*
+* MAPSET FOR HBXSSIQ - ZRULE SSID CONNECTION HEALTH INQUIRY.
+*
+* 2026-08-09 JLS  NEW MAPSET.
+* 2026-08-09 JLS  MESSAGE-LINE FIELD LABEL SHORTENED FROM MSGLINE TO
+*                 MSGLIN SO THE GENERATED SYMBOLIC-MAP FIELD NAME
+*                 (MSGLINO) MATCHES HBXSSIM.CPY AND HBXSSIQ.CBL.
+*****************************************************************
+HBXSSIM  DFHMSD TYPE=&SYSPARM,                                       X
+               LANG=COBOL,                                           X
+               MODE=INOUT,                                           X
+               CTRL=(FREEKB,FRSET),                                  X
+               TIOAPFX=YES,                                          X
+               STORAGE=AUTO
+*
+HBXSSI1  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+TITLE    DFHMDF POS=(1,1),LENGTH=45,ATTRB=(ASKIP,BRT),               X
+               INITIAL='HBXSSIQ - ZRULE SSID CONNECTION HEALTH'
+DATETM   DFHMDF POS=(1,60),LENGTH=20,ATTRB=(ASKIP,BRT)
+*
+HSSID    DFHMDF POS=(3,1),LENGTH=4,ATTRB=(ASKIP,BRT),                X
+               INITIAL='SSID'
+HSTAT    DFHMDF POS=(3,8),LENGTH=6,ATTRB=(ASKIP,BRT),                X
+               INITIAL='STATUS'
+HLDATE   DFHMDF POS=(3,17),LENGTH=8,ATTRB=(ASKIP,BRT),               X
+               INITIAL='LASTDATE'
+HLTIME   DFHMDF POS=(3,28),LENGTH=8,ATTRB=(ASKIP,BRT),               X
+               INITIAL='LASTTIME'
+HLCC     DFHMDF POS=(3,39),LENGTH=4,ATTRB=(ASKIP,BRT),               X
+               INITIAL='  CC'
+HLRC     DFHMDF POS=(3,46),LENGTH=5,ATTRB=(ASKIP,BRT),               X
+               INITIAL='   RC'
+HFCNT    DFHMDF POS=(3,54),LENGTH=4,ATTRB=(ASKIP,BRT),               X
+               INITIAL='FAIL'
+*
+SSID01   DFHMDF POS=(4,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT01   DFHMDF POS=(4,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT01   DFHMDF POS=(4,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM01   DFHMDF POS=(4,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC01    DFHMDF POS=(4,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC01    DFHMDF POS=(4,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT01   DFHMDF POS=(4,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+SSID02   DFHMDF POS=(5,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT02   DFHMDF POS=(5,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT02   DFHMDF POS=(5,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM02   DFHMDF POS=(5,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC02    DFHMDF POS=(5,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC02    DFHMDF POS=(5,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT02   DFHMDF POS=(5,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+SSID03   DFHMDF POS=(6,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT03   DFHMDF POS=(6,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT03   DFHMDF POS=(6,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM03   DFHMDF POS=(6,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC03    DFHMDF POS=(6,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC03    DFHMDF POS=(6,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT03   DFHMDF POS=(6,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+SSID04   DFHMDF POS=(7,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT04   DFHMDF POS=(7,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT04   DFHMDF POS=(7,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM04   DFHMDF POS=(7,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC04    DFHMDF POS=(7,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC04    DFHMDF POS=(7,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT04   DFHMDF POS=(7,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+SSID05   DFHMDF POS=(8,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT05   DFHMDF POS=(8,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT05   DFHMDF POS=(8,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM05   DFHMDF POS=(8,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC05    DFHMDF POS=(8,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC05    DFHMDF POS=(8,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT05   DFHMDF POS=(8,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+SSID06   DFHMDF POS=(9,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT06   DFHMDF POS=(9,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT06   DFHMDF POS=(9,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM06   DFHMDF POS=(9,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC06    DFHMDF POS=(9,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC06    DFHMDF POS=(9,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT06   DFHMDF POS=(9,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+SSID07   DFHMDF POS=(10,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT07   DFHMDF POS=(10,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT07   DFHMDF POS=(10,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM07   DFHMDF POS=(10,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC07    DFHMDF POS=(10,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC07    DFHMDF POS=(10,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT07   DFHMDF POS=(10,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+SSID08   DFHMDF POS=(11,1),LENGTH=4,ATTRB=(ASKIP,NORM)
+STAT08   DFHMDF POS=(11,8),LENGTH=6,ATTRB=(ASKIP,NORM)
+LDAT08   DFHMDF POS=(11,17),LENGTH=8,ATTRB=(ASKIP,NORM)
+LTIM08   DFHMDF POS=(11,28),LENGTH=8,ATTRB=(ASKIP,NORM)
+LCC08    DFHMDF POS=(11,39),LENGTH=4,ATTRB=(ASKIP,NORM)
+LRC08    DFHMDF POS=(11,46),LENGTH=5,ATTRB=(ASKIP,NORM)
+FCNT08   DFHMDF POS=(11,54),LENGTH=4,ATTRB=(ASKIP,NORM)
+*
+MSGLIN   DFHMDF POS=(23,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+PFLINE   DFHMDF POS=(24,1),LENGTH=79,ATTRB=(ASKIP,NORM),            X
+               INITIAL='PF3=EXIT  PF7=TOP  PF8=NEXT PAGE'
+*
+         DFHMSD TYPE=FINAL
+         END
