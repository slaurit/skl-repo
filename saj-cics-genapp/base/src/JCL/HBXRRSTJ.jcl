@@ -0,0 +1,15 @@
+//HBXRRSTJ JOB (ACCTNO),'HBX SUSPENSE RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  REPLAYS EVERY PENDING HBXSUSF SUSPENSE RECORD (RULE REQUESTS
+//*  THAT CAME BACK HBR-CC-SEVERE) THROUGH HBXRULE OVER EXCI.
+//*  MAKE SURE THE TARGET CICS REGION HAS HBXSUSF CLOSED OR
+//*  AVAILABLE FOR RLS ACCESS BEFORE RUNNING THIS JOB.
+//*
+//*  2026-08-09 JLS  NEW MEMBER.
+//*
+//STEP010  EXEC PGM=HBXRRST
+//STEPLIB  DD   DSN=HBX.LOADLIB,DISP=SHR
+//         DD   DSN=CICS.SDFHEXCI,DISP=SHR
+//HBXSUSF  DD   DSN=HBX.SUSPENSE.FILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
