@@ -0,0 +1,31 @@
+//HBXCCSTJ JOB (ACCTNO),'LOAD HBX CCSID TABLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  (RE)LOADS THE HBXCCST SUPPORTED-CCSID TABLE READ BY HBXCCSL
+//*  AT CICS STARTUP.  ONE FIXED-FORMAT RECORD PER CODE PAGE THE
+//*  SHOP HAS CLEARED FOR USE IN HBRA_CONN_RULE_CCSID: CCSID
+//*  (5 DIGITS, ZERO-PADDED) AND A 20-CHARACTER DESCRIPTION.  EDIT
+//*  THE SYSUT1 DATA BELOW WHEN A NEW CODE PAGE IS APPROVED, THEN
+//*  RUN THIS JOB AND RECYCLE CICS (OR REDRIVE THE PLTPI PHASE) TO
+//*  PICK UP THE CHANGE.
+//*
+//*  2026-08-09 JLS  NEW MEMBER.
+//*
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+00037US ENGLISH EBCDIC
+00273GERMANY/AUSTRIA
+00285UNITED KINGDOM
+00297FRANCE
+00500INTERNATIONAL #5
+00819ISO8859-1 LATIN-1
+00930JAPAN KATAKANA
+01140US ENGLISH W/EURO
+01141GERMANY/AUSTRIA EURO
+01147FRANCE W/EURO
+//SYSUT2   DD   DSN=HBX.CCSID.TABLE,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=25,BLKSIZE=0)
