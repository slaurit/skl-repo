@@ -0,0 +1,23 @@
+//HBXSSDLJ JOB (ACCTNO),'LOAD HBX SSID LIST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  (RE)LOADS THE HBXSSDL FAILOVER LIST READ BY HBXSSLD AT CICS
+//*  STARTUP.  ONE 4-CHARACTER SSID PER RECORD, IN THE ORDER
+//*  HBXCONN SHOULD TRY THEM.  EDIT THE SYSUT1 DATA BELOW TO
+//*  MATCH THE ZRULE EXECUTION SERVERS CONFIGURED FOR THIS
+//*  REGION, THEN RUN THIS JOB AND RECYCLE CICS (OR REDRIVE THE
+//*  PLTPI PHASE) TO PICK UP THE CHANGE.
+//*
+//*  2026-08-09 JLS  NEW MEMBER.
+//*
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+HBR1
+HBR2
+HBR3
+/*
+//SYSUT2   DD   DSN=HBX.SSID.LIST,DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=4,BLKSIZE=0)
