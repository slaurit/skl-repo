@@ -0,0 +1,17 @@
+//HBXRECNJ JOB (ACCTNO),'HBX ATTEMPT RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  END-OF-DAY RECONCILIATION OF HBXATMF INVOCATION-ATTEMPT
+//*  COUNTS AGAINST HBXAUDF COMPLETION COUNTS, BY API.  RUN AFTER
+//*  HBXARPTJ SO ANY GAP BETWEEN ATTEMPTS AND LOGGED COMPLETIONS -
+//*  A TASK THAT ABENDED OR TIMED OUT BEFORE REACHING THE AUDIT
+//*  LOG - IS CAUGHT AND CHASED FIRST THING THE NEXT MORNING.
+//*
+//*  2026-08-09 JLS  NEW MEMBER.
+//*
+//STEP010  EXEC PGM=HBXRECN
+//STEPLIB  DD   DSN=HBX.LOADLIB,DISP=SHR
+//HBXATMF  DD   DSN=HBX.ATTEMPT.FILE,DISP=SHR
+//HBXAUDF  DD   DSN=HBX.AUDIT.FILE,DISP=SHR
+//HBXRECNO DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
