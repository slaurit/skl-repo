@@ -0,0 +1,65 @@
+//HBXXLATJ JOB (ACCTNO),'LOAD HBX XLAT TABLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  (RE)LOADS THE HBXXLATT REASON-CODE TRANSLATION TABLE READ BY
+//*  HBXXLLD AT CICS STARTUP.  ONE FIXED-FORMAT RECORD PER
+//*  HBR-RC-* VALUE: REASON CODE (9 DIGITS, ZERO-PADDED), A
+//*  40-CHARACTER BUSINESS-FRIENDLY DESK MESSAGE, AND A ONE-
+//*  CHARACTER SUGGESTED ACTION (R=RETRY, C=CALL SUPPORT,
+//*  I=IGNORE/INFORMATIONAL).  EDIT THE SYSUT1 DATA BELOW WHEN A
+//*  NEW REASON CODE IS ADDED TO HBRC.CPY, THEN RUN THIS JOB AND
+//*  RECYCLE CICS (OR REDRIVE THE PLTPI PHASE) TO PICK UP THE
+//*  CHANGE.
+//*
+//*  2026-08-09 JLS  NEW MEMBER.
+//*
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+000000000NO ERROR - REQUEST COMPLETED NORMALLY   I
+000002195UNEXPECTED SYSTEM ERROR - CALL SUPPORT  C
+000003001CONNECT SETUP FAILED - CALL SUPPORT     C
+000003002CONNECT CONFIRM FAILED - CALL SUPPORT   C
+000003003DISCONNECT SETUP FAILED - CALL SUPPORT  C
+000003004DISCONNECT CONFIRM FAILED - SUPPORT     C
+000003005SERVER NOT DEFINED - TRY NEXT SERVER    R
+000003006SERVER NOT ACTIVE - TRY NEXT SERVER     R
+000003007INVALID NUMBER OF PARAMETERS - SUPPORT  C
+000003008SERVER ID IS INVALID - CALL SUPPORT     C
+000003009SERVER NOT ACCEPTING WORK - RETRY       R
+000003010INVALID CICS ENVIRONMENT - SUPPORT      C
+000003011UNSUPPORTED JVM SERVER RELEASE-SUPPORT  C
+000003012STORAGE ALLOCATION FAILED - SUPPORT     C
+000003013NO JVMSERVER DEFINED - CALL SUPPORT     C
+000003014JVMSERVER NOT ENABLED - CALL SUPPORT    C
+000003015INQUIRE SETUP FAILED - CALL SUPPORT     C
+000003016INQUIRE CONFIRM FAILED - SUPPORT        C
+000003017INVALID CCSID CONFIGURED - SUPPORT      C
+000003018SSID LIST NOT CONFIGURED - SUPPORT      C
+000003019SSID LIST IS INVALID - CALL SUPPORT     C
+000003020NO SERVER IN LIST CONNECTED - RETRY     R
+000003021SOME SERVERS IN LIST DOWN - RETRY       R
+000003022NO SERVER AVAILABLE FOR RULE - RETRY    R
+000003023INVALID CICS ENVIRONMENT DD-SUPPORT     C
+000004035NOT AUTHORIZED TO CONNECT - RETRY       R
+000004084RESOURCE ADAPTER NAME MISSING-SUPPORT   C
+000004085RESOURCE ADAPTER NAME INVALID-SUPPORT   C
+000004086RESOURCE ADAPTER UNAVAILABLE - RETRY    R
+000004087INVALID CONFIGURATION - CALL SUPPORT    C
+000004088ALREADY CONNECTED - NO ACTION NEEDED    I
+000004089SSID MISSING ON REQUEST - SUPPORT       C
+000004090NOT CONNECTED - RETRY THE REQUEST       R
+000005000RULE ENGINE UNEXPECTED ERROR-SUPPORT    C
+000005001RULE ENGINE EXCEPTION - CALL SUPPORT    C
+000005002INPUT DATA REJECTED - CALL SUPPORT      C
+000005003RULE RESULT FORMAT ERROR - SUPPORT      C
+000006000WOLA COULD NOT LOAD - CALL SUPPORT      C
+000006001WOLA DAEMON GROUP INVALID - SUPPORT     C
+000006002WOLA CELL OR NODE INVALID-SUPPORT       C
+000006003WOLA/WAS ERROR - CALL SUPPORT           C
+000006004WOLA EJB NOT FOUND - CALL SUPPORT       C
+/*
+//SYSUT2   DD   DSN=HBX.XLAT.TABLE,DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
