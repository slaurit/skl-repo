@@ -0,0 +1,15 @@
+//HBXARPTJ JOB (ACCTNO),'HBX RULE RECON RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  END-OF-DAY REASON-CODE RECONCILIATION REPORT.  READS THE
+//*  HBXAUDF AUDIT LOG WRITTEN DURING THE DAY AND PRINTS COUNTS OF
+//*  HBR-CC-*/HBR-RC-* COMBINATIONS SO AN UNUSUALLY HIGH NUMBER OF
+//*  FAILURES CAN BE CAUGHT AND CHASED FIRST THING THE NEXT MORNING.
+//*
+//*  2026-08-09 JLS  NEW MEMBER.
+//*
+//STEP010  EXEC PGM=HBXARPT
+//STEPLIB  DD   DSN=HBX.LOADLIB,DISP=SHR
+//HBXAUDF  DD   DSN=HBX.AUDIT.FILE,DISP=SHR
+//HBXARPTO DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
